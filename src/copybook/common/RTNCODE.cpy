@@ -0,0 +1,10 @@
+      *****************************************************************
+      * STANDARD BATCH RETURN CODE CONSTANTS
+      * VERSION: 1.0
+      * DATE: 2024
+      *****************************************************************
+       01  RTN-CODES.
+           05  RTN-SUCCESS               PIC S9(04) COMP VALUE +0.
+           05  RTN-WARNING               PIC S9(04) COMP VALUE +4.
+           05  RTN-ERROR                 PIC S9(04) COMP VALUE +8.
+           05  RTN-SEVERE                PIC S9(04) COMP VALUE +16.
