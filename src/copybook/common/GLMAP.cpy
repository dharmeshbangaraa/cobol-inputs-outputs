@@ -0,0 +1,31 @@
+      *****************************************************************
+      * GL ACCOUNT MAPPING RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * ONE RECORD PER TRN-TYPE, TELLING THE GL EXTRACT WHICH GENERAL
+      * LEDGER ACCOUNT A TRANSACTION OF THAT TYPE ACTIVITY-POSTS TO,
+      * AND WHICH ACCOUNT RECEIVES THE OFFSETTING CONTRA-POSTING SO
+      * THE EXTRACT BALANCES (TOTAL DEBITS = TOTAL CREDITS) WITHOUT
+      * REQUIRING A SEPARATE CASH/SUSPENSE LEDGER FEED.
+      *****************************************************************
+       01  GL-MAPPING-RECORD.
+           05  GLM-TRN-TYPE              PIC X(02).
+           05  GLM-ACTIVITY-ACCOUNT      PIC X(10).
+           05  GLM-ACTIVITY-SIDE         PIC X(01).
+               88  GLM-ACTIVITY-DEBIT        VALUE 'D'.
+               88  GLM-ACTIVITY-CREDIT       VALUE 'C'.
+           05  GLM-CONTRA-ACCOUNT        PIC X(10).
+           05  GLM-FILLER                PIC X(07).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * GLM-TRN-TYPE         : TRNREC TRAN-TYPE THIS ENTRY MAPS (BU,
+      *                        SL, TR, FE, DV, SP)
+      * GLM-ACTIVITY-ACCOUNT : GL ACCOUNT NUMBER POSTED FOR THE
+      *                        TRANSACTION'S NET ACTIVITY
+      * GLM-ACTIVITY-SIDE    : D=ACTIVITY ACCOUNT IS DEBITED FOR A
+      *                        POSITIVE TRN-AMOUNT, C=CREDITED
+      * GLM-CONTRA-ACCOUNT   : GL ACCOUNT RECEIVING THE OFFSETTING
+      *                        ENTRY (E.G. CLIENT CASH/SUSPENSE) SO
+      *                        EACH TRN-TYPE'S ACTIVITY NETS TO ZERO
+      *****************************************************************
