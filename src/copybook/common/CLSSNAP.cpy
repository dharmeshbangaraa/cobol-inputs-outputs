@@ -0,0 +1,34 @@
+      *****************************************************************
+      * CLOSING POSITION SNAPSHOT RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * ONE RECORD PER POSITION-MASTER ENTRY AS OF A PERIOD CLOSE,
+      * WRITTEN BY THE PERIOD-CLOSE JOB AND NEVER UPDATED AFTERWARD --
+      * AN IMMUTABLE POINT-IN-TIME COPY OF POSITION-MASTER SO PERIOD
+      * REPORTING HAS A CUTOFF THAT CANNOT DRIFT IF POSITION-MASTER IS
+      * UPDATED AFTER THE CLOSE.
+      *****************************************************************
+       01  CLOSING-SNAPSHOT-RECORD.
+           05  CLS-KEY.
+               10  CLS-CLOSE-DATE        PIC X(08).
+               10  CLS-PORTFOLIO-ID      PIC X(08).
+               10  CLS-INVESTMENT-ID     PIC X(10).
+           05  CLS-DATA.
+               10  CLS-DESCRIPTION       PIC X(30).
+               10  CLS-QUANTITY          PIC S9(11)V9(4) COMP-3.
+               10  CLS-CURRENT-VALUE     PIC S9(11)V9(2) COMP-3.
+               10  CLS-CURRENCY          PIC X(03).
+               10  CLS-AVG-COST          PIC S9(11)V9(4) COMP-3.
+               10  CLS-BASE-CURRENCY     PIC X(03).
+               10  CLS-INVESTMENT-TYPE   PIC X(04).
+           05  CLS-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * CLS-CLOSE-DATE      : PERIOD-END DATE THIS SNAPSHOT WAS TAKEN
+      * CLS-PORTFOLIO-ID    : PORTFOLIO IDENTIFIER (FROM POS-KEY)
+      * CLS-INVESTMENT-ID   : INVESTMENT/SECURITY IDENTIFIER
+      * CLS-QUANTITY        : POSITION-MASTER QUANTITY AT CLOSE
+      * CLS-CURRENT-VALUE   : POSITION-MASTER MARKET VALUE AT CLOSE
+      * CLS-AVG-COST        : POSITION-MASTER AVERAGE COST AT CLOSE
+      *****************************************************************
