@@ -0,0 +1,22 @@
+      *****************************************************************
+      * COMMON ERROR HANDLING WORKING-STORAGE
+      * VERSION: 1.1
+      * DATE: 2024
+      *
+      * COPIED INTO WORKING-STORAGE BY BCHCTL00, RPTAUD00, RPTPOS00,
+      * AND UTLVAL00. CALLERS MOVE ERR-TEXT (AND, WHERE THEY CARE
+      * ABOUT SEVERITY, ERR-SEVERITY) AND PERFORM 9000-ERROR-ROUTINE.
+      *****************************************************************
+       01  ERR-HANDLING-AREA.
+           05  ERR-TEXT                 PIC X(80).
+           05  ERR-PROGRAM-ID           PIC X(08).
+      *-- Change: Severity so 9000-ERROR-ROUTINE can react differently
+      *-- to a condition worth paging an operator over (e.g. TRANHIST
+      *-- failing to open) versus one that just needs to be logged and
+      *-- skipped (e.g. a single bad record). Defaults to ERR-SEV-
+      *-- ERROR, the original (abend-and-stop) behavior, so a call
+      *-- site that never sets ERR-SEVERITY is unaffected.
+           05  ERR-SEVERITY             PIC X(01) VALUE 'E'.
+               88  ERR-SEV-WARNING          VALUE 'W'.
+               88  ERR-SEV-ERROR            VALUE 'E'.
+               88  ERR-SEV-CRITICAL         VALUE 'C'.
