@@ -0,0 +1,81 @@
+      *****************************************************************
+      * BATCH CONTROL FILE RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * ONE RECORD PER JOB/PROCESS-DATE COMBINATION. BCHCTL00 IS THE
+      * SOLE MAINTAINER OF THIS FILE; OTHER PROGRAMS ARE READ-ONLY.
+      *****************************************************************
+       01  BCT-RECORD.
+           05  BCT-KEY.
+               10  BCT-JOB-NAME          PIC X(08).
+               10  BCT-PROCESS-DATE      PIC X(08).
+           05  BCT-DATA.
+               10  BCT-STATUS            PIC X(01).
+                   88  BCT-STATUS-INIT       VALUE 'I'.
+                   88  BCT-STATUS-RUNNING    VALUE 'R'.
+                   88  BCT-STATUS-COMPLETE   VALUE 'C'.
+                   88  BCT-STATUS-FAILED     VALUE 'F'.
+      *-- Change: Operator hold, so a job can be paused mid-stream
+      *-- (e.g. holding RPTPOS00 for a late price feed) without being
+      *-- killed outright. A held job blocks its own start and, via
+      *-- the BCT-PREREQ-JOB check, every job that depends on it.
+                   88  BCT-STATUS-HELD       VALUE 'H'.
+               10  BCT-START-TIME        PIC X(26).
+               10  BCT-END-TIME          PIC X(26).
+               10  BCT-RETURN-CODE       PIC S9(04) COMP.
+      *-- Change: Last checkpoint reached, so a rerun after a failure
+      *-- can resume from here instead of restarting at FUNC-INIT.
+               10  BCT-LAST-CHECKPOINT   PIC X(04).
+                   88  BCT-CKPT-NONE         VALUE SPACES.
+                   88  BCT-CKPT-1400         VALUE '1400'.
+                   88  BCT-CKPT-3200         VALUE '3200'.
+                   88  BCT-CKPT-4100         VALUE '4100'.
+      *-- Change: Explicit prerequisite job list, replacing the single
+      *-- WS-PREREQ-MET flag so a job's full dependency DAG (e.g.
+      *-- RPTAUD00 depending on both HISTLD00 and BCHCTL00's INIT) can
+      *-- be verified before the job is allowed to start.
+               10  BCT-PREREQ-COUNT      PIC 9(02) COMP.
+               10  BCT-PREREQ-JOB OCCURS 10 TIMES
+                                         PIC X(08).
+      *-- Change: Watermark of the last successful load, so a job
+      *-- such as HISTLD00 can load incrementally (only transactions
+      *-- newer than this date) instead of reprocessing the whole
+      *-- feed every run.
+               10  BCT-LAST-LOAD-DATE    PIC X(08).
+      *-- Change: Full timestamp companion to BCT-LAST-LOAD-DATE.
+      *-- BCT-LAST-LOAD-DATE is date-only, so a second incremental
+      *-- load on the same calendar day had no way to tell "already
+      *-- loaded" apart from "loaded earlier today" and skipped every
+      *-- record loaded later that same day. BCT-LAST-LOAD-TS carries
+      *-- the FUNCTION CURRENT-DATE timestamp of the last successful
+      *-- load so same-day incremental runs compare at full
+      *-- timestamp granularity instead of day granularity.
+               10  BCT-LAST-LOAD-TS      PIC X(26).
+      *-- Change: Per-job cutoff time (HHMMSS), so a job that has a
+      *-- harder deadline than the shop-wide batch window (e.g. the
+      *-- position report must finish before branches open) can be
+      *-- refused a start once that time has already passed.
+      *-- SPACES means the job has no cutoff narrower than the
+      *-- overall batch window.
+               10  BCT-CUTOFF-TIME       PIC X(06).
+           05  BCT-FILLER               PIC X(02).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * BCT-JOB-NAME        : BATCH JOB IDENTIFIER (LS-JOB-NAME)
+      * BCT-PROCESS-DATE    : BUSINESS PROCESS DATE (LS-PROCESS-DATE)
+      * BCT-STATUS          : I=INIT, R=RUNNING, C=COMPLETE, F=FAILED
+      * BCT-LAST-CHECKPOINT : PARAGRAPH NUMBER OF THE LAST CHECKPOINT
+      *                       WRITTEN, USED BY FUNC-RSRT TO RESUME
+      * BCT-PREREQ-COUNT    : NUMBER OF ENTRIES IN BCT-PREREQ-JOB
+      * BCT-PREREQ-JOB      : JOB NAMES THAT MUST REACH BCT-STATUS-
+      *                       COMPLETE BEFORE THIS JOB MAY START
+      * BCT-LAST-LOAD-DATE  : HIGH PROCESS DATE SUCCESSFULLY LOADED,
+      *                       USED FOR INCREMENTAL/CDC LOAD MODES
+      * BCT-LAST-LOAD-TS    : SAME WATERMARK AS BCT-LAST-LOAD-DATE, AT
+      *                       FULL TIMESTAMP GRANULARITY, SO A SECOND
+      *                       SAME-DAY INCREMENTAL LOAD DOES NOT SKIP
+      *                       RECORDS LOADED LATER THE SAME DAY
+      * BCT-CUTOFF-TIME     : LATEST HHMMSS THIS JOB MAY START, OR
+      *                       SPACES FOR NO JOB-SPECIFIC CUTOFF
+      *****************************************************************
