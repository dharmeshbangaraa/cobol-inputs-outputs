@@ -0,0 +1,32 @@
+      *****************************************************************
+      * PORTFOLIO FEE SCHEDULE RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * ONE RECORD PER PORTFOLIO/INVESTMENT-TYPE FEE RATE. A SCHEDULE
+      * ENTRY IS EITHER A FLAT AMOUNT OR A BASIS-POINT RATE APPLIED TO
+      * THE MATCHING POSITION-MASTER BALANCES. FEE-INVESTMENT-TYPE OF
+      * SPACES MATCHES EVERY INVESTMENT TYPE FOR THE PORTFOLIO, SO A
+      * PORTFOLIO CAN CARRY ONE BLANKET RATE OR A RATE PER TYPE.
+      *****************************************************************
+       01  FEE-SCHEDULE-RECORD.
+           05  FEE-KEY.
+               10  FEE-PORTFOLIO-ID      PIC X(08).
+               10  FEE-INVESTMENT-TYPE   PIC X(04).
+           05  FEE-DATA.
+               10  FEE-CALC-METHOD       PIC X(01).
+                   88  FEE-METHOD-FLAT       VALUE 'F'.
+                   88  FEE-METHOD-BPS        VALUE 'B'.
+               10  FEE-FLAT-AMOUNT       PIC S9(09)V9(02) COMP-3.
+               10  FEE-BASIS-POINTS      PIC S9(05)V9(02) COMP-3.
+           05  FEE-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * FEE-PORTFOLIO-ID    : PORTFOLIO IDENTIFIER
+      * FEE-INVESTMENT-TYPE : MATCHES POS-INVESTMENT-TYPE, OR SPACES
+      *                       TO MATCH EVERY TYPE FOR THE PORTFOLIO
+      * FEE-CALC-METHOD     : F=FLAT AMOUNT, B=BASIS POINTS
+      * FEE-FLAT-AMOUNT     : FLAT FEE CHARGED PER SCHEDULE RUN
+      * FEE-BASIS-POINTS    : ANNUAL RATE IN BASIS POINTS APPLIED TO
+      *                       THE POSITION'S CURRENT VALUE
+      *****************************************************************
