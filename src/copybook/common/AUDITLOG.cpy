@@ -0,0 +1,31 @@
+      *****************************************************************
+      * AUDIT LOG RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * ONE RECORD PER AUDITABLE EVENT. AUD-JOB-NAME/AUD-PROCESS-DATE
+      * IDENTIFY THE BATCH RUN THE EVENT BELONGS TO, THE SAME WAY
+      * BCT-JOB-NAME/BCT-PROCESS-DATE IDENTIFY A RUN IN BCHCTL.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-KEY.
+               10  AUD-JOB-NAME          PIC X(08).
+               10  AUD-PROCESS-DATE      PIC X(08).
+               10  AUD-SEQUENCE-NO       PIC X(06).
+           05  AUD-DATA.
+               10  AUD-EVENT-TIME        PIC X(06).
+               10  AUD-EVENT-TYPE        PIC X(08).
+               10  AUD-USER-ID           PIC X(08).
+               10  AUD-DESCRIPTION       PIC X(60).
+           05  AUD-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * AUD-JOB-NAME     : BATCH JOB THAT LOGGED THE EVENT
+      * AUD-PROCESS-DATE : BUSINESS PROCESS DATE OF THE RUN
+      * AUD-SEQUENCE-NO  : SEQUENCE NUMBER WITHIN THE RUN
+      * AUD-EVENT-TIME   : TIME OF DAY THE EVENT WAS LOGGED (HHMMSS)
+      * AUD-EVENT-TYPE   : SHORT EVENT CLASSIFICATION, E.G. 'LOGON',
+      *                    'UPDATE', 'REPORT '
+      * AUD-USER-ID      : USER OR PROCESS THAT CAUSED THE EVENT
+      * AUD-DESCRIPTION  : FREE-TEXT DESCRIPTION OF THE EVENT
+      *****************************************************************
