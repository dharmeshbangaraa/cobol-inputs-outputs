@@ -0,0 +1,43 @@
+      *****************************************************************
+      * PORTFOLIO RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * THIS LAYOUT IS PARAMETERIZED ON :PREFIX: THE SAME WAY TRNREC
+      * IS, SO EACH CALLING PROGRAM CAN COPY IT IN UNDER ITS OWN
+      * RECORD NAME, E.G.
+      *     01  PORTFOLIO-RECORD.
+      *         COPY PORTFLIO REPLACING ==:PREFIX:== BY ==PORT==.
+      * WHICH YIELDS PORT-ID, PORT-NAME, AND SO ON.
+      *****************************************************************
+           05  :PREFIX:-KEY.
+               10  :PREFIX:-ID             PIC X(08).
+           05  :PREFIX:-DATA.
+               10  :PREFIX:-NAME           PIC X(30).
+               10  :PREFIX:-TYPE           PIC X(04).
+                   88  :PREFIX:-TYPE-RETAIL   VALUE 'RTL '.
+                   88  :PREFIX:-TYPE-INST     VALUE 'INST'.
+               10  :PREFIX:-BASE-CURRENCY  PIC X(03).
+               10  :PREFIX:-OPEN-DATE      PIC X(08).
+               10  :PREFIX:-STATUS         PIC X(01).
+                   88  :PREFIX:-STATUS-ACTIVE  VALUE 'A'.
+                   88  :PREFIX:-STATUS-CLOSED  VALUE 'C'.
+               10  :PREFIX:-CHANNEL-CODE   PIC X(04).
+      *-- Change: Client the portfolio is assigned to, so a portfolio
+      *-- no longer exists only implicitly by way of whatever
+      *-- TRN-PORTFOLIO-ID values happen to show up in TRANHIST, and
+      *-- so PRTMNT00's ASSIGN-CLIENT function has somewhere to record
+      *-- the assignment.
+               10  :PREFIX:-CLIENT-ID      PIC X(08).
+           05  :PREFIX:-FILLER             PIC X(02).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * :PREFIX:-ID            : PORTFOLIO IDENTIFIER
+      * :PREFIX:-NAME          : PORTFOLIO DESCRIPTIVE NAME
+      * :PREFIX:-TYPE          : RTL=RETAIL, INST=INSTITUTIONAL
+      * :PREFIX:-BASE-CURRENCY : CURRENCY THE PORTFOLIO REPORTS IN
+      * :PREFIX:-OPEN-DATE     : DATE THE PORTFOLIO WAS OPENED
+      * :PREFIX:-STATUS        : A=ACTIVE, C=CLOSED
+      * :PREFIX:-CHANNEL-CODE  : PRIMARY CHANNEL FOR THIS PORTFOLIO
+      * :PREFIX:-CLIENT-ID     : CLIENT THE PORTFOLIO IS ASSIGNED TO
+      *****************************************************************
