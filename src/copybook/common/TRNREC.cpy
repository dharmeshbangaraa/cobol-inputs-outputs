@@ -1,47 +1,96 @@
-*****************************************************************
+      *****************************************************************
       * TRANSACTION RECORD STRUCTURE
-      * VERSION: 1.0
+      * VERSION: 1.1
       * DATE: 2024
+      *
+      * THIS LAYOUT IS PARAMETERIZED ON :PREFIX: SO EACH CALLING
+      * PROGRAM CAN COPY IT IN UNDER ITS OWN RECORD NAME, E.G.
+      *     01  TRANSACTION-RECORD.
+      *         COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+      * WHICH YIELDS TRAN-KEY, TRAN-DATE, TRAN-TYPE, AND SO ON.
+      *-- Change: Parameterized on :PREFIX: (was hardcoded TRN-) so
+      *-- every caller can copy this record in under its own record
+      *-- name, matching the pattern TSTGEN00 already uses for TRNREC.
       *****************************************************************
-       01  TRANSACTION-RECORD.
-           05  TRN-KEY.
-               10  TRN-DATE           PIC X(08).
-               10  TRN-TIME           PIC X(06).
-               10  TRN-PORTFOLIO-ID   PIC X(08).
-               10  TRN-SEQUENCE-NO    PIC X(06).
-           05  TRN-DATA.
-               10  TRN-INVESTMENT-ID  PIC X(10).
-               10  TRN-TYPE           PIC X(02).
-                   88  TRN-TYPE-BUY     VALUE 'BU'.
-                   88  TRN-TYPE-SELL    VALUE 'SL'.
-                   88  TRN-TYPE-TRANS   VALUE 'TR'.
-                   88  TRN-TYPE-FEE     VALUE 'FE'.
-               10  TRN-QUANTITY       PIC S9(11)V9(4) COMP-3.
-               10  TRN-PRICE         PIC S9(11)V9(4) COMP-3.
-               10  TRN-AMOUNT        PIC S9(13)V9(2) COMP-3.
-               10  TRN-CURRENCY      PIC X(03).
-               10  TRN-STATUS        PIC X(01).
-                   88  TRN-STATUS-PEND   VALUE 'P'.
-                   88  TRN-STATUS-DONE   VALUE 'D'.
-                   88  TRN-STATUS-FAIL   VALUE 'F'.
-                   88  TRN-STATUS-REV    VALUE 'R'.
-               10  CHANNEL-CODE      PIC X(04).       *-- Change: Added CHANNEL-CODE for channel identification
-           05  TRN-AUDIT.
-               10  TRN-PROCESS-DATE  PIC X(26).
-               10  TRN-PROCESS-USER  PIC X(08).
-           05  TRN-FILLER           PIC X(46).        *-- Change: Reduced filler by 4 to accommodate CHANNEL-CODE
+           05  :PREFIX:-KEY.
+               10  :PREFIX:-DATE           PIC X(08).
+               10  :PREFIX:-TIME           PIC X(06).
+               10  :PREFIX:-PORTFOLIO-ID   PIC X(08).
+               10  :PREFIX:-SEQUENCE-NO    PIC X(06).
+           05  :PREFIX:-DATA.
+               10  :PREFIX:-INVESTMENT-ID  PIC X(10).
+               10  :PREFIX:-TYPE           PIC X(02).
+                   88  :PREFIX:-TYPE-BUY     VALUE 'BU'.
+                   88  :PREFIX:-TYPE-SELL    VALUE 'SL'.
+                   88  :PREFIX:-TYPE-TRANS   VALUE 'TR'.
+                   88  :PREFIX:-TYPE-FEE     VALUE 'FE'.
+      *-- Change: Corporate-action transaction codes so dividends and
+      *-- splits flow through TRANHIST instead of being applied by
+      *-- hand outside the system.
+                   88  :PREFIX:-TYPE-DIV     VALUE 'DV'.
+                   88  :PREFIX:-TYPE-SPLIT   VALUE 'SP'.
+               10  :PREFIX:-QUANTITY       PIC S9(11)V9(4) COMP-3.
+               10  :PREFIX:-PRICE         PIC S9(11)V9(4) COMP-3.
+               10  :PREFIX:-AMOUNT        PIC S9(13)V9(2) COMP-3.
+               10  :PREFIX:-CURRENCY      PIC X(03).
+               10  :PREFIX:-STATUS        PIC X(01).
+                   88  :PREFIX:-STATUS-PEND   VALUE 'P'.
+                   88  :PREFIX:-STATUS-DONE   VALUE 'D'.
+                   88  :PREFIX:-STATUS-FAIL   VALUE 'F'.
+                   88  :PREFIX:-STATUS-REV    VALUE 'R'.
+               10  :PREFIX:-CHANNEL-CODE  PIC X(04).
+      *-- Change: Settlement currency and FX rate for cross-currency
+      *-- trades, so a trade booked in one currency but settled in a
+      *-- portfolio's base currency carries its own conversion instead
+      *-- of relying on an out-of-band FX rate sheet.
+               10  :PREFIX:-SETTLE-CCY    PIC X(03).
+               10  :PREFIX:-FX-RATE       PIC S9(05)V9(06) COMP-3.
+      *-- Change: Split ratio detail. A split is :PREFIX:-SPLIT-TO new
+      *-- units for every :PREFIX:-SPLIT-FROM old units held (e.g. a
+      *-- 2-for-1 split is FROM=1, TO=2). Unused on non-split types.
+               10  :PREFIX:-SPLIT-FROM    PIC 9(05) COMP-3.
+               10  :PREFIX:-SPLIT-TO      PIC 9(05) COMP-3.
+      *-- Change: Links partial fills of one parent order together so
+      *-- multiple TRANHIST rows from one order can be grouped and
+      *-- reported as a single order instead of unrelated fills.
+               10  :PREFIX:-PARENT-ORDER-ID PIC X(12).
+      *-- Change: Period-close lock. Set by the period-closing job once
+      *-- a transaction's date has been snapshotted and closed, so a
+      *-- closed transaction is marked immutable instead of silently
+      *-- remaining open to a later REWRITE.
+               10  :PREFIX:-CLOSED-SW     PIC X(01).
+                   88  :PREFIX:-CLOSED        VALUE 'Y'.
+                   88  :PREFIX:-OPEN           VALUE 'N'.
+      *-- Change: Counterparty the assets moved to/from. Most
+      *-- significant on TYPE-TRANS (transfers), where up to now
+      *-- the only parties on the transaction were the portfolio and
+      *-- the investment - nothing recorded the other side of the
+      *-- transfer. UTLVAL00 validates this against COUNTERPARTY-
+      *-- MASTER for every transfer.
+               10  :PREFIX:-COUNTERPARTY-ID PIC X(08).
+           05  :PREFIX:-AUDIT.
+               10  :PREFIX:-PROCESS-DATE  PIC X(26).
+               10  :PREFIX:-PROCESS-USER  PIC X(08).
+           05  :PREFIX:-FILLER           PIC X(05).
       *****************************************************************
       * FIELD DESCRIPTIONS:
-      * TRN-DATE        : TRANSACTION DATE (YYYYMMDD)
-      * TRN-TIME        : TRANSACTION TIME (HHMMSS)
-      * TRN-PORTFOLIO-ID: PORTFOLIO IDENTIFIER
-      * TRN-SEQUENCE-NO : SEQUENCE NUMBER FOR MULTIPLE TRANS
-      * TRN-TYPE        : BU=BUY, SL=SELL, TR=TRANSFER, FE=FEE
-      * TRN-STATUS      : P=PENDING, D=DONE, F=FAILED, R=REVERSED
-      * CHANNEL-CODE    : CHANNEL IDENTIFICATION (e.g. 'BRCH', 'ONLN')
+      * :PREFIX:-DATE          : TRANSACTION DATE (YYYYMMDD)
+      * :PREFIX:-TIME          : TRANSACTION TIME (HHMMSS)
+      * :PREFIX:-PORTFOLIO-ID  : PORTFOLIO IDENTIFIER
+      * :PREFIX:-SEQUENCE-NO   : SEQUENCE NUMBER FOR MULTIPLE TRANS
+      * :PREFIX:-TYPE          : BU=BUY, SL=SELL, TR=TRANSFER, FE=FEE,
+      *                          DV=DIVIDEND, SP=SPLIT
+      * :PREFIX:-STATUS        : P=PENDING, D=DONE, F=FAILED, R=REVERSED
+      * :PREFIX:-CHANNEL-CODE  : CHANNEL IDENTIFICATION (e.g. 'BRCH')
+      * :PREFIX:-SETTLE-CCY    : SETTLEMENT CURRENCY (MAY DIFFER FROM
+      *                          :PREFIX:-CURRENCY, THE TRADE CURRENCY)
+      * :PREFIX:-FX-RATE       : TRADE-CCY TO SETTLE-CCY RATE
+      * :PREFIX:-SPLIT-FROM/TO : SPLIT RATIO (OLD UNITS/NEW UNITS)
+      * :PREFIX:-PARENT-ORDER-ID : PARENT ORDER ID LINKING PARTIAL
+      *                          FILLS OF A MULTI-LEG ORDER TOGETHER
+      * :PREFIX:-CLOSED-SW     : Y=TRANSACTION'S PERIOD HAS BEEN
+      *                          CLOSED AND IS NO LONGER POSTABLE
+      * :PREFIX:-COUNTERPARTY-ID : OTHER PARTY TO THE TRANSACTION, E.G.
+      *                          THE RECEIVING/DELIVERING PARTY ON A
+      *                          TRANSFER. KEYS COUNTERPARTY-MASTER.
       *****************************************************************
-
-[Summary Change Report]
-- Added `CHANNEL-CODE` field (PIC X(04)) under TRN-DATA for channel identification.
-- Reduced TRN-FILLER by 4 bytes to maintain record length.
-- Inline comments added for traceability.
\ No newline at end of file
