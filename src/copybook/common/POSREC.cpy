@@ -0,0 +1,50 @@
+      *****************************************************************
+      * POSITION MASTER RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *****************************************************************
+       01  POSITION-RECORD.
+           05  POS-KEY.
+               10  POS-PORTFOLIO-ID      PIC X(08).
+               10  POS-INVESTMENT-ID     PIC X(10).
+           05  POS-DATA.
+               10  POS-DESCRIPTION       PIC X(30).
+               10  POS-QUANTITY          PIC S9(11)V9(4) COMP-3.
+               10  POS-CURRENT-VALUE     PIC S9(11)V9(2) COMP-3.
+               10  POS-PREVIOUS-VALUE    PIC S9(11)V9(2) COMP-3.
+               10  POS-CURRENCY          PIC X(03).
+               10  POS-CHANNEL-CODE      PIC X(04).
+      *-- Change: Average cost basis, maintained as positions are
+      *-- traded, so realized/unrealized gain can be derived without
+      *-- reconstructing lot-level history on every report run.
+               10  POS-AVG-COST          PIC S9(11)V9(4) COMP-3.
+      *-- Change: Date this position's value was struck, so reports
+      *-- can be restricted to a business-date range as well as a
+      *-- portfolio range.
+               10  POS-AS-OF-DATE        PIC X(08).
+      *-- Change: Reporting (base) currency for this position, so
+      *-- multi-currency portfolios can be revalued to a single
+      *-- currency using the FX rate captured on the related TRNREC
+      *-- entries rather than printing POS-CURRENT-VALUE as-is.
+               10  POS-BASE-CURRENCY     PIC X(03).
+      *-- Change: Investment type classification, so a portfolio's fee
+      *-- schedule can charge a different flat/basis-point rate by
+      *-- investment type instead of one blanket rate per portfolio.
+               10  POS-INVESTMENT-TYPE   PIC X(04).
+                   88  POS-INV-TYPE-EQUITY  VALUE 'EQ  '.
+                   88  POS-INV-TYPE-FIXED   VALUE 'FI  '.
+                   88  POS-INV-TYPE-CASH    VALUE 'CASH'.
+                   88  POS-INV-TYPE-MMKT    VALUE 'MM  '.
+           05  POS-FILLER                PIC X(05).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * POS-PORTFOLIO-ID : PORTFOLIO IDENTIFIER
+      * POS-INVESTMENT-ID: INVESTMENT/SECURITY IDENTIFIER
+      * POS-CURRENT-VALUE: MARKET VALUE AS OF THE LATEST REVALUATION
+      * POS-PREVIOUS-VALUE: MARKET VALUE AS OF THE PRIOR REVALUATION
+      * POS-AVG-COST     : AVERAGE COST PER UNIT FOR THE OPEN POSITION
+      * POS-AS-OF-DATE   : BUSINESS DATE THIS POSITION WAS VALUED
+      * POS-BASE-CURRENCY: CURRENCY THE CLIENT REPORTS THIS POSITION IN
+      * POS-INVESTMENT-TYPE: EQ=EQUITY, FI=FIXED INCOME, CASH=CASH,
+      *                    MM=MONEY MARKET
+      *****************************************************************
