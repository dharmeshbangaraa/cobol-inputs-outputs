@@ -0,0 +1,35 @@
+      *****************************************************************
+      * ERROR LOG RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * ONE RECORD PER LOGGED ERROR EVENT. ERR-JOB-NAME/ERR-PROCESS-
+      * DATE IDENTIFY THE BATCH RUN THE ERROR WAS RAISED DURING, THE
+      * SAME WAY AUD-JOB-NAME/AUD-PROCESS-DATE IDENTIFY A RUN ON
+      * AUDIT-FILE, SO THE TWO FILES CAN BE CROSS-REFERENCED BY RUN.
+      *
+      * NOTE: THIS IS DISTINCT FROM ERRHAND, WHICH IS THE COMMON
+      * WORKING-STORAGE AREA A PROGRAM USES TO DISPLAY AND ABEND ON
+      * ITS OWN INTERNAL ERRORS. THIS COPYBOOK IS THE RECORD LAYOUT
+      * FOR THE ERROR-FILE LOG THAT OTHER PROGRAMS (E.G. UTLVAL00)
+      * APPEND TO, WHICH RPTAUD00 THEN REPORTS ON.
+      *****************************************************************
+       01  ERROR-LOG-RECORD.
+           05  ERR-KEY.
+               10  ERR-JOB-NAME          PIC X(08).
+               10  ERR-PROCESS-DATE      PIC X(08).
+               10  ERR-SEQUENCE-NO       PIC X(06).
+           05  ERR-DATA.
+               10  ERR-EVENT-TIME        PIC X(06).
+               10  ERR-PROGRAM-ID        PIC X(08).
+               10  ERR-DESCRIPTION       PIC X(80).
+           05  ERR-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * ERR-JOB-NAME     : BATCH JOB THAT LOGGED THE ERROR
+      * ERR-PROCESS-DATE : BUSINESS PROCESS DATE OF THE RUN
+      * ERR-SEQUENCE-NO  : SEQUENCE NUMBER WITHIN THE RUN
+      * ERR-EVENT-TIME   : TIME OF DAY THE ERROR WAS LOGGED (HHMMSS)
+      * ERR-PROGRAM-ID   : PROGRAM THAT RAISED THE ERROR
+      * ERR-DESCRIPTION  : FREE-TEXT DESCRIPTION OF THE ERROR
+      *****************************************************************
