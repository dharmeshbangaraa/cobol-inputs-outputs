@@ -0,0 +1,23 @@
+      *****************************************************************
+      * BATCH CONTROL CONSTANTS
+      * VERSION: 1.0
+      * DATE: 2024
+      *
+      * SHARED WORKING-STORAGE CONSTANTS FOR BCHCTL00 AND ITS CALLERS.
+      *****************************************************************
+       01  BCH-CONSTANTS.
+           05  BCH-JOB-NAME-LEN          PIC 9(02) COMP VALUE 8.
+      *-- Change: Default retry tuning for FUNC-UPDT, used when the
+      *-- caller does not supply its own LS-RETRY-COUNT, so a
+      *-- transient failure (e.g. TRANHIST momentarily unavailable)
+      *-- is retried a few times before escalating to the operator.
+           05  BCH-MAX-RETRY             PIC 9(02) COMP VALUE 3.
+           05  BCH-RETRY-DELAY-NANOS     PIC 9(09) COMP-5
+                                         VALUE 500000000.
+      *-- Change: Overnight batch window, checked by BCHCTL00's
+      *-- 1300-VALIDATE-PROCESS so a job is not started in the first
+      *-- place if the shop's processing window is already closed.
+      *-- Expressed as HHMMSS; BCH-WINDOW-END-TIME may be earlier than
+      *-- BCH-WINDOW-START-TIME, meaning the window crosses midnight.
+           05  BCH-WINDOW-START-TIME     PIC X(06) VALUE '200000'.
+           05  BCH-WINDOW-END-TIME       PIC X(06) VALUE '060000'.
