@@ -0,0 +1,34 @@
+      *****************************************************************
+      * GENERAL LEDGER POSTING RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * ONE RECORD PER GL ACCOUNT NETTED FOR THE PROCESS DATE. THE
+      * EXTRACT WRITES ONE ENTRY PER ACCOUNT/DEBIT-CREDIT SIDE; THE
+      * FILE AS A WHOLE BALANCES (SUM OF GLP-DEBIT-AMOUNT EQUALS SUM
+      * OF GLP-CREDIT-AMOUNT) SINCE EVERY ACTIVITY POSTING HAS A
+      * MATCHING CONTRA POSTING.
+      *****************************************************************
+       01  GL-POSTING-RECORD.
+           05  GLP-KEY.
+               10  GLP-PROCESS-DATE      PIC X(08).
+               10  GLP-ACCOUNT           PIC X(10).
+           05  GLP-DATA.
+               10  GLP-DEBIT-AMOUNT      PIC S9(13)V9(2) COMP-3.
+               10  GLP-CREDIT-AMOUNT     PIC S9(13)V9(2) COMP-3.
+               10  GLP-TRN-TYPE          PIC X(02).
+               10  GLP-ENTRY-COUNT       PIC 9(07) COMP.
+           05  GLP-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * GLP-PROCESS-DATE  : BUSINESS DATE THE ACTIVITY WAS POSTED
+      * GLP-ACCOUNT       : GL ACCOUNT NUMBER NETTED BY THIS ENTRY
+      * GLP-DEBIT-AMOUNT  : NET DEBIT AMOUNT POSTED TO THE ACCOUNT
+      * GLP-CREDIT-AMOUNT : NET CREDIT AMOUNT POSTED TO THE ACCOUNT
+      * GLP-TRN-TYPE      : TRN-TYPE THIS NET ENTRY WAS DERIVED FROM,
+      *                     ZERO OR MORE ACCOUNTS CARRY THE SAME TYPE
+      *                     (ONE FOR THE ACTIVITY SIDE, ONE FOR THE
+      *                     CONTRA SIDE)
+      * GLP-ENTRY-COUNT   : NUMBER OF TRNREC TRANSACTIONS SUMMARIZED
+      *                     INTO THIS NET ENTRY
+      *****************************************************************
