@@ -0,0 +1,30 @@
+      *****************************************************************
+      * CUSTODIAN SETTLEMENT CONFIRMATION RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * ONE RECORD PER SETTLEMENT CONFIRMATION RECEIVED FROM THE
+      * CUSTODIAN. CNF-PORTFOLIO-ID/CNF-SEQUENCE-NO ARE THE SAME
+      * PORTFOLIO/SEQUENCE VALUES CARRIED ON THE TRNREC TRN-KEY, SO A
+      * CONFIRMATION CAN BE MATCHED BACK TO THE TRANHIST ENTRY IT
+      * SETTLES. CNF-AMOUNT IS COMPARED AGAINST TRN-AMOUNT TO CATCH A
+      * CONFIRMATION THAT MATCHES ON KEY BUT DISAGREES ON AMOUNT.
+      *****************************************************************
+       01  CONFIRMATION-RECORD.
+           05  CNF-KEY.
+               10  CNF-PORTFOLIO-ID      PIC X(08).
+               10  CNF-SEQUENCE-NO       PIC X(06).
+           05  CNF-DATA.
+               10  CNF-AMOUNT            PIC S9(13)V9(2) COMP-3.
+               10  CNF-SETTLE-DATE       PIC X(08).
+               10  CNF-CUSTODIAN-REF     PIC X(15).
+           05  CNF-FILLER                PIC X(10).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * CNF-PORTFOLIO-ID  : PORTFOLIO IDENTIFIER (MATCHES TRAN-KEY)
+      * CNF-SEQUENCE-NO   : TRANSACTION SEQUENCE NUMBER (MATCHES
+      *                     TRAN-KEY)
+      * CNF-AMOUNT        : SETTLED AMOUNT PER THE CUSTODIAN
+      * CNF-SETTLE-DATE   : DATE THE CUSTODIAN SETTLED THE TRADE
+      * CNF-CUSTODIAN-REF : CUSTODIAN'S OWN CONFIRMATION REFERENCE
+      *****************************************************************
