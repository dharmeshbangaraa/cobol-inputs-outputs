@@ -0,0 +1,104 @@
+      *****************************************************************
+      * SYMBOLIC MAP FOR MAPSET INQSSET, MAP INQSMAP
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * GENERATED FROM THE INQSSET BMS MAPSET (DFHMSD/DFHMDI/DFHMDF)
+      * IN src/bms. COPIED INTO WORKING-STORAGE BY INQSCR00 AHEAD OF
+      * EXEC CICS RECEIVE MAP / SEND MAP.
+      *****************************************************************
+       01  INQSMAPI.
+           05  FILLER                PIC X(12).
+           05  FUNCSELL              PIC S9(4) COMP.
+           05  FUNCSELF              PIC X.
+           05  FILLER REDEFINES FUNCSELF.
+               10  FUNCSELA          PIC X.
+           05  FUNCSELI              PIC X(01).
+           05  PORTIDL               PIC S9(4) COMP.
+           05  PORTIDF               PIC X.
+           05  FILLER REDEFINES PORTIDF.
+               10  PORTIDA           PIC X.
+           05  PORTIDI               PIC X(08).
+           05  INVIDL                PIC S9(4) COMP.
+           05  INVIDF                PIC X.
+           05  FILLER REDEFINES INVIDF.
+               10  INVIDA            PIC X.
+           05  INVIDI                PIC X(10).
+           05  TDATEL                PIC S9(4) COMP.
+           05  TDATEF                PIC X.
+           05  FILLER REDEFINES TDATEF.
+               10  TDATEA            PIC X.
+           05  TDATEI                PIC X(08).
+           05  TTIMEL                PIC S9(4) COMP.
+           05  TTIMEF                PIC X.
+           05  FILLER REDEFINES TTIMEF.
+               10  TTIMEA            PIC X.
+           05  TTIMEI                PIC X(06).
+           05  TPORTL                PIC S9(4) COMP.
+           05  TPORTF                PIC X.
+           05  FILLER REDEFINES TPORTF.
+               10  TPORTA            PIC X.
+           05  TPORTI                PIC X(08).
+           05  TSEQL                 PIC S9(4) COMP.
+           05  TSEQF                 PIC X.
+           05  FILLER REDEFINES TSEQF.
+               10  TSEQA             PIC X.
+           05  TSEQI                 PIC X(06).
+           05  DESCL                 PIC S9(4) COMP.
+           05  DESCF                 PIC X.
+           05  FILLER REDEFINES DESCF.
+               10  DESCA             PIC X.
+           05  DESCI                 PIC X(30).
+           05  AMTQTYL               PIC S9(4) COMP.
+           05  AMTQTYF               PIC X.
+           05  FILLER REDEFINES AMTQTYF.
+               10  AMTQTYA           PIC X.
+           05  AMTQTYI               PIC X(17).
+           05  CURVALL               PIC S9(4) COMP.
+           05  CURVALF               PIC X.
+           05  FILLER REDEFINES CURVALF.
+               10  CURVALA           PIC X.
+           05  CURVALI               PIC X(17).
+           05  CURRL                 PIC S9(4) COMP.
+           05  CURRF                 PIC X.
+           05  FILLER REDEFINES CURRF.
+               10  CURRA             PIC X.
+           05  CURRI                 PIC X(03).
+           05  STATL                 PIC S9(4) COMP.
+           05  STATF                 PIC X.
+           05  FILLER REDEFINES STATF.
+               10  STATA             PIC X.
+           05  STATI                 PIC X(01).
+           05  MSGL                  PIC S9(4) COMP.
+           05  MSGF                  PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA              PIC X.
+           05  MSGI                  PIC X(78).
+       01  INQSMAPO REDEFINES INQSMAPI.
+           05  FILLER                PIC X(12).
+           05  FILLER                PIC X(03).
+           05  FUNCSELO              PIC X(01).
+           05  FILLER                PIC X(03).
+           05  PORTIDO               PIC X(08).
+           05  FILLER                PIC X(03).
+           05  INVIDO                PIC X(10).
+           05  FILLER                PIC X(03).
+           05  TDATEO                PIC X(08).
+           05  FILLER                PIC X(03).
+           05  TTIMEO                PIC X(06).
+           05  FILLER                PIC X(03).
+           05  TPORTO                PIC X(08).
+           05  FILLER                PIC X(03).
+           05  TSEQO                 PIC X(06).
+           05  FILLER                PIC X(03).
+           05  DESCO                 PIC X(30).
+           05  FILLER                PIC X(03).
+           05  AMTQTYO               PIC X(17).
+           05  FILLER                PIC X(03).
+           05  CURVALO               PIC X(17).
+           05  FILLER                PIC X(03).
+           05  CURRO                 PIC X(03).
+           05  FILLER                PIC X(03).
+           05  STATO                 PIC X(01).
+           05  FILLER                PIC X(03).
+           05  MSGO                  PIC X(78).
