@@ -0,0 +1,37 @@
+      *****************************************************************
+      * COUNTERPARTY/CUSTOMER MASTER RECORD STRUCTURE
+      * VERSION: 1.0
+      * DATE: 2026
+      *
+      * THIS LAYOUT IS PARAMETERIZED ON :PREFIX: THE SAME WAY PORTFLIO
+      * IS, SO EACH CALLING PROGRAM CAN COPY IT IN UNDER ITS OWN
+      * RECORD NAME, E.G.
+      *     01  COUNTERPARTY-RECORD.
+      *         COPY CPARTY REPLACING ==:PREFIX:== BY ==CPTY==.
+      * WHICH YIELDS CPTY-ID, CPTY-NAME, AND SO ON.
+      *****************************************************************
+           05  :PREFIX:-KEY.
+               10  :PREFIX:-ID             PIC X(08).
+           05  :PREFIX:-DATA.
+               10  :PREFIX:-NAME           PIC X(30).
+               10  :PREFIX:-TYPE           PIC X(04).
+                   88  :PREFIX:-TYPE-CLIENT    VALUE 'CLNT'.
+                   88  :PREFIX:-TYPE-BROKER    VALUE 'BROK'.
+                   88  :PREFIX:-TYPE-CUSTODIAN VALUE 'CUST'.
+                   88  :PREFIX:-TYPE-BANK      VALUE 'BANK'.
+               10  :PREFIX:-STATUS         PIC X(01).
+                   88  :PREFIX:-STATUS-ACTIVE  VALUE 'A'.
+                   88  :PREFIX:-STATUS-CLOSED  VALUE 'C'.
+               10  :PREFIX:-COUNTRY        PIC X(02).
+           05  :PREFIX:-FILLER             PIC X(15).
+      *****************************************************************
+      * FIELD DESCRIPTIONS:
+      * :PREFIX:-ID      : COUNTERPARTY/CUSTOMER IDENTIFIER. ALSO USED
+      *                    AS THE CLIENT-ID REFERENCED FROM PORTFLIO'S
+      *                    :PREFIX:-CLIENT-ID.
+      * :PREFIX:-NAME    : COUNTERPARTY DESCRIPTIVE NAME
+      * :PREFIX:-TYPE    : CLNT=CLIENT, BROK=BROKER, CUST=CUSTODIAN,
+      *                    BANK=BANK
+      * :PREFIX:-STATUS  : A=ACTIVE, C=CLOSED
+      * :PREFIX:-COUNTRY : ISO COUNTRY CODE
+      *****************************************************************
