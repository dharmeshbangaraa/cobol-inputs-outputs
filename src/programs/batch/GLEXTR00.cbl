@@ -0,0 +1,449 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLEXTR00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * General Ledger Interface Extract                               *
+      *                                                                *
+      * Builds the day's GL posting extract from TRANHIST so month-end *
+      * no longer depends on someone re-keying trading totals into the *
+      * GL system by hand:                                             *
+      * - Reads TRANHIST for the requested process date (defaults to   *
+      *   today if no parameter record is supplied)                    *
+      * - Maps each TRN-STATUS-DONE transaction's TRAN-TYPE to a GL    *
+      *   activity account and an offsetting contra account via        *
+      *   GL-MAPPING-FILE                                              *
+      * - Nets TRAN-AMOUNT by GL account in memory                     *
+      * - Writes one posting record per account to the GL posting      *
+      *   file; because every activity posting carries a matching      *
+      *   contra posting, the extract always balances                  *
+      *                                                                *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT GL-MAPPING-FILE ASSIGN TO GLACCMAP
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAP-STATUS.
+
+           SELECT PROCESS-PARMS ASSIGN TO GLEXTPRM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT GL-POSTING-FILE ASSIGN TO GLPOSTNG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-POST-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  GL-MAPPING-FILE
+           RECORDING MODE IS F.
+           COPY GLMAP.
+
+       FD  PROCESS-PARMS
+           RECORDING MODE IS F.
+       01  PROCESS-PARM-RECORD.
+           05  PARM-PROCESS-DATE         PIC X(08).
+           05  FILLER                    PIC X(64).
+
+       FD  GL-POSTING-FILE
+           RECORDING MODE IS F.
+           COPY GLPOST.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-MAP-STATUS             PIC XX.
+           05  WS-PARM-STATUS            PIC XX.
+           05  WS-POST-STATUS            PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRAN-SW            PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST             VALUE 'Y'.
+           05  WS-EOF-MAP-SW             PIC X(01) VALUE 'N'.
+               88  EOF-GL-MAPPING            VALUE 'Y'.
+           05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-MAPPING-FOUND          VALUE 'Y'.
+
+      *-- Process date selected for this run, defaulted to today
+      *-- unless PROCESS-PARMS supplies one.
+       01  WS-SELECTION-DATE             PIC X(08).
+
+      *-- In-memory GL account mapping, one entry per TRAN-TYPE,
+      *-- loaded once from GL-MAPPING-FILE and searched for every
+      *-- qualifying transaction.
+       01  WS-GL-MAP-TABLE.
+           05  WS-MAP-COUNT              PIC 9(02) COMP VALUE ZERO.
+           05  WS-GM-ENTRY OCCURS 20 TIMES
+                                         INDEXED BY WS-GM-IDX.
+               10  WS-GM-TRN-TYPE        PIC X(02).
+               10  WS-GM-ACTIVITY-ACCT   PIC X(10).
+               10  WS-GM-ACTIVITY-SIDE   PIC X(01).
+               10  WS-GM-CONTRA-ACCT     PIC X(10).
+
+      *-- In-memory net-by-account table. WS-NT-NET-AMOUNT is carried
+      *-- debit-positive / credit-negative so the grand total across
+      *-- every entry in the table nets to zero by construction: each
+      *-- activity posting is matched by an equal and opposite contra
+      *-- posting.
+       01  WS-NET-TABLE.
+           05  WS-NET-COUNT              PIC 9(03) COMP VALUE ZERO.
+           05  WS-NT-ENTRY OCCURS 50 TIMES
+                                         INDEXED BY WS-NT-IDX.
+               10  WS-NT-ACCOUNT         PIC X(10).
+               10  WS-NT-TRN-TYPE        PIC X(02).
+               10  WS-NT-NET-AMOUNT      PIC S9(13)V9(2) COMP-3.
+               10  WS-NT-ENTRY-COUNT     PIC 9(07) COMP.
+
+       01  WS-LOOKUP-ACCOUNT             PIC X(10).
+       01  WS-LOOKUP-TRN-TYPE            PIC X(02).
+       01  WS-LOOKUP-AMOUNT              PIC S9(13)V9(2) COMP-3.
+
+       01  WS-TOTAL-DEBITS               PIC S9(13)V9(2) COMP-3
+                                         VALUE ZERO.
+       01  WS-TOTAL-CREDITS              PIC S9(13)V9(2) COMP-3
+                                         VALUE ZERO.
+       01  WS-TRAN-COUNT-SELECTED        PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-REPORT-DATE                PIC X(10).
+       01  WS-CURRENT-DATE               PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'GENERAL LEDGER INTERFACE EXTRACT'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15)
+                   VALUE 'PROCESS DATE:'.
+               10  WS-HDR-PROCESS-DATE   PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-POSTING-LINE.
+           05  WS-PL-ACCOUNT             PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-TRN-TYPE            PIC X(02).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-DEBIT               PIC -(12)9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-CREDIT              PIC -(12)9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(65) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-LABEL               PIC X(34).
+           05  WS-SL-AMOUNT              PIC -(13)9.99.
+           05  FILLER                    PIC X(81) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL EOF-TRAN-HIST
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-PROCESS-DATE
+           PERFORM 1200-WRITE-HEADERS
+           PERFORM 1300-LOAD-GL-MAPPING.
+
+       1100-OPEN-FILES.
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT GL-MAPPING-FILE
+           IF WS-MAP-STATUS NOT = '00'
+               MOVE 'ERROR OPENING GL-MAPPING-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT GL-POSTING-FILE
+           IF WS-POST-STATUS NOT = '00'
+               MOVE 'ERROR OPENING GL-POSTING-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change-equivalent note: PROCESS-PARMS is optional, the same
+      *-- way RPTPOS00's SELECTION-PARMS is -- if it is not present or
+      *-- empty, the run simply extracts today's activity.
+       1150-READ-PROCESS-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-SELECTION-DATE
+           OPEN INPUT PROCESS-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ PROCESS-PARMS
+                   NOT AT END
+                       IF PARM-PROCESS-DATE NOT = SPACES
+                           MOVE PARM-PROCESS-DATE TO WS-SELECTION-DATE
+                       END-IF
+               END-READ
+               CLOSE PROCESS-PARMS
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-SELECTION-DATE (1:4) '-'
+                  WS-SELECTION-DATE (5:2) '-'
+                  WS-SELECTION-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-PROCESS-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+       1300-LOAD-GL-MAPPING.
+           PERFORM 1310-READ-GL-MAPPING
+           PERFORM 1320-ADD-MAP-ENTRY
+               UNTIL EOF-GL-MAPPING.
+
+       1310-READ-GL-MAPPING.
+           READ GL-MAPPING-FILE
+               AT END
+                   SET EOF-GL-MAPPING TO TRUE
+           END-READ.
+
+       1320-ADD-MAP-ENTRY.
+           IF WS-MAP-COUNT < 20
+               ADD 1 TO WS-MAP-COUNT
+               SET WS-GM-IDX TO WS-MAP-COUNT
+               MOVE GLM-TRN-TYPE TO WS-GM-TRN-TYPE (WS-GM-IDX)
+               MOVE GLM-ACTIVITY-ACCOUNT
+                   TO WS-GM-ACTIVITY-ACCT (WS-GM-IDX)
+               MOVE GLM-ACTIVITY-SIDE TO WS-GM-ACTIVITY-SIDE (WS-GM-IDX)
+               MOVE GLM-CONTRA-ACCOUNT
+                   TO WS-GM-CONTRA-ACCT (WS-GM-IDX)
+           END-IF
+           PERFORM 1310-READ-GL-MAPPING.
+
+      *-----------------------------------------------------------------
+      * TRANSACTION PROCESSING
+      *-----------------------------------------------------------------
+       2000-PROCESS-TRANSACTIONS.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ
+           IF NOT EOF-TRAN-HIST
+               PERFORM 2010-CHECK-TRANSACTION
+           END-IF.
+
+       2010-CHECK-TRANSACTION.
+           IF TRAN-STATUS-DONE
+               AND TRAN-DATE = WS-SELECTION-DATE
+               ADD 1 TO WS-TRAN-COUNT-SELECTED
+               PERFORM 2020-FIND-GL-MAPPING
+               IF WS-MAPPING-FOUND
+                   PERFORM 2030-POST-ACTIVITY
+                   PERFORM 2040-POST-CONTRA
+               END-IF
+           END-IF.
+
+       2020-FIND-GL-MAPPING.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-GM-IDX TO 1
+           SEARCH WS-GM-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-GM-TRN-TYPE (WS-GM-IDX) = TRAN-TYPE
+                   SET WS-MAPPING-FOUND TO TRUE
+           END-SEARCH.
+
+       2030-POST-ACTIVITY.
+           MOVE WS-GM-ACTIVITY-ACCT (WS-GM-IDX) TO WS-LOOKUP-ACCOUNT
+           MOVE TRAN-TYPE TO WS-LOOKUP-TRN-TYPE
+           IF WS-GM-ACTIVITY-SIDE (WS-GM-IDX) = 'D'
+               MOVE TRAN-AMOUNT TO WS-LOOKUP-AMOUNT
+           ELSE
+               COMPUTE WS-LOOKUP-AMOUNT = TRAN-AMOUNT * -1
+           END-IF
+           PERFORM 2050-FIND-OR-ADD-NET-ENTRY
+           IF WS-MAPPING-FOUND
+               ADD WS-LOOKUP-AMOUNT TO WS-NT-NET-AMOUNT (WS-NT-IDX)
+               ADD 1 TO WS-NT-ENTRY-COUNT (WS-NT-IDX)
+           END-IF.
+
+       2040-POST-CONTRA.
+           MOVE WS-GM-CONTRA-ACCT (WS-GM-IDX) TO WS-LOOKUP-ACCOUNT
+           MOVE TRAN-TYPE TO WS-LOOKUP-TRN-TYPE
+           IF WS-GM-ACTIVITY-SIDE (WS-GM-IDX) = 'D'
+               COMPUTE WS-LOOKUP-AMOUNT = TRAN-AMOUNT * -1
+           ELSE
+               MOVE TRAN-AMOUNT TO WS-LOOKUP-AMOUNT
+           END-IF
+           PERFORM 2050-FIND-OR-ADD-NET-ENTRY
+           IF WS-MAPPING-FOUND
+               ADD WS-LOOKUP-AMOUNT TO WS-NT-NET-AMOUNT (WS-NT-IDX)
+               ADD 1 TO WS-NT-ENTRY-COUNT (WS-NT-IDX)
+           END-IF.
+
+      *-- Change-equivalent note: leaves WS-NT-IDX pointing at the
+      *-- matching (or newly added) entry for the caller to post into,
+      *-- the same find-or-add idiom FEEGEN00 uses for its fee table.
+      *-- Change: keyed on ACCOUNT+TRN-TYPE, not account alone - two
+      *-- TRAN-TYPEs that happen to share one contra account (per
+      *-- GL-MAPPING-RECORD) must still land in separate net entries
+      *-- so GLP-TRN-TYPE on the posted extract is never ambiguous.
+      *-- WS-MAPPING-FOUND is also the "an entry is usable at
+      *-- WS-NT-IDX" signal back to the caller - it stays FALSE (and
+      *-- WS-NT-IDX is not touched further) when the table is already
+      *-- full and this account/type was not already in it.
+       2050-FIND-OR-ADD-NET-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-NT-IDX TO 1
+           SEARCH WS-NT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-NT-ACCOUNT (WS-NT-IDX) = WS-LOOKUP-ACCOUNT
+                   AND WS-NT-TRN-TYPE (WS-NT-IDX) = WS-LOOKUP-TRN-TYPE
+                   SET WS-MAPPING-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-MAPPING-FOUND
+               IF WS-NET-COUNT < 50
+                   ADD 1 TO WS-NET-COUNT
+                   SET WS-NT-IDX TO WS-NET-COUNT
+                   MOVE WS-LOOKUP-ACCOUNT  TO WS-NT-ACCOUNT (WS-NT-IDX)
+                   MOVE WS-LOOKUP-TRN-TYPE TO WS-NT-TRN-TYPE (WS-NT-IDX)
+                   MOVE ZERO TO WS-NT-NET-AMOUNT (WS-NT-IDX)
+                   MOVE ZERO TO WS-NT-ENTRY-COUNT (WS-NT-IDX)
+                   SET WS-MAPPING-FOUND TO TRUE
+               ELSE
+                   DISPLAY 'GLEXTR00 WARNING: NET TABLE FULL, ACCOUNT '
+                       WS-LOOKUP-ACCOUNT ' TYPE ' WS-LOOKUP-TRN-TYPE
+                       ' DROPPED FROM GL EXTRACT'
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           PERFORM 3100-WRITE-POSTINGS
+               VARYING WS-NT-IDX FROM 1 BY 1
+               UNTIL WS-NT-IDX > WS-NET-COUNT
+           PERFORM 3200-PRINT-SUMMARY
+           CLOSE TRANSACTION-HISTORY
+           CLOSE GL-MAPPING-FILE
+           CLOSE GL-POSTING-FILE
+           CLOSE REPORT-FILE
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-- Change-equivalent note: a net-positive (debit-positive)
+      *-- balance is written as a debit posting, a net-negative
+      *-- balance as a credit posting for the absolute amount -- the
+      *-- file as a whole always balances because every activity
+      *-- posting was matched by an equal and opposite contra posting.
+       3100-WRITE-POSTINGS.
+           MOVE WS-SELECTION-DATE TO GLP-PROCESS-DATE
+           MOVE WS-NT-ACCOUNT (WS-NT-IDX) TO GLP-ACCOUNT
+           MOVE WS-NT-TRN-TYPE (WS-NT-IDX) TO GLP-TRN-TYPE
+           MOVE WS-NT-ENTRY-COUNT (WS-NT-IDX) TO GLP-ENTRY-COUNT
+           IF WS-NT-NET-AMOUNT (WS-NT-IDX) >= ZERO
+               MOVE WS-NT-NET-AMOUNT (WS-NT-IDX) TO GLP-DEBIT-AMOUNT
+               MOVE ZERO TO GLP-CREDIT-AMOUNT
+           ELSE
+               COMPUTE GLP-CREDIT-AMOUNT =
+                   WS-NT-NET-AMOUNT (WS-NT-IDX) * -1
+               MOVE ZERO TO GLP-DEBIT-AMOUNT
+           END-IF
+           WRITE GL-POSTING-RECORD
+           ADD GLP-DEBIT-AMOUNT TO WS-TOTAL-DEBITS
+           ADD GLP-CREDIT-AMOUNT TO WS-TOTAL-CREDITS
+           MOVE GLP-ACCOUNT TO WS-PL-ACCOUNT
+           MOVE GLP-TRN-TYPE TO WS-PL-TRN-TYPE
+           MOVE GLP-DEBIT-AMOUNT TO WS-PL-DEBIT
+           MOVE GLP-CREDIT-AMOUNT TO WS-PL-CREDIT
+           MOVE GLP-ENTRY-COUNT TO WS-PL-COUNT
+           WRITE REPORT-RECORD FROM WS-POSTING-LINE.
+
+       3200-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE 'TRANSACTIONS SELECTED:' TO WS-SL-LABEL
+           MOVE WS-TRAN-COUNT-SELECTED TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'TOTAL DEBITS POSTED:' TO WS-SL-LABEL
+           MOVE WS-TOTAL-DEBITS TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'TOTAL CREDITS POSTED:' TO WS-SL-LABEL
+           MOVE WS-TOTAL-CREDITS TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           IF WS-TOTAL-DEBITS = WS-TOTAL-CREDITS
+               MOVE 'EXTRACT IS IN BALANCE' TO WS-SL-LABEL
+           ELSE
+               MOVE 'EXTRACT OUT OF BALANCE -- REVIEW' TO WS-SL-LABEL
+           END-IF
+           MOVE ZERO TO WS-SL-AMOUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'GLEXTR00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'GLEXTR00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'GLEXTR00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'GLEXTR00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
