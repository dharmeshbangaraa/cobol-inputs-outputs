@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPROC00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Corporate Action Processing                                     *
+      *                                                               *
+      * Applies pending dividend and split transactions from TRANHIST   *
+      * to POSITION-MASTER instead of those adjustments being made by   *
+      * hand in a side spreadsheet:                                     *
+      * - Reads every TRN-STATUS-PEND transaction of type DIVIDEND or   *
+      *   SPLIT                                                        *
+      * - DIVIDEND: credits TRAN-AMOUNT in cash to the position's       *
+      *   current value                                                *
+      * - SPLIT: adjusts POS-QUANTITY by the TRAN-SPLIT-FROM/TO ratio   *
+      *   and rescales POS-AVG-COST so the total cost basis is          *
+      *   unchanged                                                    *
+      * - Marks the transaction TRN-STATUS-DONE once applied            *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- Change-equivalent note: DYNAMIC access so the sequential scan
+      *-- for pending corporate actions can REWRITE the current record
+      *-- in place once it has been applied.
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POSITION-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  POSITION-MASTER
+           RECORDING MODE IS F.
+           COPY POSREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-POSITION-STATUS        PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRAN-SW            PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST             VALUE 'Y'.
+           05  WS-POS-FOUND-SW           PIC X(01) VALUE 'N'.
+               88  WS-POSITION-FOUND         VALUE 'Y'.
+           05  WS-ACTION-APPLIED-SW      PIC X(01) VALUE 'N'.
+               88  WS-ACTION-APPLIED         VALUE 'Y'.
+
+       01  WS-SPLIT-RATIO                PIC S9(05)V9(09) COMP-3.
+       01  WS-NEW-QUANTITY                PIC S9(11)V9(4) COMP-3.
+       01  WS-NEW-AVG-COST                PIC S9(11)V9(4) COMP-3.
+       01  WS-EDIT-AMOUNT                 PIC -(11)9.99.
+       01  WS-EDIT-QUANTITY               PIC -(09)9.9999.
+
+       01  WS-ACTION-COUNTS.
+           05  WS-DIV-COUNT              PIC 9(07) COMP VALUE ZERO.
+           05  WS-SPLIT-COUNT            PIC 9(07) COMP VALUE ZERO.
+           05  WS-NOT-FOUND-COUNT        PIC 9(07) COMP VALUE ZERO.
+           05  WS-CLOSED-COUNT           PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-REPORT-DATE                 PIC X(10).
+       01  WS-CURRENT-DATE                PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'CORPORATE ACTION PROCESSING RUN'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15) VALUE 'REPORT DATE:'.
+               10  WS-HDR-REPORT-DATE    PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-ACTION-LINE.
+           05  WS-AL-ACTION-TYPE         PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-AL-PORTFOLIO           PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-AL-INVESTMENT-ID       PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-AL-DETAIL              PIC X(40).
+           05  FILLER                    PIC X(58) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-LABEL               PIC X(30).
+           05  WS-SL-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(95) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL EOF-TRAN-HIST
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-WRITE-HEADERS
+           PERFORM 2010-READ-TRANSACTION.
+
+       1100-OPEN-FILES.
+           OPEN I-O TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O POSITION-MASTER
+           IF WS-POSITION-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-REPORT-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+      *-----------------------------------------------------------------
+      * MAIN PROCESSING LOOP
+      *-----------------------------------------------------------------
+       2000-PROCESS-TRANSACTIONS.
+           IF TRAN-STATUS-PEND
+               AND (TRAN-TYPE-DIV OR TRAN-TYPE-SPLIT)
+               IF TRAN-CLOSED
+                   ADD 1 TO WS-CLOSED-COUNT
+               ELSE
+                   PERFORM 2020-FIND-POSITION
+                   IF WS-POSITION-FOUND
+                       PERFORM 2030-APPLY-ACTION
+                   ELSE
+                       ADD 1 TO WS-NOT-FOUND-COUNT
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM 2010-READ-TRANSACTION.
+
+       2010-READ-TRANSACTION.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       2020-FIND-POSITION.
+           MOVE 'N' TO WS-POS-FOUND-SW
+           MOVE TRAN-PORTFOLIO-ID  TO POS-PORTFOLIO-ID
+           MOVE TRAN-INVESTMENT-ID TO POS-INVESTMENT-ID
+           READ POSITION-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-POSITION-FOUND TO TRUE
+           END-READ.
+
+       2030-APPLY-ACTION.
+           MOVE 'N' TO WS-ACTION-APPLIED-SW
+           IF TRAN-TYPE-DIV
+               PERFORM 2040-APPLY-DIVIDEND
+           ELSE
+               PERFORM 2050-APPLY-SPLIT
+           END-IF
+           IF WS-ACTION-APPLIED
+               SET TRAN-STATUS-DONE TO TRUE
+           ELSE
+               SET TRAN-STATUS-FAIL TO TRUE
+           END-IF
+           REWRITE TRANSACTION-RECORD.
+
+      *-- Change-equivalent note: a dividend is applied as cash credited
+      *-- straight to the position's current value; it does not alter
+      *-- POS-QUANTITY or POS-AVG-COST.
+       2040-APPLY-DIVIDEND.
+           ADD TRAN-AMOUNT TO POS-CURRENT-VALUE
+           REWRITE POSITION-RECORD
+           SET WS-ACTION-APPLIED TO TRUE
+           ADD 1 TO WS-DIV-COUNT
+           MOVE 'DIVIDEND' TO WS-AL-ACTION-TYPE
+           MOVE TRAN-PORTFOLIO-ID  TO WS-AL-PORTFOLIO
+           MOVE TRAN-INVESTMENT-ID TO WS-AL-INVESTMENT-ID
+           MOVE SPACES TO WS-AL-DETAIL
+           MOVE TRAN-AMOUNT TO WS-EDIT-AMOUNT
+           STRING 'CASH CREDIT ' WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-AL-DETAIL
+           WRITE REPORT-RECORD FROM WS-ACTION-LINE.
+
+      *-- Change-equivalent note: quantity scales by SPLIT-TO/SPLIT-
+      *-- FROM and average cost scales by the inverse ratio, so the
+      *-- total cost basis (POS-QUANTITY * POS-AVG-COST) is unchanged
+      *-- by the split.
+       2050-APPLY-SPLIT.
+           IF TRAN-SPLIT-FROM = ZERO
+               MOVE ZERO TO WS-SPLIT-RATIO
+           ELSE
+               COMPUTE WS-SPLIT-RATIO ROUNDED =
+                   TRAN-SPLIT-TO / TRAN-SPLIT-FROM
+           END-IF
+           IF WS-SPLIT-RATIO = ZERO
+               MOVE 'INVALID SPLIT RATIO - TRANSACTION NOT APPLIED'
+                   TO ERR-TEXT
+               SET ERR-SEV-WARNING TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               COMPUTE WS-NEW-QUANTITY ROUNDED =
+                   POS-QUANTITY * WS-SPLIT-RATIO
+               COMPUTE WS-NEW-AVG-COST ROUNDED =
+                   POS-AVG-COST / WS-SPLIT-RATIO
+               MOVE WS-NEW-QUANTITY TO POS-QUANTITY
+               MOVE WS-NEW-AVG-COST TO POS-AVG-COST
+               REWRITE POSITION-RECORD
+               SET WS-ACTION-APPLIED TO TRUE
+               ADD 1 TO WS-SPLIT-COUNT
+               MOVE 'SPLIT' TO WS-AL-ACTION-TYPE
+               MOVE TRAN-PORTFOLIO-ID  TO WS-AL-PORTFOLIO
+               MOVE TRAN-INVESTMENT-ID TO WS-AL-INVESTMENT-ID
+               MOVE SPACES TO WS-AL-DETAIL
+               MOVE WS-NEW-QUANTITY TO WS-EDIT-QUANTITY
+               STRING 'NEW QTY ' WS-EDIT-QUANTITY
+                   DELIMITED BY SIZE INTO WS-AL-DETAIL
+               WRITE REPORT-RECORD FROM WS-ACTION-LINE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE 'DIVIDENDS APPLIED:' TO WS-SL-LABEL
+           MOVE WS-DIV-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'SPLITS APPLIED:' TO WS-SL-LABEL
+           MOVE WS-SPLIT-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'POSITIONS NOT FOUND:' TO WS-SL-LABEL
+           MOVE WS-NOT-FOUND-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'SKIPPED - PERIOD CLOSED:' TO WS-SL-LABEL
+           MOVE WS-CLOSED-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           CLOSE TRANSACTION-HISTORY
+           CLOSE POSITION-MASTER
+           CLOSE REPORT-FILE
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'CAPROC00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'CAPROC00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'CAPROC00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'CAPROC00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
