@@ -0,0 +1,441 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TWRCALC0.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Time-Weighted Return Calculation                               *
+      *                                                                *
+      * RPTPOS00 only ever compares two values (POS-CURRENT-VALUE      *
+      * against POS-PREVIOUS-VALUE); client reviews need true          *
+      * time-weighted return over a date range, which requires the     *
+      * full chain of period-end position snapshots plus the external  *
+      * cash flows in between. This program:                           *
+      * - Loads every CLOSING-SNAPSHOT-FILE entry in the requested     *
+      *   date/portfolio range and nets it to one portfolio-level      *
+      *   market value per close date                                  *
+      * - Loads every TRN-STATUS-DONE TRAN-TYPE-TRANS (external cash   *
+      *   movement) transaction in range and attributes it to the      *
+      *   sub-period it falls in                                       *
+      * - Chains each sub-period's Modified-Dietz-style return         *
+      *   ((END VALUE - CASH FLOW) / BEGIN VALUE) geometrically into   *
+      *   one time-weighted return per portfolio for the period        *
+      *                                                                *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLOSING-SNAPSHOT-FILE ASSIGN TO CLSSNAP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT SELECTION-PARMS ASSIGN TO TWRPARM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLOSING-SNAPSHOT-FILE
+           RECORDING MODE IS F.
+           COPY CLSSNAP.
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  SELECTION-PARMS
+           RECORDING MODE IS F.
+       01  SELECTION-PARM-RECORD.
+           05  PARM-PORTFOLIO-FROM       PIC X(08).
+           05  PARM-PORTFOLIO-TO         PIC X(08).
+           05  PARM-DATE-FROM            PIC X(08).
+           05  PARM-DATE-TO              PIC X(08).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-SNAP-STATUS            PIC XX.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-PARM-STATUS            PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SNAP-SW            PIC X(01) VALUE 'N'.
+               88  EOF-SNAPSHOT              VALUE 'Y'.
+           05  WS-EOF-TRAN-SW            PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST              VALUE 'Y'.
+           05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-ENTRY-FOUND             VALUE 'Y'.
+           05  WS-FIRST-SNAP-SW          PIC X(01).
+               88  WS-FIRST-SNAPSHOT          VALUE 'Y'.
+               88  WS-NOT-FIRST-SNAPSHOT      VALUE 'N'.
+
+       01  WS-SELECTION-RANGE.
+           05  WS-SEL-PORT-FROM          PIC X(08) VALUE LOW-VALUES.
+           05  WS-SEL-PORT-TO            PIC X(08) VALUE HIGH-VALUES.
+           05  WS-SEL-DATE-FROM          PIC X(08) VALUE LOW-VALUES.
+           05  WS-SEL-DATE-TO            PIC X(08) VALUE HIGH-VALUES.
+
+      *-- Net portfolio market value per close date, one entry per
+      *-- portfolio/date combination found in CLOSING-SNAPSHOT-FILE,
+      *-- accumulated the same find-or-add way RPTPOS00 accumulates
+      *-- its channel/portfolio subtotal tables. The file is read in
+      *-- close-date order (each period-close run appends its whole
+      *-- snapshot as one block), so entries for a given portfolio
+      *-- appear in this table in chronological order.
+       01  WS-SNAP-TABLE.
+           05  WS-SNAP-COUNT             PIC 9(03) COMP VALUE ZERO.
+           05  WS-ST-ENTRY OCCURS 500 TIMES
+                                         INDEXED BY WS-ST-IDX.
+               10  WS-ST-PORTFOLIO-ID    PIC X(08).
+               10  WS-ST-CLOSE-DATE      PIC X(08).
+               10  WS-ST-VALUE-TOTAL     PIC S9(13)V9(2) COMP-3.
+               10  WS-ST-CASH-FLOW       PIC S9(13)V9(2) COMP-3.
+
+      *-- Distinct portfolios seen, in first-encountered order, so
+      *-- 3000-COMPUTE-RETURNS can drive one pass per portfolio.
+       01  WS-PORT-LIST.
+           05  WS-PORT-COUNT             PIC 9(02) COMP VALUE ZERO.
+           05  WS-PL-ENTRY OCCURS 20 TIMES
+                                         INDEXED BY WS-PL-IDX.
+               10  WS-PL-PORTFOLIO-ID    PIC X(08).
+
+       01  WS-TWR-AREA.
+           05  WS-TWR-FACTOR             PIC S9(05)V9(08) COMP-3.
+           05  WS-PERIOD-RETURN          PIC S9(05)V9(08) COMP-3.
+           05  WS-BEGIN-VALUE            PIC S9(13)V9(2) COMP-3.
+           05  WS-END-VALUE              PIC S9(13)V9(2) COMP-3.
+           05  WS-CASH-FLOW              PIC S9(13)V9(2) COMP-3.
+           05  WS-PERIOD-COUNT           PIC 9(03) COMP.
+           05  WS-SKIPPED-COUNT          PIC 9(03) COMP.
+           05  WS-TWR-PERCENT            PIC S9(05)V9(02) COMP-3.
+
+       01  WS-REPORT-DATE                PIC X(10).
+       01  WS-CURRENT-DATE               PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'TIME-WEIGHTED RETURN REPORT'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15)
+                   VALUE 'RUN DATE:'.
+               10  WS-HDR-RUN-DATE       PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-TWR-LINE.
+           05  WS-TL-PORTFOLIO           PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-TL-PERIODS             PIC ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-TL-SKIPPED             PIC ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-TL-TWR-PERCENT         PIC -(05)9.99.
+           05  FILLER                    PIC X(01) VALUE '%'.
+           05  FILLER                    PIC X(91) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-LABEL               PIC X(34).
+           05  WS-SL-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-SNAPSHOTS
+               UNTIL EOF-SNAPSHOT
+           PERFORM 2500-LOAD-CASH-FLOWS
+               UNTIL EOF-TRAN-HIST
+           PERFORM 3000-COMPUTE-RETURNS
+               VARYING WS-PL-IDX FROM 1 BY 1
+               UNTIL WS-PL-IDX > WS-PORT-COUNT
+           PERFORM 4000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-SELECTION-PARMS
+           PERFORM 1200-WRITE-HEADERS.
+
+       1100-OPEN-FILES.
+           OPEN INPUT CLOSING-SNAPSHOT-FILE
+           IF WS-SNAP-STATUS NOT = '00'
+               MOVE 'ERROR OPENING CLOSING-SNAPSHOT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change-equivalent note: SELECTION-PARMS is optional, the
+      *-- same way RPTPOS00's is -- absent a parameter record, every
+      *-- portfolio and every snapshot date is included.
+       1150-READ-SELECTION-PARMS.
+           OPEN INPUT SELECTION-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ SELECTION-PARMS
+                   NOT AT END
+                       MOVE PARM-PORTFOLIO-FROM TO WS-SEL-PORT-FROM
+                       MOVE PARM-PORTFOLIO-TO   TO WS-SEL-PORT-TO
+                       MOVE PARM-DATE-FROM      TO WS-SEL-DATE-FROM
+                       MOVE PARM-DATE-TO        TO WS-SEL-DATE-TO
+               END-READ
+               CLOSE SELECTION-PARMS
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-RUN-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+      *-----------------------------------------------------------------
+      * SNAPSHOT LOADING
+      *-----------------------------------------------------------------
+       2000-LOAD-SNAPSHOTS.
+           READ CLOSING-SNAPSHOT-FILE
+               AT END
+                   SET EOF-SNAPSHOT TO TRUE
+           END-READ
+           IF NOT EOF-SNAPSHOT
+               PERFORM 2010-CHECK-SNAPSHOT
+           END-IF.
+
+       2010-CHECK-SNAPSHOT.
+           IF CLS-PORTFOLIO-ID NOT < WS-SEL-PORT-FROM
+               AND CLS-PORTFOLIO-ID NOT > WS-SEL-PORT-TO
+               AND CLS-CLOSE-DATE NOT < WS-SEL-DATE-FROM
+               AND CLS-CLOSE-DATE NOT > WS-SEL-DATE-TO
+               PERFORM 2020-ADD-SNAPSHOT-ENTRY
+               PERFORM 2030-ADD-PORTFOLIO-ENTRY
+           END-IF.
+
+       2020-ADD-SNAPSHOT-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-ST-IDX TO 1
+           SEARCH WS-ST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-ST-PORTFOLIO-ID (WS-ST-IDX) = CLS-PORTFOLIO-ID
+                   AND WS-ST-CLOSE-DATE (WS-ST-IDX) = CLS-CLOSE-DATE
+                   SET WS-ENTRY-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-ENTRY-FOUND
+               IF WS-SNAP-COUNT < 500
+                   ADD 1 TO WS-SNAP-COUNT
+                   SET WS-ST-IDX TO WS-SNAP-COUNT
+                   MOVE CLS-PORTFOLIO-ID
+                       TO WS-ST-PORTFOLIO-ID (WS-ST-IDX)
+                   MOVE CLS-CLOSE-DATE
+                       TO WS-ST-CLOSE-DATE (WS-ST-IDX)
+                   MOVE ZERO TO WS-ST-VALUE-TOTAL (WS-ST-IDX)
+                   MOVE ZERO TO WS-ST-CASH-FLOW (WS-ST-IDX)
+                   SET WS-ENTRY-FOUND TO TRUE
+               ELSE
+                   DISPLAY 'TWRCALC0 WARNING: SNAPSHOT TABLE FULL, '
+                       CLS-PORTFOLIO-ID ' ' CLS-CLOSE-DATE
+                       ' DROPPED FROM TWR CALCULATION'
+               END-IF
+           END-IF
+           IF WS-ENTRY-FOUND
+               ADD CLS-CURRENT-VALUE TO WS-ST-VALUE-TOTAL (WS-ST-IDX)
+           END-IF.
+
+       2030-ADD-PORTFOLIO-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-PL-IDX TO 1
+           SEARCH WS-PL-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-PL-PORTFOLIO-ID (WS-PL-IDX) = CLS-PORTFOLIO-ID
+                   SET WS-ENTRY-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-ENTRY-FOUND
+               IF WS-PORT-COUNT < 20
+                   ADD 1 TO WS-PORT-COUNT
+                   SET WS-PL-IDX TO WS-PORT-COUNT
+                   MOVE CLS-PORTFOLIO-ID
+                       TO WS-PL-PORTFOLIO-ID (WS-PL-IDX)
+               ELSE
+                   DISPLAY 'TWRCALC0 WARNING: PORTFOLIO LIST TABLE '
+                       'FULL, ' CLS-PORTFOLIO-ID
+                       ' DROPPED FROM TWR CALCULATION'
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CASH FLOW LOADING
+      *-----------------------------------------------------------------
+       2500-LOAD-CASH-FLOWS.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ
+           IF NOT EOF-TRAN-HIST
+               PERFORM 2510-CHECK-CASH-FLOW
+           END-IF.
+
+      *-- Change-equivalent note: TRAN-TYPE-TRANS (TR) is treated as
+      *-- the external contribution/withdrawal activity that a
+      *-- Modified-Dietz-style sub-period return must adjust for --
+      *-- internal trading activity (buys/sells/fees) does not change
+      *-- the portfolio's own value and is excluded.
+       2510-CHECK-CASH-FLOW.
+           IF TRAN-STATUS-DONE
+               AND TRAN-TYPE-TRANS
+               AND TRAN-PORTFOLIO-ID NOT < WS-SEL-PORT-FROM
+               AND TRAN-PORTFOLIO-ID NOT > WS-SEL-PORT-TO
+               AND TRAN-DATE NOT < WS-SEL-DATE-FROM
+               AND TRAN-DATE NOT > WS-SEL-DATE-TO
+               PERFORM 2520-APPLY-CASH-FLOW
+           END-IF.
+
+      *-- Attributes the cash flow to the earliest snapshot on or
+      *-- after the transaction date for the same portfolio -- the
+      *-- sub-period the cash flow actually fell within.
+       2520-APPLY-CASH-FLOW.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-ST-IDX TO 1
+           SEARCH WS-ST-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-ST-PORTFOLIO-ID (WS-ST-IDX) = TRAN-PORTFOLIO-ID
+                   AND WS-ST-CLOSE-DATE (WS-ST-IDX) NOT < TRAN-DATE
+                   SET WS-ENTRY-FOUND TO TRUE
+           END-SEARCH
+           IF WS-ENTRY-FOUND
+               ADD TRAN-AMOUNT TO WS-ST-CASH-FLOW (WS-ST-IDX)
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * RETURN COMPUTATION
+      *-----------------------------------------------------------------
+       3000-COMPUTE-RETURNS.
+           MOVE 1 TO WS-TWR-FACTOR
+           MOVE ZERO TO WS-PERIOD-COUNT
+           MOVE ZERO TO WS-SKIPPED-COUNT
+           SET WS-FIRST-SNAPSHOT TO TRUE
+           PERFORM 3010-APPLY-ONE-SNAPSHOT
+               VARYING WS-ST-IDX FROM 1 BY 1
+               UNTIL WS-ST-IDX > WS-SNAP-COUNT
+           PERFORM 3100-WRITE-TWR-LINE.
+
+       3010-APPLY-ONE-SNAPSHOT.
+           IF WS-ST-PORTFOLIO-ID (WS-ST-IDX)
+                   = WS-PL-PORTFOLIO-ID (WS-PL-IDX)
+               IF WS-FIRST-SNAPSHOT
+                   MOVE WS-ST-VALUE-TOTAL (WS-ST-IDX) TO WS-BEGIN-VALUE
+                   SET WS-NOT-FIRST-SNAPSHOT TO TRUE
+               ELSE
+                   PERFORM 3020-CHAIN-SUB-PERIOD
+               END-IF
+           END-IF.
+
+      *-- Change-equivalent note: a zero or negative begin value (e.g.
+      *-- a newly funded portfolio with no prior snapshot value) makes
+      *-- the Modified-Dietz ratio meaningless, so that sub-period is
+      *-- skipped rather than dividing by zero.
+       3020-CHAIN-SUB-PERIOD.
+           MOVE WS-ST-VALUE-TOTAL (WS-ST-IDX) TO WS-END-VALUE
+           MOVE WS-ST-CASH-FLOW (WS-ST-IDX)   TO WS-CASH-FLOW
+           IF WS-BEGIN-VALUE = ZERO
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               COMPUTE WS-PERIOD-RETURN ROUNDED =
+                   (WS-END-VALUE - WS-CASH-FLOW) / WS-BEGIN-VALUE - 1
+               COMPUTE WS-TWR-FACTOR ROUNDED =
+                   WS-TWR-FACTOR * (1 + WS-PERIOD-RETURN)
+               ADD 1 TO WS-PERIOD-COUNT
+           END-IF
+           MOVE WS-END-VALUE TO WS-BEGIN-VALUE.
+
+       3100-WRITE-TWR-LINE.
+           COMPUTE WS-TWR-PERCENT ROUNDED = (WS-TWR-FACTOR - 1) * 100
+           MOVE WS-PL-PORTFOLIO-ID (WS-PL-IDX) TO WS-TL-PORTFOLIO
+           MOVE WS-PERIOD-COUNT   TO WS-TL-PERIODS
+           MOVE WS-SKIPPED-COUNT  TO WS-TL-SKIPPED
+           MOVE WS-TWR-PERCENT    TO WS-TL-TWR-PERCENT
+           WRITE REPORT-RECORD FROM WS-TWR-LINE.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       4000-FINALIZE.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE 'PORTFOLIOS REPORTED:' TO WS-SL-LABEL
+           MOVE WS-PORT-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           CLOSE CLOSING-SNAPSHOT-FILE
+           CLOSE TRANSACTION-HISTORY
+           CLOSE REPORT-FILE
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'TWRCALC0' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'TWRCALC0 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'TWRCALC0 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'TWRCALC0 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
