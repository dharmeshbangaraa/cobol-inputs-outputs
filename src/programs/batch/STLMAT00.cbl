@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STLMAT00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Settlement Confirmation Matching                                *
+      *                                                               *
+      * Matches the daily custodian settlement confirmation file       *
+      * against TRANHIST so unsettled or mismatched trades surface      *
+      * the morning after trade date instead of at month-end:           *
+      * - Loads every TRN-STATUS-DONE transaction for the run date      *
+      * - Matches each custodian confirmation to it by portfolio/       *
+      *   sequence number (TRN-KEY) and amount (TRN-AMOUNT)             *
+      * - Reports any confirmation whose amount disagrees with the      *
+      *   matching transaction                                         *
+      * - Reports any confirmation with no matching transaction         *
+      * - Reports any TRN-STATUS-DONE transaction with no matching      *
+      *   confirmation at all                                          *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT CONFIRMATION-FILE ASSIGN TO CUSTCONF
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CONF-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+      *-- Change: Optional run-date parameter so the header comment's
+      *-- claim of loading "every TRN-STATUS-DONE transaction for the
+      *-- run date" is actually true -- without it, every run loaded
+      *-- all historical DONE transactions, so old, already-matched
+      *-- trades kept re-surfacing as unmatched every day.
+           SELECT RUN-DATE-PARMS ASSIGN TO STLPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  CONFIRMATION-FILE
+           RECORDING MODE IS F.
+           COPY CONFREC.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                PIC X(132).
+
+       FD  RUN-DATE-PARMS
+           RECORDING MODE IS F.
+       01  RUN-DATE-PARM-RECORD.
+           05  PARM-RUN-DATE             PIC X(08).
+           05  FILLER                    PIC X(72).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-CONF-STATUS            PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+           05  WS-PARM-STATUS            PIC XX.
+
+      *-- Change: Defaults to today's date so an absent/empty
+      *-- RUN-DATE-PARMS file still scopes the load to "today" rather
+      *-- than silently falling back to "everything".
+       01  WS-RUN-DATE                   PIC X(08).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRAN-SW            PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST             VALUE 'Y'.
+           05  WS-EOF-CONF-SW            PIC X(01) VALUE 'N'.
+               88  EOF-CONFIRMATION          VALUE 'Y'.
+           05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-MATCH-FOUND            VALUE 'Y'.
+
+      *-- In-memory table of every settled (TRN-STATUS-DONE) TRANHIST
+      *-- transaction for the run, loaded once and searched as each
+      *-- custodian confirmation is read, then swept at the end for
+      *-- any entry that never received a confirmation.
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-COUNT             PIC 9(04) COMP VALUE ZERO.
+           05  WS-TT-ENTRY OCCURS 1000 TIMES
+                                         INDEXED BY WS-TT-IDX.
+               10  WS-TT-PORTFOLIO-ID    PIC X(08).
+               10  WS-TT-SEQUENCE-NO     PIC X(06).
+               10  WS-TT-AMOUNT          PIC S9(13)V9(2) COMP-3.
+               10  WS-TT-MATCHED-SW      PIC X(01) VALUE 'N'.
+                   88  WS-TT-MATCHED         VALUE 'Y'.
+
+       01  WS-EXCEPTION-COUNTS.
+           05  WS-MISMATCH-COUNT         PIC 9(07) COMP VALUE ZERO.
+           05  WS-UNMATCHED-CONF-COUNT   PIC 9(07) COMP VALUE ZERO.
+           05  WS-UNMATCHED-TRAN-COUNT   PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-REPORT-DATE                PIC X(10).
+       01  WS-CURRENT-DATE               PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'SETTLEMENT CONFIRMATION MATCHING EXCEPTIONS'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15) VALUE 'REPORT DATE:'.
+               10  WS-HDR-REPORT-DATE    PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-TYPE               PIC X(24).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXC-PORTFOLIO          PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXC-SEQUENCE           PIC X(06).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXC-TRAN-AMOUNT        PIC -(12)9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-EXC-CONF-AMOUNT        PIC -(12)9.99.
+           05  FILLER                    PIC X(51) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-LABEL               PIC X(34).
+           05  WS-SL-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-CONFIRMATIONS
+               UNTIL EOF-CONFIRMATION
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-RUN-DATE-PARM
+           PERFORM 1200-WRITE-HEADERS
+           PERFORM 1300-LOAD-TRAN-TABLE
+           PERFORM 2010-READ-CONFIRMATION.
+
+       1100-OPEN-FILES.
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT CONFIRMATION-FILE
+           IF WS-CONF-STATUS NOT = '00'
+               MOVE 'ERROR OPENING CONFIRMATION-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change: The run-date parameter file is optional; if it is
+      *-- not present (or is empty) the run defaults to today's date,
+      *-- the normal case of matching the prior business day's trades
+      *-- the morning after trade date.
+       1150-READ-RUN-DATE-PARM.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           OPEN INPUT RUN-DATE-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ RUN-DATE-PARMS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-RUN-DATE NOT = SPACES
+                           MOVE PARM-RUN-DATE TO WS-RUN-DATE
+                       END-IF
+               END-READ
+               CLOSE RUN-DATE-PARMS
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-REPORT-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+       1300-LOAD-TRAN-TABLE.
+           PERFORM 1310-READ-TRAN-HISTORY
+           PERFORM 1320-ADD-TRAN-ENTRY
+               UNTIL EOF-TRAN-HIST.
+
+       1310-READ-TRAN-HISTORY.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       1320-ADD-TRAN-ENTRY.
+           IF TRAN-STATUS-DONE
+               AND TRAN-DATE = WS-RUN-DATE
+               IF WS-TRAN-COUNT < 1000
+                   ADD 1 TO WS-TRAN-COUNT
+                   SET WS-TT-IDX TO WS-TRAN-COUNT
+                   MOVE TRAN-PORTFOLIO-ID TO
+                       WS-TT-PORTFOLIO-ID (WS-TT-IDX)
+                   MOVE TRAN-SEQUENCE-NO  TO
+                       WS-TT-SEQUENCE-NO (WS-TT-IDX)
+                   MOVE TRAN-AMOUNT       TO WS-TT-AMOUNT (WS-TT-IDX)
+                   MOVE 'N'               TO
+                       WS-TT-MATCHED-SW (WS-TT-IDX)
+               ELSE
+                   DISPLAY 'STLMAT00 WARNING: TRAN TABLE FULL, '
+                       'SOME TRANSACTIONS FOR THE RUN DATE NOT '
+                       'MATCHED'
+               END-IF
+           END-IF
+           PERFORM 1310-READ-TRAN-HISTORY.
+
+      *-----------------------------------------------------------------
+      * CONFIRMATION MATCHING
+      *-----------------------------------------------------------------
+       2000-MATCH-CONFIRMATIONS.
+           PERFORM 2020-FIND-MATCHING-TRAN
+           IF WS-MATCH-FOUND
+               PERFORM 2030-CHECK-AMOUNT-MATCH
+           ELSE
+               PERFORM 2040-REPORT-UNMATCHED-CONF
+           END-IF
+           PERFORM 2010-READ-CONFIRMATION.
+
+       2010-READ-CONFIRMATION.
+           READ CONFIRMATION-FILE
+               AT END
+                   SET EOF-CONFIRMATION TO TRUE
+           END-READ.
+
+       2020-FIND-MATCHING-TRAN.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-TT-IDX TO 1
+           SEARCH WS-TT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-TT-PORTFOLIO-ID (WS-TT-IDX) = CNF-PORTFOLIO-ID
+                   AND WS-TT-SEQUENCE-NO (WS-TT-IDX) = CNF-SEQUENCE-NO
+                   SET WS-MATCH-FOUND TO TRUE
+           END-SEARCH.
+
+      *-- Change-equivalent note: a confirmation whose amount does not
+      *-- agree with the transaction it matched on key is reported as
+      *-- a mismatch rather than silently accepted as settled.
+       2030-CHECK-AMOUNT-MATCH.
+           SET WS-TT-MATCHED (WS-TT-IDX) TO TRUE
+           IF WS-TT-AMOUNT (WS-TT-IDX) NOT = CNF-AMOUNT
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE 'AMOUNT MISMATCH' TO WS-EXC-TYPE
+               MOVE CNF-PORTFOLIO-ID TO WS-EXC-PORTFOLIO
+               MOVE CNF-SEQUENCE-NO  TO WS-EXC-SEQUENCE
+               MOVE WS-TT-AMOUNT (WS-TT-IDX) TO WS-EXC-TRAN-AMOUNT
+               MOVE CNF-AMOUNT       TO WS-EXC-CONF-AMOUNT
+               WRITE REPORT-RECORD FROM WS-EXCEPTION-LINE
+           END-IF.
+
+       2040-REPORT-UNMATCHED-CONF.
+           ADD 1 TO WS-UNMATCHED-CONF-COUNT
+           MOVE 'CONFIRMATION NO TRAN' TO WS-EXC-TYPE
+           MOVE CNF-PORTFOLIO-ID TO WS-EXC-PORTFOLIO
+           MOVE CNF-SEQUENCE-NO  TO WS-EXC-SEQUENCE
+           MOVE ZERO             TO WS-EXC-TRAN-AMOUNT
+           MOVE CNF-AMOUNT       TO WS-EXC-CONF-AMOUNT
+           WRITE REPORT-RECORD FROM WS-EXCEPTION-LINE.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           PERFORM 3100-REPORT-UNMATCHED-TRANS
+           PERFORM 3200-PRINT-SUMMARY
+           CLOSE TRANSACTION-HISTORY
+           CLOSE CONFIRMATION-FILE
+           CLOSE REPORT-FILE
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-- Change-equivalent note: every TRN-STATUS-DONE transaction
+      *-- that never received a custodian confirmation is unsettled
+      *-- (or never actually confirmed) and is reported here.
+       3100-REPORT-UNMATCHED-TRANS.
+           PERFORM 3110-CHECK-ONE-TRAN
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TRAN-COUNT.
+
+       3110-CHECK-ONE-TRAN.
+           IF NOT WS-TT-MATCHED (WS-TT-IDX)
+               ADD 1 TO WS-UNMATCHED-TRAN-COUNT
+               MOVE 'TRAN NO CONFIRMATION' TO WS-EXC-TYPE
+               MOVE WS-TT-PORTFOLIO-ID (WS-TT-IDX) TO WS-EXC-PORTFOLIO
+               MOVE WS-TT-SEQUENCE-NO (WS-TT-IDX)  TO WS-EXC-SEQUENCE
+               MOVE WS-TT-AMOUNT (WS-TT-IDX) TO WS-EXC-TRAN-AMOUNT
+               MOVE ZERO                     TO WS-EXC-CONF-AMOUNT
+               WRITE REPORT-RECORD FROM WS-EXCEPTION-LINE
+           END-IF.
+
+       3200-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE 'AMOUNT MISMATCHES:' TO WS-SL-LABEL
+           MOVE WS-MISMATCH-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'CONFIRMATIONS WITH NO TRANSACTION:' TO WS-SL-LABEL
+           MOVE WS-UNMATCHED-CONF-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'TRANSACTIONS WITH NO CONFIRMATION:' TO WS-SL-LABEL
+           MOVE WS-UNMATCHED-TRAN-COUNT TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'STLMAT00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'STLMAT00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'STLMAT00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'STLMAT00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
