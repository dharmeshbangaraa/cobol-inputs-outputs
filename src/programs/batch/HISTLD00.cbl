@@ -1,4 +1,398 @@
-[Full COBOL source code with the following changes:]
-- In the FILE SECTION, ensure the FD for the transaction file includes the new CHANNEL-CODE field (by including the updated TRNREC.cpy).
-- In 2000-PROCESS and 2100-LOAD-HISTORY, update logic to read and process CHANNEL-CODE if transaction records are referenced.
-- Add inline comments where CHANNEL-CODE is referenced.
\ No newline at end of file
+      *================================================================*
+      * Program Name: HISTLD00
+      * Description: Transaction History Loader
+      * Version: 1.0
+      * Date: 2024
+      *
+      * Modification History:
+      *   2024       - Initial version: full load of TRANSACTION-FEED
+      *                into TRANSACTION-HISTORY (TRANHIST), with an
+      *                incremental/CDC load mode driven by a watermark
+      *                kept on BATCH-CONTROL-FILE, so the overnight
+      *                load does not have to reprocess the whole feed
+      *                every run.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTLD00.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-ZOS.
+       OBJECT-COMPUTER. IBM-ZOS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FEED ASSIGN TO TRANFEED
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT LOAD-PARMS ASSIGN TO HISTPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      *-- Change: Archive target for purged (aged, DONE) TRANHIST
+      *-- records, so a purge run keeps history instead of discarding
+      *-- it, and RPTPOS00/UTLVAL00 keep running against a smaller
+      *-- live TRANHIST.
+           SELECT ARCHIVE-FILE ASSIGN TO TRANARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCH-STATUS.
+
+      *-- Change: Exception report for TRN-KEY collisions found while
+      *-- loading, so a feed file submitted twice is caught here
+      *-- instead of silently double-loading the transaction.
+           SELECT EXCEPTION-REPORT ASSIGN TO DUPRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DUPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FEED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  FEED-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==FEED==.
+
+       FD  TRANSACTION-HISTORY.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  LOAD-PARMS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  PARM-RECORD.
+           05  PARM-MODE                 PIC X(04).
+               88  MODE-LOAD-FULL           VALUE 'LFUL'.
+               88  MODE-LOAD-INCR           VALUE 'LINC'.
+               88  MODE-PURGE               VALUE 'PURG'.
+      *-- Change: Retention period, in days, for the purge mode below.
+           05  PARM-RETENTION-DAYS       PIC 9(04).
+           05  PARM-FILLER               PIC X(72).
+
+       FD  ARCHIVE-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ARCHIVE-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==ARCH==.
+
+       FD  EXCEPTION-REPORT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  DUP-EXCEPTION-RECORD.
+           05  DUP-TRAN-KEY              PIC X(28).
+           05  DUP-MESSAGE               PIC X(40).
+           05  FILLER                    PIC X(12).
+
+       WORKING-STORAGE SECTION.
+           COPY BCHCON.
+           COPY ERRHAND.
+       01  WS-FILE-STATUS.
+           05  WS-FEED-STATUS            PIC X(02).
+           05  WS-TRAN-STATUS            PIC X(02).
+           05  WS-PARM-STATUS            PIC X(02).
+           05  WS-ARCH-STATUS            PIC X(02).
+           05  WS-DUPRPT-STATUS          PIC X(02).
+
+      *-- Change: Working copy of BCHCTL00's LINKAGE layout, so the
+      *-- incremental-load watermark is read and updated through
+      *-- BCHCTL00 (FUNC-RDWM/FUNC-WRWM) rather than HISTLD00 opening
+      *-- BATCH-CONTROL-FILE itself -- BCHCTL00 remains the sole
+      *-- maintainer of that file.
+       01  WS-BCHCTL-REQUEST.
+           05  WS-BC-FUNCTION            PIC X(04).
+               88  WS-BC-FUNC-RDWM           VALUE 'RDWM'.
+               88  WS-BC-FUNC-WRWM           VALUE 'WRWM'.
+           05  WS-BC-JOB-NAME            PIC X(08) VALUE 'HISTLD00'.
+           05  WS-BC-PROCESS-DATE        PIC X(08).
+           05  WS-BC-SEQUENCE-NO         PIC 9(04).
+           05  WS-BC-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-BC-RETRY-COUNT         PIC 9(02) COMP VALUE ZERO.
+           05  WS-BC-WATERMARK           PIC X(26).
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(01) VALUE 'N'.
+               88  EOF-FEED                 VALUE 'Y'.
+       01  WS-COUNTERS.
+           05  WS-READ-COUNT             PIC 9(07) COMP VALUE 0.
+           05  WS-LOADED-COUNT           PIC 9(07) COMP VALUE 0.
+           05  WS-SKIPPED-COUNT          PIC 9(07) COMP VALUE 0.
+           05  WS-ARCHIVED-COUNT         PIC 9(07) COMP VALUE 0.
+           05  WS-PURGED-COUNT           PIC 9(07) COMP VALUE 0.
+           05  WS-DUPLICATE-COUNT        PIC 9(07) COMP VALUE 0.
+       01  WS-RUN-MODE                   PIC X(04).
+      *-- Change: Full timestamp, not just the date, so a second
+      *-- incremental run on the same calendar day does not treat
+      *-- every record loaded earlier today as the cutoff for the
+      *-- whole day and skip records loaded later that same day.
+       01  WS-CUTOFF-DATE                PIC X(26).
+       01  WS-CURRENT-TIME               PIC X(26).
+       01  WS-PURGE-AREA.
+           05  WS-RETENTION-DAYS         PIC 9(04).
+           05  WS-PURGE-CUTOFF-DATE      PIC X(08).
+           05  WS-PURGE-CUTOFF-JULIAN    PIC 9(07).
+           05  WS-TODAY-JULIAN           PIC 9(07).
+           05  WS-TRAN-DATE-JULIAN       PIC 9(07).
+           05  WS-TODAY-DATE-NUM         PIC 9(08).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           EVALUATE TRUE
+               WHEN MODE-PURGE
+                   PERFORM 5000-PURGE-HISTORY
+               WHEN OTHER
+                   PERFORM 2000-PROCESS
+                   PERFORM 9900-FINALIZE
+           END-EVALUATE
+           PERFORM 1900-CLOSE-FILES
+           GOBACK
+           .
+
+       1000-INITIALIZE.
+           PERFORM 1200-READ-PARMS
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1300-DETERMINE-CUTOFF
+           .
+
+       1100-OPEN-FILES.
+           IF NOT MODE-PURGE
+               OPEN INPUT TRANSACTION-FEED
+               IF WS-FEED-STATUS NOT = '00'
+                   MOVE 'ERROR OPENING TRANSACTION FEED' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+               OPEN OUTPUT EXCEPTION-REPORT
+               IF WS-DUPRPT-STATUS NOT = '00'
+                   MOVE 'ERROR OPENING EXCEPTION REPORT' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+           END-IF
+
+           OPEN I-O TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-HISTORY
+               CLOSE TRANSACTION-HISTORY
+               OPEN I-O TRANSACTION-HISTORY
+           END-IF
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+      *================================================================*
+      * 1200-READ-PARMS picks the run mode (full vs. incremental) from
+      * LOAD-PARMS. No parameter record, or no LOAD-PARMS file at all,
+      * defaults to a full load so existing JCL that never supplied
+      * HISTPARM keeps working unchanged.
+      *================================================================*
+       1200-READ-PARMS.
+           MOVE 'LFUL' TO WS-RUN-MODE
+           OPEN INPUT LOAD-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ LOAD-PARMS
+               IF WS-PARM-STATUS = '00'
+                   MOVE PARM-MODE TO WS-RUN-MODE
+               END-IF
+               CLOSE LOAD-PARMS
+           END-IF
+           .
+
+      *================================================================*
+      * 1300-DETERMINE-CUTOFF loads the watermark written by the last
+      * successful run (BCT-LAST-LOAD-DATE on a dedicated HISTLD00
+      * control record) when running incrementally. A full load always
+      * processes the whole feed.
+      *================================================================*
+       1300-DETERMINE-CUTOFF.
+           MOVE LOW-VALUES TO WS-CUTOFF-DATE
+           IF WS-RUN-MODE = 'LINC'
+               SET WS-BC-FUNC-RDWM TO TRUE
+               CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST
+               MOVE WS-BC-WATERMARK TO WS-CUTOFF-DATE
+           END-IF
+           .
+
+       2000-PROCESS.
+           PERFORM 2050-READ-FEED
+           PERFORM 2100-LOAD-HISTORY UNTIL EOF-FEED
+           .
+
+       2050-READ-FEED.
+           READ TRANSACTION-FEED
+               AT END
+                   SET EOF-FEED TO TRUE
+           END-READ
+           .
+
+      *================================================================*
+      * 2100-LOAD-HISTORY loads one feed record into TRANHIST, skipping
+      * it when running incrementally and its process date is not
+      * newer than the watermark.
+      *================================================================*
+       2100-LOAD-HISTORY.
+           ADD 1 TO WS-READ-COUNT
+           IF WS-RUN-MODE = 'LINC'
+              AND FEED-PROCESS-DATE NOT > WS-CUTOFF-DATE
+               ADD 1 TO WS-SKIPPED-COUNT
+           ELSE
+               PERFORM 2150-WRITE-HISTORY-RECORD
+           END-IF
+           PERFORM 2050-READ-FEED
+           .
+
+      *================================================================*
+      * 2150-WRITE-HISTORY-RECORD checks TRAN-KEY against the existing
+      * TRANHIST before loading, so the same feed file submitted twice
+      * is caught and reported instead of silently double-loaded.
+      *================================================================*
+       2150-WRITE-HISTORY-RECORD.
+           MOVE FEED-RECORD TO TRANSACTION-RECORD
+           READ TRANSACTION-HISTORY
+               INVALID KEY
+                   PERFORM 2170-INSERT-HISTORY-RECORD
+               NOT INVALID KEY
+                   PERFORM 2160-WRITE-DUP-EXCEPTION
+           END-READ
+           .
+
+       2160-WRITE-DUP-EXCEPTION.
+           MOVE TRAN-KEY TO DUP-TRAN-KEY
+           MOVE 'DUPLICATE TRAN-KEY - NOT LOADED' TO DUP-MESSAGE
+           WRITE DUP-EXCEPTION-RECORD
+           ADD 1 TO WS-DUPLICATE-COUNT
+           .
+
+       2170-INSERT-HISTORY-RECORD.
+           WRITE TRANSACTION-RECORD
+               INVALID KEY
+                   MOVE 'ERROR WRITING TRANHIST RECORD' TO ERR-TEXT
+                   DISPLAY 'HISTLD00 WARNING: ' ERR-TEXT
+                            ' - ' TRAN-KEY
+               NOT INVALID KEY
+                   ADD 1 TO WS-LOADED-COUNT
+           END-WRITE
+           .
+
+       9900-FINALIZE.
+           PERFORM 9950-UPDATE-WATERMARK
+           DISPLAY 'HISTLD00 READ=' WS-READ-COUNT
+                   ' LOADED=' WS-LOADED-COUNT
+                   ' SKIPPED=' WS-SKIPPED-COUNT
+                   ' DUPLICATES=' WS-DUPLICATE-COUNT
+           .
+
+      *================================================================*
+      * 9950-UPDATE-WATERMARK records today as the new high-water mark
+      * so the next incremental run only picks up transactions newer
+      * than this load, whether this run was full or incremental.
+      *================================================================*
+       9950-UPDATE-WATERMARK.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+           SET WS-BC-FUNC-WRWM TO TRUE
+           MOVE WS-CURRENT-TIME TO WS-BC-WATERMARK
+           CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST
+           .
+
+       1900-CLOSE-FILES.
+           IF NOT MODE-PURGE
+               CLOSE TRANSACTION-FEED
+               CLOSE EXCEPTION-REPORT
+           END-IF
+           CLOSE TRANSACTION-HISTORY
+           .
+
+      *================================================================*
+      * 5000-PURGE-HISTORY moves TRN-STATUS-DONE records older than
+      * PARM-RETENTION-DAYS (by TRAN-DATE) to ARCHIVE-FILE, then
+      * deletes them from the live TRANHIST, so TRANHIST does not grow
+      * without bound and keep eating into the batch window.
+      *================================================================*
+       5000-PURGE-HISTORY.
+           IF PARM-RETENTION-DAYS = 0
+               MOVE 0365 TO WS-RETENTION-DAYS
+           ELSE
+               MOVE PARM-RETENTION-DAYS TO WS-RETENTION-DAYS
+           END-IF
+           OPEN OUTPUT ARCHIVE-FILE
+           IF WS-ARCH-STATUS NOT = '00'
+               MOVE 'ERROR OPENING ARCHIVE FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           PERFORM 5100-COMPUTE-PURGE-CUTOFF
+           MOVE SPACES TO TRAN-KEY
+           START TRANSACTION-HISTORY KEY NOT LESS THAN TRAN-KEY
+               INVALID KEY
+                   SET EOF-FEED TO TRUE
+           END-START
+           IF NOT EOF-FEED
+               PERFORM 5150-READ-NEXT-HISTORY
+               PERFORM 5200-PURGE-ONE-RECORD UNTIL EOF-FEED
+           END-IF
+           CLOSE ARCHIVE-FILE
+           DISPLAY 'HISTLD00 PURGE ARCHIVED=' WS-ARCHIVED-COUNT
+                   ' DELETED=' WS-PURGED-COUNT
+           .
+
+       5100-COMPUTE-PURGE-CUTOFF.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+           MOVE WS-CURRENT-TIME (1:8) TO WS-TODAY-DATE-NUM
+           COMPUTE WS-TODAY-JULIAN =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE-NUM)
+           COMPUTE WS-PURGE-CUTOFF-JULIAN =
+               WS-TODAY-JULIAN - WS-RETENTION-DAYS
+           MOVE FUNCTION DATE-OF-INTEGER (WS-PURGE-CUTOFF-JULIAN)
+               TO WS-PURGE-CUTOFF-DATE
+           .
+
+       5150-READ-NEXT-HISTORY.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-FEED TO TRUE
+           END-READ
+           .
+
+       5200-PURGE-ONE-RECORD.
+           IF TRAN-STATUS-DONE AND TRAN-DATE < WS-PURGE-CUTOFF-DATE
+               MOVE TRANSACTION-RECORD TO ARCHIVE-RECORD
+               WRITE ARCHIVE-RECORD
+               ADD 1 TO WS-ARCHIVED-COUNT
+               DELETE TRANSACTION-HISTORY RECORD
+                   INVALID KEY
+                       MOVE 'ERROR DELETING PURGED TRANHIST RECORD'
+                         TO ERR-TEXT
+                       DISPLAY 'HISTLD00 WARNING: ' ERR-TEXT
+                   NOT INVALID KEY
+                       ADD 1 TO WS-PURGED-COUNT
+               END-DELETE
+           END-IF
+           PERFORM 5150-READ-NEXT-HISTORY
+           .
+
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL stop the run,
+      *-- CRITICAL additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'HISTLD00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'HISTLD00 WARNING: ' ERR-TEXT
+                   MOVE 4 TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'HISTLD00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'HISTLD00 ERROR: ' ERR-TEXT
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE
+           .
