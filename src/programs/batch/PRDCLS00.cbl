@@ -0,0 +1,363 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDCLS00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Period (Month-End/Quarter-End) Closing                         *
+      *                                                                *
+      * Gives period-end reporting a clean, immutable cutoff instead   *
+      * of reporting off files that can still change after the fact:   *
+      * - Driven through BCHCTL00's control record the same way every  *
+      *   other controlled job is (FUNC-INIT on start, FUNC-TERM on    *
+      *   completion), so the close itself is tracked and cannot be    *
+      *   started twice for the same period                            *
+      * - Takes a point-in-time snapshot of every POSITION-MASTER       *
+      *   record into CLOSING-SNAPSHOT-FILE                            *
+      * - Marks every TRN-STATUS-DONE TRANHIST record on or before the  *
+      *   closing date as closed (TRAN-CLOSED-SW), so it is no longer   *
+      *   treated as open for further posting or modification          *
+      * - Produces a closing position report                           *
+      *                                                                *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT CLOSING-SNAPSHOT-FILE ASSIGN TO CLSSNAP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT PROCESS-PARMS ASSIGN TO PRDCLPRM
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-MASTER
+           RECORDING MODE IS F.
+           COPY POSREC.
+
+       FD  CLOSING-SNAPSHOT-FILE
+           RECORDING MODE IS F.
+           COPY CLSSNAP.
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  PROCESS-PARMS
+           RECORDING MODE IS F.
+       01  PROCESS-PARM-RECORD.
+           05  PARM-CLOSE-DATE           PIC X(08).
+           05  FILLER                    PIC X(64).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-POS-STATUS             PIC XX.
+           05  WS-SNAP-STATUS            PIC XX.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-PARM-STATUS            PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-POS-SW             PIC X(01) VALUE 'N'.
+               88  EOF-POSITION-MASTER       VALUE 'Y'.
+           05  WS-EOF-TRAN-SW            PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST              VALUE 'Y'.
+           05  WS-BC-INIT-DONE-SW        PIC X(01) VALUE 'N'.
+               88  WS-BC-INIT-SUCCESSFUL      VALUE 'Y'.
+
+      *-- Working copy of BCHCTL00's LINKAGE layout, so this job is
+      *-- driven through the same control record every other job is.
+       01  WS-BCHCTL-REQUEST.
+           05  WS-BC-FUNCTION            PIC X(04).
+               88  WS-BC-FUNC-INIT           VALUE 'INIT'.
+               88  WS-BC-FUNC-TERM           VALUE 'TERM'.
+           05  WS-BC-JOB-NAME            PIC X(08) VALUE 'PRDCLS00'.
+           05  WS-BC-PROCESS-DATE        PIC X(08).
+           05  WS-BC-SEQUENCE-NO         PIC 9(04).
+           05  WS-BC-RETURN-CODE         PIC S9(04) COMP.
+           05  WS-BC-RETRY-COUNT         PIC 9(02) COMP VALUE ZERO.
+
+       01  WS-CLOSE-DATE                 PIC X(08).
+
+       01  WS-POSITIONS-SNAPPED          PIC 9(07) COMP VALUE ZERO.
+       01  WS-TRANS-CLOSED               PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-REPORT-DATE                PIC X(10).
+       01  WS-CURRENT-DATE               PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'PERIOD CLOSING POSITION REPORT'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15)
+                   VALUE 'CLOSE DATE:'.
+               10  WS-HDR-CLOSE-DATE     PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-POSITION-LINE.
+           05  WS-PL-PORTFOLIO           PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-INVESTMENT          PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-QUANTITY            PIC -(10)9.9999.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-VALUE               PIC -(10)9.99.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-PL-CURRENCY            PIC X(03).
+           05  FILLER                    PIC X(70) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  WS-SL-LABEL               PIC X(34).
+           05  WS-SL-COUNT               PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(91) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-SNAPSHOT-POSITIONS
+               UNTIL EOF-POSITION-MASTER
+           PERFORM 3000-CLOSE-TRANSACTIONS
+               UNTIL EOF-TRAN-HIST
+           PERFORM 4000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1150-READ-CLOSE-DATE
+           PERFORM 1300-CALL-BCHCTL-INIT
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-WRITE-HEADERS.
+
+      *-- Change-equivalent note: PROCESS-PARMS is optional, the same
+      *-- way GLEXTR00's PROCESS-PARMS is -- absent a parameter record
+      *-- the close is run for today's date.
+       1150-READ-CLOSE-DATE.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CLOSE-DATE
+           OPEN INPUT PROCESS-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ PROCESS-PARMS
+                   NOT AT END
+                       IF PARM-CLOSE-DATE NOT = SPACES
+                           MOVE PARM-CLOSE-DATE TO WS-CLOSE-DATE
+                       END-IF
+               END-READ
+               CLOSE PROCESS-PARMS
+           END-IF.
+
+       1300-CALL-BCHCTL-INIT.
+           SET WS-BC-FUNC-INIT TO TRUE
+           MOVE WS-CLOSE-DATE TO WS-BC-PROCESS-DATE
+           CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST
+           IF WS-BC-RETURN-CODE NOT = 0
+               MOVE 'BCHCTL00 REJECTED PERIOD CLOSE START' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               SET WS-BC-INIT-SUCCESSFUL TO TRUE
+           END-IF.
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+      *-- Change-equivalent note: each close appends to the snapshot
+      *-- file rather than replacing it, the same EXTEND-with-OUTPUT-
+      *-- fallback idiom BCHCTL00 uses for ALERT-FILE, so the full
+      *-- chain of period-end snapshots accumulates for later use
+      *-- (e.g. time-weighted return calculation across periods).
+           OPEN EXTEND CLOSING-SNAPSHOT-FILE
+           IF WS-SNAP-STATUS = '05' OR WS-SNAP-STATUS = '35'
+               OPEN OUTPUT CLOSING-SNAPSHOT-FILE
+           END-IF
+           IF WS-SNAP-STATUS NOT = '00'
+               MOVE 'ERROR OPENING CLOSING-SNAPSHOT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CLOSE-DATE (1:4) '-'
+                  WS-CLOSE-DATE (5:2) '-'
+                  WS-CLOSE-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-CLOSE-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+      *-----------------------------------------------------------------
+      * POSITION SNAPSHOT
+      *-----------------------------------------------------------------
+       2000-SNAPSHOT-POSITIONS.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET EOF-POSITION-MASTER TO TRUE
+           END-READ
+           IF NOT EOF-POSITION-MASTER
+               PERFORM 2010-WRITE-SNAPSHOT
+           END-IF.
+
+       2010-WRITE-SNAPSHOT.
+           MOVE WS-CLOSE-DATE        TO CLS-CLOSE-DATE
+           MOVE POS-PORTFOLIO-ID     TO CLS-PORTFOLIO-ID
+           MOVE POS-INVESTMENT-ID    TO CLS-INVESTMENT-ID
+           MOVE POS-DESCRIPTION      TO CLS-DESCRIPTION
+           MOVE POS-QUANTITY         TO CLS-QUANTITY
+           MOVE POS-CURRENT-VALUE    TO CLS-CURRENT-VALUE
+           MOVE POS-CURRENCY         TO CLS-CURRENCY
+           MOVE POS-AVG-COST         TO CLS-AVG-COST
+           MOVE POS-BASE-CURRENCY    TO CLS-BASE-CURRENCY
+           MOVE POS-INVESTMENT-TYPE  TO CLS-INVESTMENT-TYPE
+           WRITE CLOSING-SNAPSHOT-RECORD
+           ADD 1 TO WS-POSITIONS-SNAPPED
+           MOVE POS-PORTFOLIO-ID     TO WS-PL-PORTFOLIO
+           MOVE POS-INVESTMENT-ID    TO WS-PL-INVESTMENT
+           MOVE POS-QUANTITY         TO WS-PL-QUANTITY
+           MOVE POS-CURRENT-VALUE    TO WS-PL-VALUE
+           MOVE POS-CURRENCY         TO WS-PL-CURRENCY
+           WRITE REPORT-RECORD FROM WS-POSITION-LINE.
+
+      *-----------------------------------------------------------------
+      * TRANSACTION CLOSE
+      *-----------------------------------------------------------------
+       3000-CLOSE-TRANSACTIONS.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ
+           IF NOT EOF-TRAN-HIST
+               PERFORM 3010-CHECK-TRANSACTION
+           END-IF.
+
+      *-- Change-equivalent note: only TRN-STATUS-DONE activity on or
+      *-- before the closing date is locked -- pending or failed rows
+      *-- are left open since they have not actually posted yet.
+       3010-CHECK-TRANSACTION.
+           IF TRAN-STATUS-DONE
+               AND TRAN-DATE NOT > WS-CLOSE-DATE
+               AND NOT TRAN-CLOSED
+               SET TRAN-CLOSED TO TRUE
+               REWRITE TRANSACTION-RECORD
+               ADD 1 TO WS-TRANS-CLOSED
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       4000-FINALIZE.
+           PERFORM 4200-PRINT-SUMMARY
+           CLOSE POSITION-MASTER
+           CLOSE CLOSING-SNAPSHOT-FILE
+           CLOSE TRANSACTION-HISTORY
+           CLOSE REPORT-FILE
+           PERFORM 4300-CALL-BCHCTL-TERM
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+       4200-PRINT-SUMMARY.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE 'POSITIONS SNAPSHOTTED:' TO WS-SL-LABEL
+           MOVE WS-POSITIONS-SNAPPED TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           MOVE 'TRANSACTIONS CLOSED:' TO WS-SL-LABEL
+           MOVE WS-TRANS-CLOSED TO WS-SL-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+
+       4300-CALL-BCHCTL-TERM.
+           SET WS-BC-FUNC-TERM TO TRUE
+           MOVE WS-CLOSE-DATE TO WS-BC-PROCESS-DATE
+           MOVE 0 TO WS-BC-RETURN-CODE
+           CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend (after
+      *-- telling BCHCTL00 the job failed), CRITICAL additionally
+      *-- calling out that it warrants operator attention. FUNC-TERM
+      *-- is only issued once FUNC-INIT has actually succeeded --
+      *-- an error on the INIT call itself (e.g. the batch window
+      *-- check rejected the start) has no open control record to
+      *-- terminate, and a TERM against it would corrupt the shared
+      *-- BATCH-CONTROL-FILE state for later runs.
+       9000-ERROR-ROUTINE.
+           MOVE 'PRDCLS00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'PRDCLS00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'PRDCLS00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   IF WS-BC-INIT-SUCCESSFUL
+                       SET WS-BC-FUNC-TERM TO TRUE
+                       MOVE 8 TO WS-BC-RETURN-CODE
+                       CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST
+                   END-IF
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'PRDCLS00 ERROR: ' ERR-TEXT
+                   IF WS-BC-INIT-SUCCESSFUL
+                       SET WS-BC-FUNC-TERM TO TRUE
+                       MOVE 8 TO WS-BC-RETURN-CODE
+                       CALL 'BCHCTL00' USING WS-BCHCTL-REQUEST
+                   END-IF
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
