@@ -0,0 +1,188 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTMNT00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Portfolio Master Maintenance                                   *
+      *                                                                *
+      * A callable control service for PORTFOLIO-MASTER, the same way  *
+      * BCHCTL00 is a callable control service for BATCH-CONTROL-FILE: *
+      * callers pass a function code and the relevant fields in        *
+      * LS-MAINT-REQUEST and this program is the sole maintainer of    *
+      * the file. Supported functions:                                 *
+      *     CRPF - create a new portfolio                               *
+      *     CLPF - close an existing portfolio                          *
+      *     CHCR - change an existing portfolio's base currency         *
+      *     ASCL - assign (or re-assign) a portfolio to a client        *
+      * so portfolios are set up and retired through one controlled     *
+      * path instead of being implied only by whatever                  *
+      * TRN-PORTFOLIO-ID values happen to show up in TRANHIST.          *
+      *                                                                *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL PORTFOLIO-MASTER ASSIGN TO PRTMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PORT-KEY
+               FILE STATUS IS WS-PORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PORTFOLIO-MASTER
+           RECORDING MODE IS F.
+       01  PORTFOLIO-RECORD.
+           COPY PORTFLIO REPLACING ==:PREFIX:== BY ==PORT==.
+
+       WORKING-STORAGE SECTION.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-PORT-STATUS            PIC XX.
+
+       LINKAGE SECTION.
+       01  LS-MAINT-REQUEST.
+           05  LS-FUNCTION               PIC X(04).
+               88  FUNC-CREATE-PORT          VALUE 'CRPF'.
+               88  FUNC-CLOSE-PORT           VALUE 'CLPF'.
+               88  FUNC-CHANGE-CURRENCY      VALUE 'CHCR'.
+               88  FUNC-ASSIGN-CLIENT        VALUE 'ASCL'.
+           05  LS-PORTFOLIO-ID           PIC X(08).
+           05  LS-PORTFOLIO-NAME         PIC X(30).
+           05  LS-PORTFOLIO-TYPE         PIC X(04).
+           05  LS-BASE-CURRENCY          PIC X(03).
+           05  LS-OPEN-DATE              PIC X(08).
+           05  LS-CHANNEL-CODE           PIC X(04).
+           05  LS-CLIENT-ID              PIC X(08).
+           05  LS-RETURN-CODE            PIC S9(04) COMP.
+
+       PROCEDURE DIVISION USING LS-MAINT-REQUEST.
+       0000-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
+           OPEN I-O PORTFOLIO-MASTER
+           IF WS-PORT-STATUS NOT = '00' AND WS-PORT-STATUS NOT = '05'
+               MOVE 'ERROR OPENING PORTFOLIO-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               EVALUATE TRUE
+                   WHEN FUNC-CREATE-PORT
+                       PERFORM 1000-CREATE-PORTFOLIO
+                   WHEN FUNC-CLOSE-PORT
+                       PERFORM 2000-CLOSE-PORTFOLIO
+                   WHEN FUNC-CHANGE-CURRENCY
+                       PERFORM 3000-CHANGE-CURRENCY
+                   WHEN FUNC-ASSIGN-CLIENT
+                       PERFORM 4000-ASSIGN-CLIENT
+                   WHEN OTHER
+                       MOVE 'INVALID MAINTENANCE FUNCTION' TO ERR-TEXT
+                       PERFORM 9000-ERROR-ROUTINE
+               END-EVALUATE
+               CLOSE PORTFOLIO-MASTER
+           END-IF
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * CREATE
+      *-----------------------------------------------------------------
+       1000-CREATE-PORTFOLIO.
+           MOVE LS-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-MASTER
+           IF WS-PORT-STATUS = '00'
+               MOVE 'PORTFOLIO ALREADY EXISTS' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               MOVE LS-PORTFOLIO-ID   TO PORT-ID
+               MOVE LS-PORTFOLIO-NAME TO PORT-NAME
+               MOVE LS-PORTFOLIO-TYPE TO PORT-TYPE
+               MOVE LS-BASE-CURRENCY  TO PORT-BASE-CURRENCY
+               MOVE LS-OPEN-DATE      TO PORT-OPEN-DATE
+               MOVE LS-CHANNEL-CODE   TO PORT-CHANNEL-CODE
+               MOVE SPACES            TO PORT-CLIENT-ID
+               SET PORT-STATUS-ACTIVE TO TRUE
+               WRITE PORTFOLIO-RECORD
+               IF WS-PORT-STATUS NOT = '00'
+                   MOVE 'ERROR WRITING PORTFOLIO-MASTER' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CLOSE
+      *-----------------------------------------------------------------
+       2000-CLOSE-PORTFOLIO.
+           PERFORM 8000-READ-PORTFOLIO
+           IF WS-PORT-STATUS = '00'
+               SET PORT-STATUS-CLOSED TO TRUE
+               REWRITE PORTFOLIO-RECORD
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * CHANGE BASE CURRENCY
+      *-----------------------------------------------------------------
+       3000-CHANGE-CURRENCY.
+           PERFORM 8000-READ-PORTFOLIO
+           IF WS-PORT-STATUS = '00'
+               IF PORT-STATUS-CLOSED
+                   MOVE 'CANNOT MODIFY A CLOSED PORTFOLIO' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               ELSE
+                   MOVE LS-BASE-CURRENCY TO PORT-BASE-CURRENCY
+                   REWRITE PORTFOLIO-RECORD
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ASSIGN CLIENT
+      *-----------------------------------------------------------------
+       4000-ASSIGN-CLIENT.
+           PERFORM 8000-READ-PORTFOLIO
+           IF WS-PORT-STATUS = '00'
+               IF LS-CLIENT-ID = SPACES
+                   MOVE 'CLIENT ID REQUIRED FOR ASSIGNMENT' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               ELSE
+                   MOVE LS-CLIENT-ID TO PORT-CLIENT-ID
+                   REWRITE PORTFOLIO-RECORD
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * COMMON LOOKUP
+      *-----------------------------------------------------------------
+       8000-READ-PORTFOLIO.
+           MOVE LS-PORTFOLIO-ID TO PORT-ID
+           READ PORTFOLIO-MASTER
+           IF WS-PORT-STATUS NOT = '00'
+               MOVE 'PORTFOLIO NOT FOUND' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- returns a non-zero-but-mild code to the caller; ERROR and
+      *-- CRITICAL return the same hard-failure code, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention.
+       9000-ERROR-ROUTINE.
+           MOVE 'PRTMNT00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'PRTMNT00 WARNING: ' ERR-TEXT
+                   MOVE 4 TO LS-RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'PRTMNT00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE 8 TO LS-RETURN-CODE
+               WHEN OTHER
+                   DISPLAY 'PRTMNT00 ERROR: ' ERR-TEXT
+                   MOVE 8 TO LS-RETURN-CODE
+           END-EVALUATE
+           .
