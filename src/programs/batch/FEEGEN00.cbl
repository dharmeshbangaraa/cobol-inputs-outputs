@@ -0,0 +1,362 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FEEGEN00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Portfolio Fee Calculation Engine                                *
+      *                                                               *
+      * Applies each portfolio's fee schedule (flat amount or basis-    *
+      * point rate, by investment type) against POSITION-MASTER        *
+      * balances and posts the resulting TRN-TYPE-FEE transactions     *
+      * into TRANHIST, replacing manual fee posting:                   *
+      * - Loads the fee schedule into memory                           *
+      * - Reads every position on POSITION-MASTER                      *
+      * - Looks up the schedule entry for the position's portfolio and *
+      *   investment type (falling back to a portfolio's blanket rate  *
+      *   if no type-specific entry exists)                            *
+      * - Computes the fee (flat amount, or basis points against       *
+      *   POS-CURRENT-VALUE) and posts it as a TRN-TYPE-FEE transaction *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POSITION-STATUS.
+
+           SELECT FEE-SCHEDULE-FILE ASSIGN TO FEESCHED
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-FEE-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  POSITION-MASTER
+           RECORDING MODE IS F.
+           COPY POSREC.
+
+       FD  FEE-SCHEDULE-FILE
+           RECORDING MODE IS F.
+           COPY FEESCH.
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-POSITION-STATUS        PIC XX.
+           05  WS-FEE-STATUS             PIC XX.
+           05  WS-TRAN-STATUS            PIC XX.
+           05  WS-REPORT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-POSITION-SW        PIC X(01) VALUE 'N'.
+               88  EOF-POSITION              VALUE 'Y'.
+           05  WS-EOF-FEE-SW             PIC X(01) VALUE 'N'.
+               88  EOF-FEE-SCHEDULE          VALUE 'Y'.
+           05  WS-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  WS-SCHEDULE-FOUND         VALUE 'Y'.
+
+      *-- In-memory fee schedule, loaded once from FEE-SCHEDULE-FILE
+      *-- and searched for every position, the same table-driven
+      *-- lookup pattern RPTPOS00 uses for channel/portfolio totals.
+       01  WS-FEE-TABLE.
+           05  WS-FEE-COUNT              PIC 9(04) COMP VALUE ZERO.
+           05  WS-FEE-ENTRY OCCURS 500 TIMES
+                                         INDEXED BY WS-FEE-IDX.
+               10  WS-FE-PORTFOLIO-ID    PIC X(08).
+               10  WS-FE-INVESTMENT-TYPE PIC X(04).
+               10  WS-FE-CALC-METHOD     PIC X(01).
+               10  WS-FE-FLAT-AMOUNT     PIC S9(09)V9(02) COMP-3.
+               10  WS-FE-BASIS-POINTS    PIC S9(05)V9(02) COMP-3.
+
+      *-- Change-equivalent note: fee transactions are posted with a
+      *-- synthetic sequence number range starting at 900001 so they
+      *-- cannot collide with the trade sequence numbers TSTGEN00 and
+      *-- the trading systems assign.
+       01  WS-FEE-SEQUENCE               PIC 9(06) VALUE 900001.
+
+       01  WS-FEE-AMOUNT                 PIC S9(13)V9(02) COMP-3.
+       01  WS-TOTAL-FEES-POSTED          PIC S9(13)V9(02) COMP-3
+                                         VALUE ZERO.
+       01  WS-FEE-COUNT-POSTED           PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-CURRENT-DATE                PIC X(08).
+       01  WS-CURRENT-TIME                PIC X(06).
+       01  WS-REPORT-DATE                 PIC X(10).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER                PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER                PIC X(40) VALUE SPACES.
+               10  FILLER                PIC X(52)
+                   VALUE 'PORTFOLIO FEE CALCULATION RUN'.
+               10  FILLER                PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER                PIC X(15) VALUE 'REPORT DATE:'.
+               10  WS-HDR-REPORT-DATE    PIC X(10).
+               10  FILLER                PIC X(107) VALUE SPACES.
+
+       01  WS-FEE-DETAIL-LINE.
+           05  WS-FDL-PORTFOLIO          PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-FDL-INVESTMENT-ID      PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-FDL-INVESTMENT-TYPE    PIC X(04).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-FDL-FEE-AMOUNT         PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(90) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                    PIC X(22)
+                   VALUE 'FEES POSTED:'.
+           05  WS-SL-FEE-COUNT           PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(04) VALUE SPACES.
+           05  FILLER                    PIC X(16)
+                   VALUE 'TOTAL AMOUNT:'.
+           05  WS-SL-FEE-TOTAL           PIC $$$,$$$,$$9.99.
+           05  FILLER                    PIC X(69) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POSITIONS
+               UNTIL EOF-POSITION
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-WRITE-HEADERS
+           PERFORM 1300-LOAD-FEE-SCHEDULE
+           PERFORM 1400-GET-RUN-DATE-TIME
+           PERFORM 2010-READ-POSITION.
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POSITION-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT FEE-SCHEDULE-FILE
+           IF WS-FEE-STATUS NOT = '00'
+               MOVE 'ERROR OPENING FEE-SCHEDULE-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN I-O TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-REPORT-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+       1300-LOAD-FEE-SCHEDULE.
+           PERFORM 1310-READ-FEE-SCHEDULE
+           PERFORM 1320-ADD-FEE-ENTRY
+               UNTIL EOF-FEE-SCHEDULE.
+
+       1310-READ-FEE-SCHEDULE.
+           READ FEE-SCHEDULE-FILE
+               AT END
+                   SET EOF-FEE-SCHEDULE TO TRUE
+           END-READ.
+
+       1320-ADD-FEE-ENTRY.
+           IF WS-FEE-COUNT < 500
+               ADD 1 TO WS-FEE-COUNT
+               SET WS-FEE-IDX TO WS-FEE-COUNT
+               MOVE FEE-PORTFOLIO-ID
+                                   TO WS-FE-PORTFOLIO-ID (WS-FEE-IDX)
+               MOVE FEE-INVESTMENT-TYPE
+                                   TO WS-FE-INVESTMENT-TYPE (WS-FEE-IDX)
+               MOVE FEE-CALC-METHOD
+                                   TO WS-FE-CALC-METHOD (WS-FEE-IDX)
+               MOVE FEE-FLAT-AMOUNT
+                                   TO WS-FE-FLAT-AMOUNT (WS-FEE-IDX)
+               MOVE FEE-BASIS-POINTS
+                                   TO WS-FE-BASIS-POINTS (WS-FEE-IDX)
+           END-IF
+           PERFORM 1310-READ-FEE-SCHEDULE.
+
+       1400-GET-RUN-DATE-TIME.
+           MOVE FUNCTION CURRENT-DATE (1:8)  TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE (9:6)  TO WS-CURRENT-TIME.
+
+      *-----------------------------------------------------------------
+      * MAIN PROCESSING LOOP
+      *-----------------------------------------------------------------
+       2000-PROCESS-POSITIONS.
+           PERFORM 2020-FIND-FEE-SCHEDULE
+           IF WS-SCHEDULE-FOUND
+               PERFORM 2030-COMPUTE-FEE
+               IF WS-FEE-AMOUNT > ZERO
+                   PERFORM 2040-POST-FEE-TRANSACTION
+               END-IF
+           END-IF
+           PERFORM 2010-READ-POSITION.
+
+       2010-READ-POSITION.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET EOF-POSITION TO TRUE
+           END-READ.
+
+      *-- Change-equivalent note: an exact portfolio/investment-type
+      *-- match is preferred; a schedule entry with FEE-INVESTMENT-
+      *-- TYPE of SPACES is the portfolio's blanket rate and is used
+      *-- only when no type-specific entry is found.
+       2020-FIND-FEE-SCHEDULE.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-FEE-IDX TO 1
+           SEARCH WS-FEE-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-FE-PORTFOLIO-ID (WS-FEE-IDX) = POS-PORTFOLIO-ID
+                   AND WS-FE-INVESTMENT-TYPE (WS-FEE-IDX)
+                                             = POS-INVESTMENT-TYPE
+                   SET WS-SCHEDULE-FOUND TO TRUE
+           END-SEARCH
+           IF NOT WS-SCHEDULE-FOUND
+               SET WS-FEE-IDX TO 1
+               SEARCH WS-FEE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-FE-PORTFOLIO-ID (WS-FEE-IDX)
+                            = POS-PORTFOLIO-ID
+                       AND WS-FE-INVESTMENT-TYPE (WS-FEE-IDX) = SPACES
+                       SET WS-SCHEDULE-FOUND TO TRUE
+               END-SEARCH
+           END-IF.
+
+       2030-COMPUTE-FEE.
+           IF WS-FE-CALC-METHOD (WS-FEE-IDX) = 'F'
+               MOVE WS-FE-FLAT-AMOUNT (WS-FEE-IDX) TO WS-FEE-AMOUNT
+           ELSE
+               COMPUTE WS-FEE-AMOUNT ROUNDED =
+                   POS-CURRENT-VALUE
+                   * WS-FE-BASIS-POINTS (WS-FEE-IDX) / 10000
+           END-IF.
+
+      *-- Change-equivalent note: posts the computed fee as a normal
+      *-- TRN-TYPE-FEE entry in TRANHIST, the same record layout every
+      *-- other program uses, instead of a side ledger.
+       2040-POST-FEE-TRANSACTION.
+           MOVE SPACES           TO TRANSACTION-RECORD
+           MOVE WS-CURRENT-DATE  TO TRAN-DATE
+           MOVE WS-CURRENT-TIME  TO TRAN-TIME
+           MOVE POS-PORTFOLIO-ID TO TRAN-PORTFOLIO-ID
+           MOVE WS-FEE-SEQUENCE  TO TRAN-SEQUENCE-NO
+           MOVE POS-INVESTMENT-ID TO TRAN-INVESTMENT-ID
+           SET TRAN-TYPE-FEE     TO TRUE
+           MOVE ZERO             TO TRAN-QUANTITY
+           MOVE ZERO             TO TRAN-PRICE
+           MOVE WS-FEE-AMOUNT    TO TRAN-AMOUNT
+           MOVE POS-CURRENCY     TO TRAN-CURRENCY
+           SET TRAN-STATUS-DONE  TO TRUE
+           MOVE SPACES           TO TRAN-CHANNEL-CODE
+           MOVE POS-CURRENCY     TO TRAN-SETTLE-CCY
+           MOVE 1                TO TRAN-FX-RATE
+           MOVE ZERO             TO TRAN-SPLIT-FROM
+           MOVE ZERO             TO TRAN-SPLIT-TO
+           MOVE SPACES           TO TRAN-PARENT-ORDER-ID
+           MOVE FUNCTION CURRENT-DATE TO TRAN-PROCESS-DATE
+           MOVE 'FEEGEN00'       TO TRAN-PROCESS-USER
+           WRITE TRANSACTION-RECORD
+           ADD 1 TO WS-FEE-SEQUENCE
+           ADD 1 TO WS-FEE-COUNT-POSTED
+           ADD WS-FEE-AMOUNT TO WS-TOTAL-FEES-POSTED
+           MOVE POS-PORTFOLIO-ID   TO WS-FDL-PORTFOLIO
+           MOVE POS-INVESTMENT-ID  TO WS-FDL-INVESTMENT-ID
+           MOVE POS-INVESTMENT-TYPE TO WS-FDL-INVESTMENT-TYPE
+           MOVE WS-FEE-AMOUNT      TO WS-FDL-FEE-AMOUNT
+           WRITE REPORT-RECORD FROM WS-FEE-DETAIL-LINE.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           MOVE WS-FEE-COUNT-POSTED TO WS-SL-FEE-COUNT
+           MOVE WS-TOTAL-FEES-POSTED TO WS-SL-FEE-TOTAL
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE
+           CLOSE POSITION-MASTER
+           CLOSE FEE-SCHEDULE-FILE
+           CLOSE TRANSACTION-HISTORY
+           CLOSE REPORT-FILE
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'FEEGEN00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'FEEGEN00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'FEEGEN00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'FEEGEN00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
