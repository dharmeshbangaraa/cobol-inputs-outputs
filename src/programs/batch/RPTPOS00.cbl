@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTPOS00.
-       AUTHOR. CLAUDE.
+       INSTALLATION. INVESTMENT OPERATIONS.
        DATE-WRITTEN. 2024-04-09.
+       DATE-COMPILED.
       *****************************************************************
       * Daily Position Report Generator                                 *
       *                                                               *
@@ -10,6 +11,15 @@
       * - Transaction activity                                         *
       * - Exception reporting                                          *
       * - Performance metrics                                          *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2024-04-09  ORIGINAL PROGRAM
+      * 2026-08-08  GUARDED THE PERCENT-CHANGE CALCULATION
+      *             AGAINST A ZERO PRIOR-DAY VALUE AND ADDED
+      *             REALIZED/UNREALIZED GAIN-LOSS COLUMNS TO
+      *             THE POSITION DETAIL LINE.
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -30,15 +40,50 @@
                ORGANIZATION IS SEQUENTIAL
                FILE STATUS IS WS-REPORT-STATUS.
 
+      *-- Change: Optional run-time selection parameters (portfolio
+      *-- range and as-of-date range), so this report can be run for
+      *-- a single portfolio or a date window instead of always
+      *-- reporting every position on file.
+           SELECT SELECTION-PARMS ASSIGN TO POSPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
+      *-- Change: CSV extract produced alongside the print-formatted
+      *-- REPORT-FILE, so the same position data can be loaded
+      *-- straight into a spreadsheet for client packages.
+           SELECT CSV-FILE ASSIGN TO RPTCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  POSITION-MASTER
+           RECORDING MODE IS F.
            COPY POSREC.
-           COPY TRNREC. *> Both now include CHANNEL-CODE
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
 
        FD  REPORT-FILE
            RECORDING MODE IS F
            BLOCK CONTAINS 0 RECORDS.
-       01  REPORT-RECORD             PIC X(132).
+       01  REPORT-RECORD             PIC X(142).
+
+       FD  SELECTION-PARMS
+           RECORDING MODE IS F.
+       01  SELECTION-PARM-RECORD.
+           05  PARM-PORTFOLIO-FROM   PIC X(08).
+           05  PARM-PORTFOLIO-TO     PIC X(08).
+           05  PARM-AS-OF-DATE-FROM  PIC X(08).
+           05  PARM-AS-OF-DATE-TO    PIC X(08).
+           05  FILLER                PIC X(48).
+
+       FD  CSV-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CSV-RECORD                PIC X(118).
 
        WORKING-STORAGE SECTION.
            COPY RTNCODE.
@@ -48,18 +93,134 @@
            05  WS-POSITION-STATUS    PIC XX.
            05  WS-TRAN-STATUS        PIC XX.
            05  WS-REPORT-STATUS      PIC XX.
+           05  WS-PARM-STATUS        PIC XX.
+           05  WS-CSV-STATUS         PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-POSITION-SW    PIC X(01) VALUE 'N'.
+               88  EOF-POSITION          VALUE 'Y'.
+           05  WS-EOF-TRAN-SW        PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST         VALUE 'Y'.
+           05  WS-SELECTED-SW        PIC X(01) VALUE 'Y'.
+               88  POSITION-SELECTED     VALUE 'Y'.
+               88  POSITION-NOT-SELECTED VALUE 'N'.
+
+      *-- Change: Selection range working storage, defaulted to cover
+      *-- every portfolio/date so a missing or empty parameter file
+      *-- simply reports everything, as before.
+       01  WS-SELECTION-RANGE.
+           05  WS-SEL-PORT-FROM      PIC X(08) VALUE LOW-VALUES.
+           05  WS-SEL-PORT-TO        PIC X(08) VALUE HIGH-VALUES.
+           05  WS-SEL-DATE-FROM      PIC X(08) VALUE LOW-VALUES.
+           05  WS-SEL-DATE-TO        PIC X(08) VALUE HIGH-VALUES.
+
+      *-- Change: Accumulators used to derive realized gain/loss from
+      *-- the SELL side of a position's TRNREC history, and unrealized
+      *-- gain/loss from the position's current value versus its
+      *-- average cost basis.
+       01  WS-GAIN-LOSS-AREA.
+           05  WS-SELL-PROCEEDS      PIC S9(11)V9(2) COMP-3.
+           05  WS-SELL-QUANTITY      PIC S9(11)V9(4) COMP-3.
+           05  WS-REALIZED-GL        PIC S9(11)V9(2) COMP-3.
+           05  WS-UNREALIZED-GL      PIC S9(11)V9(2) COMP-3.
+
+      *-- Change: Base-currency revaluation area. WS-FX-RATE is taken
+      *-- from the most recent TRNREC entry on file for this position;
+      *-- if no trade has ever carried an FX rate for it (e.g. the
+      *-- position already trades in the base currency) the rate
+      *-- defaults to 1 and the base value equals the trade-currency
+      *-- value.
+       01  WS-REVALUATION-AREA.
+           05  WS-FX-RATE             PIC S9(05)V9(06) COMP-3.
+           05  WS-LATEST-TRAN-DATE    PIC X(08).
+           05  WS-BASE-VALUE          PIC S9(13)V9(2) COMP-3.
+
+      *-- Change: Positions are keyed by portfolio/investment, not by
+      *-- channel, so channel subtotals for the report are accumulated
+      *-- into this table as each position is read and printed as a
+      *-- summary section after the detail lines rather than as a
+      *-- sorted control break.
+       01  WS-CHANNEL-TOTALS.
+           05  WS-CHANNEL-COUNT      PIC 9(02) COMP VALUE ZERO.
+           05  WS-CHANNEL-IDX        PIC 9(02) COMP.
+           05  WS-CHANNEL-ENTRY OCCURS 20 TIMES
+                                     INDEXED BY WS-CT-IDX.
+               10  WS-CT-CHANNEL-CODE    PIC X(04).
+               10  WS-CT-VALUE-TOTAL     PIC S9(13)V9(2) COMP-3.
+               10  WS-CT-POSITION-COUNT  PIC 9(07) COMP.
+
+       01  WS-CHANNEL-SUBTOTAL-LINE.
+           05  FILLER                PIC X(10) VALUE 'CHANNEL: '.
+           05  WS-CST-CHANNEL-CODE   PIC X(04).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(15) VALUE 'POSITIONS:'.
+           05  WS-CST-POSITION-COUNT PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(13) VALUE 'TOTAL VALUE:'.
+           05  WS-CST-VALUE-TOTAL    PIC $$$,$$$,$$9.99.
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       01  WS-CHANNEL-HEADING-LINE.
+           05  FILLER                PIC X(30)
+                   VALUE 'CHANNEL SUBTOTALS'.
+           05  FILLER                PIC X(102) VALUE SPACES.
+
+      *-- Change: Base-currency subtotal per portfolio, accumulated
+      *-- the same way as the channel table above.
+       01  WS-PORTFOLIO-TOTALS.
+           05  WS-PORTFOLIO-COUNT    PIC 9(02) COMP VALUE ZERO.
+           05  WS-PORTFOLIO-IDX      PIC 9(02) COMP.
+           05  WS-PORTFOLIO-ENTRY OCCURS 20 TIMES
+                                     INDEXED BY WS-PT-IDX.
+               10  WS-PT-PORTFOLIO-ID    PIC X(08).
+               10  WS-PT-BASE-TOTAL      PIC S9(13)V9(2) COMP-3.
+
+       01  WS-PORTFOLIO-SUBTOTAL-LINE.
+           05  FILLER                PIC X(12) VALUE 'PORTFOLIO: '.
+           05  WS-PST-PORTFOLIO-ID   PIC X(08).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(20) VALUE 'BASE CCY VALUE:'.
+           05  WS-PST-BASE-TOTAL     PIC $$$,$$$,$$9.99.
+           05  FILLER                PIC X(65) VALUE SPACES.
+
+       01  WS-PORTFOLIO-HEADING-LINE.
+           05  FILLER                PIC X(34)
+                   VALUE 'PORTFOLIO BASE-CURRENCY SUBTOTALS'.
+           05  FILLER                PIC X(98) VALUE SPACES.
+
+      *-- Change: TRANSACTION-HISTORY is loaded into this table once,
+      *-- up front, instead of being closed and re-read from the top
+      *-- for every position's sell-history scan and FX lookup -- the
+      *-- repeated full rescans turned a sequential report run into an
+      *-- O(positions x transactions) job.
+       01  WS-TRAN-TABLE.
+           05  WS-TRAN-COUNT         PIC 9(06) COMP VALUE ZERO.
+           05  WS-TRAN-ENTRY OCCURS 5000 TIMES
+                                     INDEXED BY WS-TT-IDX.
+               10  WS-TT-PORTFOLIO-ID    PIC X(08).
+               10  WS-TT-INVESTMENT-ID   PIC X(10).
+               10  WS-TT-TYPE            PIC X(02).
+               10  WS-TT-DATE            PIC X(08).
+               10  WS-TT-AMOUNT          PIC S9(13)V9(2) COMP-3.
+               10  WS-TT-QUANTITY        PIC S9(11)V9(4) COMP-3.
+               10  WS-TT-FX-RATE         PIC S9(05)V9(06) COMP-3.
+               10  WS-TT-CURRENCY        PIC X(03).
+               10  WS-TT-SETTLE-CCY      PIC X(03).
+
+       01  WS-REPORT-DATE            PIC X(10).
+       01  WS-CURRENT-DATE           PIC X(08).
 
        01  WS-REPORT-HEADERS.
            05  WS-HEADER1.
                10  FILLER            PIC X(132) VALUE ALL '*'.
            05  WS-HEADER2.
                10  FILLER            PIC X(40) VALUE SPACES.
-               10  FILLER            PIC X(52) 
+               10  FILLER            PIC X(52)
                    VALUE 'DAILY POSITION REPORT'.
                10  FILLER            PIC X(40) VALUE SPACES.
            05  WS-HEADER3.
                10  FILLER            PIC X(15) VALUE 'REPORT DATE:'.
-               10  WS-REPORT-DATE    PIC X(10).
+               10  WS-HDR-REPORT-DATE PIC X(10).
                10  FILLER            PIC X(107) VALUE SPACES.
 
        01  WS-POSITION-DETAIL.
@@ -73,17 +234,412 @@
            05  FILLER               PIC X(2) VALUE SPACES.
            05  WS-POS-CHANGE-PCT    PIC +ZZ9.99.
            05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-POS-REALIZED      PIC +$$,$$$,$$9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-POS-UNREALIZED    PIC +$$,$$$,$$9.99.
+           05  FILLER               PIC X(2) VALUE SPACES.
            05  WS-CHANNEL-CODE      PIC X(04). *> Added for channel reporting
-           05  FILLER               PIC X(34) VALUE SPACES.
+           05  FILLER               PIC X(2) VALUE SPACES.
+           05  WS-POS-BASE-VALUE    PIC $$$$,$$$,$$9.99.
+           05  WS-POS-BASE-CCY      PIC X(03).
+
+      *-- Change: Delimited layout for the CSV extract, built from the
+      *-- same fields as WS-POSITION-DETAIL but without the $/comma
+      *-- print editing so it loads cleanly into a spreadsheet.
+       01  WS-CSV-DETAIL.
+           05  WS-CSV-PORTFOLIO     PIC X(10).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-DESCRIPTION   PIC X(30).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-QUANTITY      PIC -(10)9.9999.
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-VALUE         PIC -(10)9.99.
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-CHANGE-PCT    PIC -(03)9.99.
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-CHANNEL       PIC X(04).
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-BASE-VALUE    PIC -(10)9.99.
+           05  FILLER               PIC X(01) VALUE ','.
+           05  WS-CSV-BASE-CCY      PIC X(03).
+           05  FILLER               PIC X(13) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-POSITIONS
+               UNTIL EOF-POSITION
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-SELECTION-PARMS
+           PERFORM 1160-LOAD-TRAN-TABLE
+           PERFORM 1200-WRITE-HEADERS
+           PERFORM 2010-READ-POSITION.
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POSITION-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT CSV-FILE
+           IF WS-CSV-STATUS NOT = '00'
+               MOVE 'ERROR OPENING CSV-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change: The selection parameter file is optional; if it is
+      *-- not present (or is empty) the default full-range values set
+      *-- in WS-SELECTION-RANGE are left in place. A field that IS
+      *-- present but left blank/zero on the parameter record means
+      *-- "no filter on this field", not "match blank" -- so each
+      *-- field is only moved in when it is actually populated, and
+      *-- the corresponding LOW-VALUES/HIGH-VALUES default is left
+      *-- standing otherwise.
+       1150-READ-SELECTION-PARMS.
+           OPEN INPUT SELECTION-PARMS
+           IF WS-PARM-STATUS = '00'
+               READ SELECTION-PARMS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PARM-PORTFOLIO-FROM NOT = SPACES
+                           MOVE PARM-PORTFOLIO-FROM TO WS-SEL-PORT-FROM
+                       END-IF
+                       IF PARM-PORTFOLIO-TO NOT = SPACES
+                           MOVE PARM-PORTFOLIO-TO   TO WS-SEL-PORT-TO
+                       END-IF
+                       IF PARM-AS-OF-DATE-FROM NOT = SPACES
+                           AND PARM-AS-OF-DATE-FROM NOT = ZEROS
+                           MOVE PARM-AS-OF-DATE-FROM
+                                                    TO WS-SEL-DATE-FROM
+                       END-IF
+                       IF PARM-AS-OF-DATE-TO NOT = SPACES
+                           AND PARM-AS-OF-DATE-TO NOT = ZEROS
+                           MOVE PARM-AS-OF-DATE-TO  TO WS-SEL-DATE-TO
+                       END-IF
+               END-READ
+               CLOSE SELECTION-PARMS
+           END-IF.
+
+      *-- Change: Loads TRANSACTION-HISTORY into WS-TRAN-TABLE once,
+      *-- up front, so 2120-COMPUTE-GAIN-LOSS's sell-history scan and
+      *-- 2125-COMPUTE-BASE-VALUE's FX lookup can SEARCH the in-memory
+      *-- table per position instead of closing and re-reading the
+      *-- whole file from the top for every position on file.
+       1160-LOAD-TRAN-TABLE.
+           MOVE 'N' TO WS-EOF-TRAN-SW
+           PERFORM 1161-READ-TRAN-FOR-TABLE
+           PERFORM 1162-ADD-TRAN-TABLE-ENTRY
+               UNTIL EOF-TRAN-HIST
+           MOVE 'N' TO WS-EOF-TRAN-SW.
+
+       1161-READ-TRAN-FOR-TABLE.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       1162-ADD-TRAN-TABLE-ENTRY.
+           IF WS-TRAN-COUNT < 5000
+               ADD 1 TO WS-TRAN-COUNT
+               MOVE TRAN-PORTFOLIO-ID  TO WS-TT-PORTFOLIO-ID
+                                           (WS-TRAN-COUNT)
+               MOVE TRAN-INVESTMENT-ID TO WS-TT-INVESTMENT-ID
+                                           (WS-TRAN-COUNT)
+               MOVE TRAN-TYPE          TO WS-TT-TYPE (WS-TRAN-COUNT)
+               MOVE TRAN-DATE          TO WS-TT-DATE (WS-TRAN-COUNT)
+               MOVE TRAN-AMOUNT        TO WS-TT-AMOUNT (WS-TRAN-COUNT)
+               MOVE TRAN-QUANTITY      TO WS-TT-QUANTITY
+                                           (WS-TRAN-COUNT)
+               MOVE TRAN-FX-RATE       TO WS-TT-FX-RATE (WS-TRAN-COUNT)
+               MOVE TRAN-CURRENCY      TO WS-TT-CURRENCY (WS-TRAN-COUNT)
+               MOVE TRAN-SETTLE-CCY    TO WS-TT-SETTLE-CCY
+                                           (WS-TRAN-COUNT)
+           ELSE
+               DISPLAY 'RPTPOS00 WARNING: TRAN TABLE FULL, '
+                       'SOME TRANSACTION HISTORY NOT SCANNED'
+           END-IF
+           PERFORM 1161-READ-TRAN-FOR-TABLE.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-REPORT-DATE
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+      *-----------------------------------------------------------------
+      * MAIN PROCESSING LOOP
+      *-----------------------------------------------------------------
+       2000-PROCESS-POSITIONS.
+           PERFORM 2012-CHECK-SELECTION
+           IF POSITION-SELECTED
+               PERFORM 2110-FORMAT-POSITION
+           END-IF
+           PERFORM 2010-READ-POSITION.
+
+       2010-READ-POSITION.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET EOF-POSITION TO TRUE
+           END-READ.
+
+      *-- Change: Applies the portfolio/as-of-date selection range so
+      *-- the detail line and channel totals only reflect positions
+      *-- the caller actually asked for.
+       2012-CHECK-SELECTION.
+           SET POSITION-SELECTED TO TRUE
+           IF POS-PORTFOLIO-ID < WS-SEL-PORT-FROM
+               OR POS-PORTFOLIO-ID > WS-SEL-PORT-TO
+               OR POS-AS-OF-DATE  < WS-SEL-DATE-FROM
+               OR POS-AS-OF-DATE  > WS-SEL-DATE-TO
+               SET POSITION-NOT-SELECTED TO TRUE
+           END-IF.
 
-       * ... rest of the code unchanged, but in 2110-FORMAT-POSITION add: ...
        2110-FORMAT-POSITION.
            MOVE POS-PORTFOLIO-ID   TO WS-POS-PORTFOLIO
            MOVE POS-DESCRIPTION    TO WS-POS-DESCRIPTION
            MOVE POS-QUANTITY       TO WS-POS-QUANTITY
            MOVE POS-CURRENT-VALUE  TO WS-POS-VALUE
-           COMPUTE WS-POS-CHANGE-PCT = 
-               (POS-CURRENT-VALUE - POS-PREVIOUS-VALUE) /
-                POS-PREVIOUS-VALUE * 100
+           PERFORM 2115-COMPUTE-CHANGE-PCT
+           PERFORM 2120-COMPUTE-GAIN-LOSS
+           PERFORM 2125-COMPUTE-BASE-VALUE
            MOVE POS-CHANNEL-CODE   TO WS-CHANNEL-CODE *> Output channel code
-           WRITE REPORT-RECORD FROM WS-POSITION-DETAIL.
+           MOVE WS-BASE-VALUE      TO WS-POS-BASE-VALUE
+           MOVE POS-BASE-CURRENCY  TO WS-POS-BASE-CCY
+           WRITE REPORT-RECORD FROM WS-POSITION-DETAIL
+           PERFORM 2130-ACCUMULATE-CHANNEL-TOTAL
+           PERFORM 2135-ACCUMULATE-PORTFOLIO-TOTAL
+           PERFORM 2140-WRITE-CSV-RECORD.
+
+       2140-WRITE-CSV-RECORD.
+           MOVE POS-PORTFOLIO-ID   TO WS-CSV-PORTFOLIO
+           MOVE POS-DESCRIPTION    TO WS-CSV-DESCRIPTION
+           MOVE POS-QUANTITY       TO WS-CSV-QUANTITY
+           MOVE POS-CURRENT-VALUE  TO WS-CSV-VALUE
+           MOVE WS-POS-CHANGE-PCT  TO WS-CSV-CHANGE-PCT
+           MOVE POS-CHANNEL-CODE   TO WS-CSV-CHANNEL
+           MOVE WS-BASE-VALUE      TO WS-CSV-BASE-VALUE
+           MOVE POS-BASE-CURRENCY  TO WS-CSV-BASE-CCY
+           WRITE CSV-RECORD FROM WS-CSV-DETAIL.
+
+      *-- Change: A position with no prior-day value (e.g. a brand new
+      *-- holding) used to blow up this COMPUTE with a divide-by-zero
+      *-- abend; it is now reported as a flat 0.00% instead.
+       2115-COMPUTE-CHANGE-PCT.
+           IF POS-PREVIOUS-VALUE = ZERO
+               MOVE ZERO TO WS-POS-CHANGE-PCT
+           ELSE
+               COMPUTE WS-POS-CHANGE-PCT =
+                   (POS-CURRENT-VALUE - POS-PREVIOUS-VALUE) /
+                    POS-PREVIOUS-VALUE * 100
+           END-IF.
+
+      *-- Change: Unrealized gain/loss is the paper gain on the open
+      *-- position (current value versus what it cost); realized
+      *-- gain/loss is what has actually been booked via SELL
+      *-- transactions against this position's TRNREC history.
+       2120-COMPUTE-GAIN-LOSS.
+           COMPUTE WS-UNREALIZED-GL =
+               POS-CURRENT-VALUE - (POS-QUANTITY * POS-AVG-COST)
+           PERFORM 2121-SCAN-SELL-HISTORY
+           COMPUTE WS-REALIZED-GL =
+               WS-SELL-PROCEEDS - (WS-SELL-QUANTITY * POS-AVG-COST)
+           MOVE WS-REALIZED-GL   TO WS-POS-REALIZED
+           MOVE WS-UNREALIZED-GL TO WS-POS-UNREALIZED.
+
+      *-- Change: Scans the in-memory WS-TRAN-TABLE (loaded once in
+      *-- 1160-LOAD-TRAN-TABLE) instead of closing and re-reading
+      *-- TRANSACTION-HISTORY from the top for every position.
+       2121-SCAN-SELL-HISTORY.
+           MOVE ZERO TO WS-SELL-PROCEEDS WS-SELL-QUANTITY
+           PERFORM 2123-ACCUMULATE-SELL
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TRAN-COUNT.
+
+       2123-ACCUMULATE-SELL.
+           IF WS-TT-PORTFOLIO-ID (WS-TT-IDX) = POS-PORTFOLIO-ID
+               AND WS-TT-INVESTMENT-ID (WS-TT-IDX) = POS-INVESTMENT-ID
+               AND WS-TT-TYPE (WS-TT-IDX) = 'SL'
+               ADD WS-TT-AMOUNT (WS-TT-IDX)   TO WS-SELL-PROCEEDS
+               ADD WS-TT-QUANTITY (WS-TT-IDX) TO WS-SELL-QUANTITY
+           END-IF.
+
+      *-- Change: Revalues the position into POS-BASE-CURRENCY using
+      *-- the FX rate carried on the most recent TRNREC entry for this
+      *-- portfolio/investment, rather than printing the trade-
+      *-- currency value unconverted. Scans WS-TRAN-TABLE rather than
+      *-- re-reading TRANSACTION-HISTORY for every position. Only a
+      *-- rate whose TRAN-CURRENCY/TRAN-SETTLE-CCY pair actually
+      *-- matches POS-CURRENCY/POS-BASE-CURRENCY is eligible -- a rate
+      *-- for some other currency pair must not be applied to this
+      *-- position's value.
+       2125-COMPUTE-BASE-VALUE.
+           MOVE 1             TO WS-FX-RATE
+           MOVE LOW-VALUES    TO WS-LATEST-TRAN-DATE
+           PERFORM 2127-CHECK-LATEST-FX
+               VARYING WS-TT-IDX FROM 1 BY 1
+               UNTIL WS-TT-IDX > WS-TRAN-COUNT
+           IF POS-CURRENCY NOT = POS-BASE-CURRENCY
+               AND WS-LATEST-TRAN-DATE = LOW-VALUES
+               MOVE 'NO MATCHING FX RATE FOR CURRENCY PAIR' TO ERR-TEXT
+               SET ERR-SEV-WARNING TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           COMPUTE WS-BASE-VALUE = POS-CURRENT-VALUE * WS-FX-RATE.
+
+       2127-CHECK-LATEST-FX.
+           IF WS-TT-PORTFOLIO-ID (WS-TT-IDX) = POS-PORTFOLIO-ID
+               AND WS-TT-INVESTMENT-ID (WS-TT-IDX) = POS-INVESTMENT-ID
+               AND WS-TT-CURRENCY (WS-TT-IDX) = POS-CURRENCY
+               AND WS-TT-SETTLE-CCY (WS-TT-IDX) = POS-BASE-CURRENCY
+               AND WS-TT-DATE (WS-TT-IDX) > WS-LATEST-TRAN-DATE
+               AND WS-TT-FX-RATE (WS-TT-IDX) NOT = ZERO
+               MOVE WS-TT-DATE (WS-TT-IDX)    TO WS-LATEST-TRAN-DATE
+               MOVE WS-TT-FX-RATE (WS-TT-IDX) TO WS-FX-RATE
+           END-IF.
+
+      *-- Change: Rolls the position's current value into its
+      *-- channel's running subtotal, adding a new table entry the
+      *-- first time a channel code is seen.
+       2130-ACCUMULATE-CHANNEL-TOTAL.
+           SET WS-CT-IDX TO 1
+           SEARCH WS-CHANNEL-ENTRY
+               AT END
+                   PERFORM 2131-ADD-CHANNEL-ENTRY
+               WHEN WS-CT-CHANNEL-CODE (WS-CT-IDX) = POS-CHANNEL-CODE
+                   PERFORM 2132-UPDATE-CHANNEL-ENTRY
+           END-SEARCH.
+
+       2132-UPDATE-CHANNEL-ENTRY.
+           ADD POS-CURRENT-VALUE TO WS-CT-VALUE-TOTAL (WS-CT-IDX)
+           ADD 1 TO WS-CT-POSITION-COUNT (WS-CT-IDX).
+
+       2131-ADD-CHANNEL-ENTRY.
+           IF WS-CHANNEL-COUNT < 20
+               ADD 1 TO WS-CHANNEL-COUNT
+               MOVE WS-CHANNEL-COUNT TO WS-CHANNEL-IDX
+               SET WS-CT-IDX TO WS-CHANNEL-IDX
+               MOVE POS-CHANNEL-CODE  TO WS-CT-CHANNEL-CODE (WS-CT-IDX)
+               MOVE POS-CURRENT-VALUE TO WS-CT-VALUE-TOTAL (WS-CT-IDX)
+               MOVE 1 TO WS-CT-POSITION-COUNT (WS-CT-IDX)
+           ELSE
+               DISPLAY 'RPTPOS00 WARNING: CHANNEL TABLE FULL, '
+                   POS-CHANNEL-CODE ' DROPPED FROM CHANNEL SUBTOTALS'
+           END-IF.
+
+      *-- Change: Rolls the position's base-currency value into its
+      *-- portfolio's running subtotal, adding a new table entry the
+      *-- first time a portfolio is seen.
+       2135-ACCUMULATE-PORTFOLIO-TOTAL.
+           SET WS-PT-IDX TO 1
+           SEARCH WS-PORTFOLIO-ENTRY
+               AT END
+                   PERFORM 2136-ADD-PORTFOLIO-ENTRY
+               WHEN WS-PT-PORTFOLIO-ID (WS-PT-IDX) = POS-PORTFOLIO-ID
+                   ADD WS-BASE-VALUE TO WS-PT-BASE-TOTAL (WS-PT-IDX)
+           END-SEARCH.
+
+       2136-ADD-PORTFOLIO-ENTRY.
+           IF WS-PORTFOLIO-COUNT < 20
+               ADD 1 TO WS-PORTFOLIO-COUNT
+               MOVE WS-PORTFOLIO-COUNT TO WS-PORTFOLIO-IDX
+               SET WS-PT-IDX TO WS-PORTFOLIO-IDX
+               MOVE POS-PORTFOLIO-ID TO WS-PT-PORTFOLIO-ID (WS-PT-IDX)
+               MOVE WS-BASE-VALUE    TO WS-PT-BASE-TOTAL (WS-PT-IDX)
+           ELSE
+               DISPLAY 'RPTPOS00 WARNING: PORTFOLIO TABLE FULL, '
+                   POS-PORTFOLIO-ID ' DROPPED FROM PORTFOLIO SUBTOTALS'
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           PERFORM 3150-PRINT-CHANNEL-SUBTOTALS
+           PERFORM 3170-PRINT-PORTFOLIO-SUBTOTALS
+           PERFORM 3100-CLOSE-FILES.
+
+       3100-CLOSE-FILES.
+           CLOSE POSITION-MASTER
+           CLOSE TRANSACTION-HISTORY
+           CLOSE REPORT-FILE
+           CLOSE CSV-FILE.
+
+       3150-PRINT-CHANNEL-SUBTOTALS.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-CHANNEL-HEADING-LINE
+           PERFORM 3160-PRINT-ONE-CHANNEL
+               VARYING WS-CHANNEL-IDX FROM 1 BY 1
+               UNTIL WS-CHANNEL-IDX > WS-CHANNEL-COUNT.
+
+       3160-PRINT-ONE-CHANNEL.
+           SET WS-CT-IDX TO WS-CHANNEL-IDX
+           MOVE WS-CT-CHANNEL-CODE (WS-CT-IDX)   TO WS-CST-CHANNEL-CODE
+           MOVE WS-CT-POSITION-COUNT (WS-CT-IDX)
+                                              TO WS-CST-POSITION-COUNT
+           MOVE WS-CT-VALUE-TOTAL (WS-CT-IDX)    TO WS-CST-VALUE-TOTAL
+           WRITE REPORT-RECORD FROM WS-CHANNEL-SUBTOTAL-LINE.
+
+       3170-PRINT-PORTFOLIO-SUBTOTALS.
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-PORTFOLIO-HEADING-LINE
+           PERFORM 3180-PRINT-ONE-PORTFOLIO
+               VARYING WS-PORTFOLIO-IDX FROM 1 BY 1
+               UNTIL WS-PORTFOLIO-IDX > WS-PORTFOLIO-COUNT.
+
+       3180-PRINT-ONE-PORTFOLIO.
+           SET WS-PT-IDX TO WS-PORTFOLIO-IDX
+           MOVE WS-PT-PORTFOLIO-ID (WS-PT-IDX) TO WS-PST-PORTFOLIO-ID
+           MOVE WS-PT-BASE-TOTAL (WS-PT-IDX)   TO WS-PST-BASE-TOTAL
+           WRITE REPORT-RECORD FROM WS-PORTFOLIO-SUBTOTAL-LINE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'RPTPOS00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'RPTPOS00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'RPTPOS00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'RPTPOS00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
