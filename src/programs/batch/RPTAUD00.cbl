@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RPTAUD00.
-       AUTHOR. CLAUDE.
+       INSTALLATION. INVESTMENT OPERATIONS.
        DATE-WRITTEN. 2024-04-09.
+       DATE-COMPILED.
       *****************************************************************
       * Audit Report Generator                                         *
       *                                                               *
@@ -10,6 +11,15 @@
       * - Process audit reporting                                     *
       * - Error summary reporting                                     *
       * - Control verification                                        *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2024-04-09  ORIGINAL PROGRAM
+      * 2026-08-08  ADDED LARGE-TRANSACTION THRESHOLD ALERTING,
+      *             AUDIT-FILE/ERROR-FILE RUN RECONCILIATION,
+      *             A CSV EXTRACT MODE FOR THE SIEM FEED, AND A
+      *             PER-USER DAILY ACTIVITY DRILL-DOWN SECTION.
       *****************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -36,14 +46,656 @@
                RECORD KEY IS TRAN-KEY
                FILE STATUS IS WS-TRAN-STATUS. *> Added for CHANNEL-CODE audit
 
+      *-- Change: Optional per-portfolio large-transaction thresholds.
+      *-- A missing or empty parameter file simply leaves every
+      *-- portfolio on the WS-DEFAULT-THRESHOLD amount.
+           SELECT THRESHOLD-PARMS ASSIGN TO AUDPARM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-THRESH-STATUS.
+
+      *-- Change: Optional run-mode control record, the same way
+      *-- UTLVAL00 is told its run mode, so this report can be run in
+      *-- its normal print-report mode or in CSV extract mode for the
+      *-- SIEM feed without a separate program to maintain.
+           SELECT RUN-CONTROL ASSIGN TO AUDCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+      *-- Change: CSV extract of the TRNREC-sourced audit trail, for
+      *-- the SIEM feed job to pick up instead of screen-scraping
+      *-- REPORT-FILE.
+           SELECT CSV-FILE ASSIGN TO AUDCSV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
            COPY AUDITLOG.
+
+       FD  ERROR-FILE
+           RECORDING MODE IS F.
+           COPY ERRLOG.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  REPORT-RECORD             PIC X(132).
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  THRESHOLD-PARMS
+           RECORDING MODE IS F.
+       01  THRESHOLD-PARM-RECORD.
+           05  PARM-PORTFOLIO-ID     PIC X(08).
+           05  PARM-THRESHOLD-AMT    PIC 9(13)V99.
+           05  FILLER                PIC X(57).
+
+       FD  RUN-CONTROL
+           RECORDING MODE IS F.
+       01  RUN-CONTROL-RECORD.
+           05  CTL-MODE              PIC X(04).
+               88  MODE-STANDARD         VALUE 'RPT '.
+               88  MODE-EXTRACT          VALUE 'EXTR'.
+           05  FILLER                PIC X(76).
+
+       FD  CSV-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  CSV-RECORD                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
            COPY ERRHAND.
-           COPY TRNREC. *> Added for CHANNEL-CODE audit
 
-       * ... rest of the code unchanged, but in 2100-PROCESS-AUDIT-TRAIL add: ...
+       01  WS-FILE-STATUS.
+           05  WS-AUDIT-STATUS       PIC XX.
+           05  WS-ERROR-STATUS       PIC XX.
+           05  WS-REPORT-STATUS      PIC XX.
+           05  WS-TRAN-STATUS        PIC XX.
+           05  WS-THRESH-STATUS      PIC XX.
+           05  WS-CTL-STATUS         PIC XX.
+           05  WS-CSV-STATUS         PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-AUDIT-SW       PIC X(01) VALUE 'N'.
+               88  EOF-AUDIT             VALUE 'Y'.
+           05  WS-EOF-ERROR-SW       PIC X(01) VALUE 'N'.
+               88  EOF-ERROR             VALUE 'Y'.
+           05  WS-EOF-TRAN-SW        PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST         VALUE 'Y'.
+      *-- Change: Tells the caller whether 2500/2501-FIND-RUN-ENTRY-*
+      *-- actually left WS-RUN-IDX pointing at a usable entry, so a
+      *-- full run table (more than 500 distinct job/process-date
+      *-- runs) is skipped instead of indexing WS-RUN-ENTRY out of
+      *-- bounds.
+           05  WS-RUN-OK-SW          PIC X(01) VALUE 'N'.
+               88  WS-RUN-ENTRY-OK       VALUE 'Y'.
+
+      *-- Change: Run mode, defaulted to the normal printed report so
+      *-- a missing RUN-CONTROL record behaves exactly as before.
+       01  WS-RUN-MODE-AREA.
+           05  WS-RUN-MODE           PIC X(04) VALUE 'RPT '.
+               88  RUN-MODE-STANDARD     VALUE 'RPT '.
+               88  RUN-MODE-EXTRACT      VALUE 'EXTR'.
+
+       01  WS-AUDIT-TOTALS.
+           05  WS-AUDIT-COUNT        PIC 9(07) COMP VALUE ZERO.
+           05  WS-ERROR-COUNT        PIC 9(07) COMP VALUE ZERO.
+
+      *-- Change: Per-portfolio large-transaction threshold table,
+      *-- loaded from the optional THRESHOLD-PARMS file. Any portfolio
+      *-- not listed uses WS-DEFAULT-THRESHOLD.
+       01  WS-DEFAULT-THRESHOLD      PIC S9(13)V9(2) COMP-3
+                                     VALUE 100000.00.
+       01  WS-THRESHOLD-TABLE.
+           05  WS-THRESHOLD-COUNT    PIC 9(03) COMP VALUE ZERO.
+           05  WS-THRESHOLD-ENTRY OCCURS 50 TIMES
+                                     INDEXED BY WS-TH-IDX.
+               10  WS-TH-PORTFOLIO-ID    PIC X(08).
+               10  WS-TH-AMOUNT          PIC S9(13)V9(2) COMP-3.
+
+       01  WS-LARGE-TXN-AREA.
+           05  WS-LARGE-TXN-COUNT    PIC 9(07) COMP VALUE ZERO.
+           05  WS-COMPARE-AMOUNT     PIC S9(13)V9(2) COMP-3.
+           05  WS-COMPARE-THRESHOLD  PIC S9(13)V9(2) COMP-3.
+
+       01  WS-LARGE-TXN-HEADING.
+           05  FILLER                PIC X(40)
+                   VALUE 'LARGE TRANSACTION EXCEPTIONS'.
+           05  FILLER                PIC X(92) VALUE SPACES.
+
+       01  WS-LARGE-TXN-LINE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-PORTFOLIO       PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-INVESTMENT      PIC X(10).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-DATE            PIC X(08).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-TYPE            PIC X(02).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-AMOUNT          PIC +$$,$$$,$$$,$$9.99.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-LT-THRESHOLD       PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                PIC X(27) VALUE SPACES.
+
+      *-- Change: Per-user, per-day activity table for the drill-down
+      *-- section, built the same way RPTPOS00 builds its channel and
+      *-- portfolio subtotal tables.
+       01  WS-USER-TOTALS.
+           05  WS-USER-COUNT         PIC 9(03) COMP VALUE ZERO.
+           05  WS-USER-ENTRY OCCURS 100 TIMES
+                                     INDEXED BY WS-USER-IDX.
+               10  WS-UT-USER-ID         PIC X(08).
+               10  WS-UT-TRAN-DATE       PIC X(08).
+               10  WS-UT-TXN-COUNT       PIC 9(07) COMP.
+               10  WS-UT-AMOUNT-TOTAL    PIC S9(13)V9(2) COMP-3.
+
+       01  WS-USER-HEADING.
+           05  FILLER                PIC X(40)
+                   VALUE 'PER-USER DAILY ACTIVITY DRILL-DOWN'.
+           05  FILLER                PIC X(92) VALUE SPACES.
+
+       01  WS-USER-DETAIL-LINE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-UD-USER-ID         PIC X(08).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WS-UD-TRAN-DATE       PIC X(08).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WS-UD-TXN-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WS-UD-AMOUNT-TOTAL    PIC $$,$$$,$$$,$$9.99.
+           05  FILLER                PIC X(84) VALUE SPACES.
+
+      *-- Change: Run reconciliation table. A "run" is a job-
+      *-- name/process-date pair, the same grain BCHCTL00 uses. Each
+      *-- entry records whether that run produced AUDIT-FILE activity,
+      *-- ERROR-FILE activity, or both.
+       01  WS-RUN-TABLE.
+           05  WS-RUN-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05  WS-RUN-ENTRY OCCURS 500 TIMES
+                                     INDEXED BY WS-RUN-IDX.
+               10  WS-RUN-JOB-NAME       PIC X(08).
+               10  WS-RUN-PROCESS-DATE   PIC X(08).
+               10  WS-RUN-AUDIT-SW       PIC X(01).
+                   88  RUN-HAS-AUDIT         VALUE 'Y'.
+               10  WS-RUN-ERROR-SW       PIC X(01).
+                   88  RUN-HAS-ERROR         VALUE 'Y'.
+
+       01  WS-RECON-HEADING.
+           05  FILLER                PIC X(40)
+                   VALUE 'AUDIT-FILE / ERROR-FILE RECONCILIATION'.
+           05  FILLER                PIC X(92) VALUE SPACES.
+
+       01  WS-RECON-LINE.
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-RC-JOB-NAME        PIC X(08).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WS-RC-PROCESS-DATE    PIC X(08).
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  WS-RC-GAP-DESC        PIC X(40).
+           05  FILLER                PIC X(66) VALUE SPACES.
+
+       01  WS-REPORT-DATE            PIC X(10).
+       01  WS-CURRENT-DATE           PIC X(08).
+
+       01  WS-REPORT-HEADERS.
+           05  WS-HEADER1.
+               10  FILLER            PIC X(132) VALUE ALL '*'.
+           05  WS-HEADER2.
+               10  FILLER            PIC X(40) VALUE SPACES.
+               10  FILLER            PIC X(52)
+                   VALUE 'DAILY AUDIT REPORT'.
+               10  FILLER            PIC X(40) VALUE SPACES.
+           05  WS-HEADER3.
+               10  FILLER            PIC X(15) VALUE 'REPORT DATE:'.
+               10  WS-HDR-REPORT-DATE PIC X(10).
+               10  FILLER            PIC X(107) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                PIC X(20)
+                   VALUE 'AUDIT RECORDS READ:'.
+           05  WS-SL-AUDIT-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(04) VALUE SPACES.
+           05  FILLER                PIC X(20)
+                   VALUE 'ERROR RECORDS READ:'.
+           05  WS-SL-ERROR-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(75) VALUE SPACES.
+
+      *-- Change: Delimited layout for the SIEM CSV extract, carrying
+      *-- the TRNREC fields the security team asked for.
+       01  WS-CSV-DETAIL.
+           05  WS-CSV-DATE           PIC X(08).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-TIME           PIC X(06).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-PORTFOLIO      PIC X(08).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-SEQUENCE-NO    PIC X(06).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-INVESTMENT     PIC X(10).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-TYPE           PIC X(02).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-AMOUNT         PIC -(11)9.99.
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-USER           PIC X(08).
+           05  FILLER                PIC X(01) VALUE ','.
+           05  WS-CSV-CHANNEL        PIC X(04).
+           05  FILLER                PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2100-PROCESS-AUDIT-TRAIL
+           PERFORM 2200-PROCESS-TRANSACTIONS
+           PERFORM 2300-RECONCILE-AUDIT-ERROR
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-RUN-MODE
+           PERFORM 1160-LOAD-THRESHOLDS
+           PERFORM 1200-WRITE-HEADERS.
+
+       1100-OPEN-FILES.
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING AUDIT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT ERROR-FILE
+           IF WS-ERROR-STATUS NOT = '00'
+               MOVE 'ERROR OPENING ERROR-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT REPORT-FILE
+           IF WS-REPORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING REPORT-FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change: RUN-CONTROL is optional; a missing or empty record
+      *-- leaves WS-RUN-MODE defaulted to the standard printed report.
+       1150-READ-RUN-MODE.
+           OPEN INPUT RUN-CONTROL
+           IF WS-CTL-STATUS = '00'
+               READ RUN-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-MODE TO WS-RUN-MODE
+               END-READ
+               CLOSE RUN-CONTROL
+           END-IF
+
+           IF RUN-MODE-EXTRACT
+               OPEN OUTPUT CSV-FILE
+               IF WS-CSV-STATUS NOT = '00'
+                   MOVE 'ERROR OPENING CSV-FILE' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+           END-IF.
+
+      *-- Change: THRESHOLD-PARMS is optional; a missing or empty
+      *-- file leaves the table empty and every portfolio compares
+      *-- against WS-DEFAULT-THRESHOLD.
+       1160-LOAD-THRESHOLDS.
+           OPEN INPUT THRESHOLD-PARMS
+           IF WS-THRESH-STATUS = '00'
+               PERFORM 1161-READ-THRESHOLD-PARM
+                   UNTIL WS-THRESH-STATUS NOT = '00'
+               CLOSE THRESHOLD-PARMS
+           END-IF.
+
+       1161-READ-THRESHOLD-PARM.
+           READ THRESHOLD-PARMS
+               AT END
+                   MOVE '10' TO WS-THRESH-STATUS
+               NOT AT END
+                   PERFORM 1162-ADD-THRESHOLD-ENTRY
+           END-READ.
+
+       1162-ADD-THRESHOLD-ENTRY.
+           IF WS-THRESHOLD-COUNT < 50
+               ADD 1 TO WS-THRESHOLD-COUNT
+               SET WS-TH-IDX TO WS-THRESHOLD-COUNT
+               MOVE PARM-PORTFOLIO-ID TO WS-TH-PORTFOLIO-ID (WS-TH-IDX)
+               MOVE PARM-THRESHOLD-AMT TO WS-TH-AMOUNT (WS-TH-IDX)
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE (1:4) '-'
+                  WS-CURRENT-DATE (5:2) '-'
+                  WS-CURRENT-DATE (7:2)
+               DELIMITED BY SIZE INTO WS-REPORT-DATE
+           MOVE WS-REPORT-DATE TO WS-HDR-REPORT-DATE
+
+           WRITE REPORT-RECORD FROM WS-HEADER1
+           WRITE REPORT-RECORD FROM WS-HEADER2
+           WRITE REPORT-RECORD FROM WS-HEADER3
+           WRITE REPORT-RECORD FROM WS-HEADER1.
+
+      *-----------------------------------------------------------------
+      * AUDIT TRAIL PROCESSING
+      *-----------------------------------------------------------------
        2100-PROCESS-AUDIT-TRAIL.
            PERFORM 2110-READ-AUDIT-RECORDS
-           PERFORM 2120-SUMMARIZE-AUDIT
-           *> Optionally, audit CHANNEL-CODE usage if required
+               UNTIL EOF-AUDIT
+           PERFORM 2120-SUMMARIZE-AUDIT.
+
+       2110-READ-AUDIT-RECORDS.
+           READ AUDIT-FILE
+               AT END
+                   SET EOF-AUDIT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-AUDIT-COUNT
+                   PERFORM 2115-MARK-RUN-AUDIT-SEEN
+           END-READ.
+
+      *-- Change: Records which job/process-date run this audit event
+      *-- belongs to, for the AUDIT-FILE/ERROR-FILE reconciliation.
+       2115-MARK-RUN-AUDIT-SEEN.
+           PERFORM 2500-FIND-RUN-ENTRY-AUDIT
+           IF WS-RUN-ENTRY-OK
+               SET RUN-HAS-AUDIT (WS-RUN-IDX) TO TRUE
+           END-IF.
+
+       2120-SUMMARIZE-AUDIT.
+           MOVE WS-AUDIT-COUNT TO WS-SL-AUDIT-COUNT
+           MOVE WS-ERROR-COUNT TO WS-SL-ERROR-COUNT
+           WRITE REPORT-RECORD FROM WS-SUMMARY-LINE.
+
+      *-----------------------------------------------------------------
+      * TRANSACTION-DRIVEN PROCESSING: LARGE-TRANSACTION ALERTING,
+      * PER-USER DRILL-DOWN, AND THE SIEM CSV EXTRACT
+      *-----------------------------------------------------------------
+       2200-PROCESS-TRANSACTIONS.
+           WRITE REPORT-RECORD FROM WS-LARGE-TXN-HEADING
+           PERFORM 2210-READ-TRANSACTION
+               UNTIL EOF-TRAN-HIST
+           PERFORM 2280-PRINT-USER-DRILLDOWN.
+
+       2210-READ-TRANSACTION.
+           READ TRANSACTION-HISTORY
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+               NOT AT END
+                   PERFORM 2220-PROCESS-ONE-TRANSACTION
+           END-READ.
+
+       2220-PROCESS-ONE-TRANSACTION.
+           PERFORM 2230-CHECK-LARGE-TRANSACTION
+           PERFORM 2240-ACCUMULATE-USER-ACTIVITY
+           IF RUN-MODE-EXTRACT
+               PERFORM 2250-WRITE-CSV-RECORD
+           END-IF.
+
+      *-- Change: Large-transaction threshold alerting. TRAN-AMOUNT
+      *-- is signed (SELL activity is carried as a credit), so the
+      *-- comparison is made against its absolute value.
+       2230-CHECK-LARGE-TRANSACTION.
+           PERFORM 2231-FIND-THRESHOLD
+
+           IF TRAN-AMOUNT < ZERO
+               COMPUTE WS-COMPARE-AMOUNT = TRAN-AMOUNT * -1
+           ELSE
+               MOVE TRAN-AMOUNT TO WS-COMPARE-AMOUNT
+           END-IF
+
+           IF WS-COMPARE-AMOUNT > WS-COMPARE-THRESHOLD
+               ADD 1 TO WS-LARGE-TXN-COUNT
+               PERFORM 2235-WRITE-LARGE-TXN-LINE
+           END-IF.
+
+       2231-FIND-THRESHOLD.
+           MOVE WS-DEFAULT-THRESHOLD TO WS-COMPARE-THRESHOLD
+           IF WS-THRESHOLD-COUNT > 0
+               SET WS-TH-IDX TO 1
+               SEARCH WS-THRESHOLD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-TH-PORTFOLIO-ID (WS-TH-IDX)
+                           = TRAN-PORTFOLIO-ID
+                       MOVE WS-TH-AMOUNT (WS-TH-IDX)
+                           TO WS-COMPARE-THRESHOLD
+               END-SEARCH
+           END-IF.
+
+       2235-WRITE-LARGE-TXN-LINE.
+           MOVE TRAN-PORTFOLIO-ID TO WS-LT-PORTFOLIO
+           MOVE TRAN-INVESTMENT-ID TO WS-LT-INVESTMENT
+           MOVE TRAN-DATE TO WS-LT-DATE
+           MOVE TRAN-TYPE TO WS-LT-TYPE
+           MOVE TRAN-AMOUNT TO WS-LT-AMOUNT
+           MOVE WS-COMPARE-THRESHOLD TO WS-LT-THRESHOLD
+           WRITE REPORT-RECORD FROM WS-LARGE-TXN-LINE.
+
+      *-- Change: Per-user, per-day activity accumulation for the
+      *-- drill-down section, using the same SEARCH/add-or-update
+      *-- table pattern RPTPOS00 uses for its channel subtotals.
+       2240-ACCUMULATE-USER-ACTIVITY.
+           IF WS-USER-COUNT > 0
+               SET WS-USER-IDX TO 1
+               SEARCH WS-USER-ENTRY
+                   AT END
+                       PERFORM 2241-ADD-USER-ENTRY
+                   WHEN WS-UT-USER-ID (WS-USER-IDX) = TRAN-PROCESS-USER
+                    AND WS-UT-TRAN-DATE (WS-USER-IDX) = TRAN-DATE
+                       PERFORM 2242-UPDATE-USER-ENTRY
+               END-SEARCH
+           ELSE
+               PERFORM 2241-ADD-USER-ENTRY
+           END-IF.
+
+       2241-ADD-USER-ENTRY.
+           IF WS-USER-COUNT < 100
+               ADD 1 TO WS-USER-COUNT
+               SET WS-USER-IDX TO WS-USER-COUNT
+               MOVE TRAN-PROCESS-USER TO WS-UT-USER-ID (WS-USER-IDX)
+               MOVE TRAN-DATE TO WS-UT-TRAN-DATE (WS-USER-IDX)
+               MOVE 1 TO WS-UT-TXN-COUNT (WS-USER-IDX)
+               MOVE TRAN-AMOUNT TO WS-UT-AMOUNT-TOTAL (WS-USER-IDX)
+           END-IF.
+
+       2242-UPDATE-USER-ENTRY.
+           ADD 1 TO WS-UT-TXN-COUNT (WS-USER-IDX)
+           ADD TRAN-AMOUNT TO WS-UT-AMOUNT-TOTAL (WS-USER-IDX).
+
+      *-- Change: SIEM CSV extract row, sourced from TRNREC so the
+      *-- feed carries TRN-PROCESS-USER and CHANNEL-CODE alongside the
+      *-- transaction identity.
+       2250-WRITE-CSV-RECORD.
+           MOVE TRAN-DATE TO WS-CSV-DATE
+           MOVE TRAN-TIME TO WS-CSV-TIME
+           MOVE TRAN-PORTFOLIO-ID TO WS-CSV-PORTFOLIO
+           MOVE TRAN-SEQUENCE-NO TO WS-CSV-SEQUENCE-NO
+           MOVE TRAN-INVESTMENT-ID TO WS-CSV-INVESTMENT
+           MOVE TRAN-TYPE TO WS-CSV-TYPE
+           MOVE TRAN-AMOUNT TO WS-CSV-AMOUNT
+           MOVE TRAN-PROCESS-USER TO WS-CSV-USER
+           MOVE TRAN-CHANNEL-CODE TO WS-CSV-CHANNEL
+           WRITE CSV-RECORD FROM WS-CSV-DETAIL.
+
+       2280-PRINT-USER-DRILLDOWN.
+           WRITE REPORT-RECORD FROM WS-USER-HEADING
+           PERFORM 2281-PRINT-ONE-USER
+               VARYING WS-USER-IDX FROM 1 BY 1
+                   UNTIL WS-USER-IDX > WS-USER-COUNT.
+
+       2281-PRINT-ONE-USER.
+           MOVE WS-UT-USER-ID (WS-USER-IDX) TO WS-UD-USER-ID
+           MOVE WS-UT-TRAN-DATE (WS-USER-IDX) TO WS-UD-TRAN-DATE
+           MOVE WS-UT-TXN-COUNT (WS-USER-IDX) TO WS-UD-TXN-COUNT
+           MOVE WS-UT-AMOUNT-TOTAL (WS-USER-IDX) TO WS-UD-AMOUNT-TOTAL
+           WRITE REPORT-RECORD FROM WS-USER-DETAIL-LINE.
+
+      *-----------------------------------------------------------------
+      * AUDIT-FILE / ERROR-FILE RECONCILIATION
+      *-----------------------------------------------------------------
+       2300-RECONCILE-AUDIT-ERROR.
+           PERFORM 2310-READ-ERROR-RECORDS
+               UNTIL EOF-ERROR
+           PERFORM 2320-PRINT-RECONCILIATION.
+
+       2310-READ-ERROR-RECORDS.
+           READ ERROR-FILE
+               AT END
+                   SET EOF-ERROR TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-ERROR-COUNT
+                   PERFORM 2315-MARK-RUN-ERROR-SEEN
+           END-READ.
+
+       2315-MARK-RUN-ERROR-SEEN.
+           PERFORM 2501-FIND-RUN-ENTRY-ERROR
+           IF WS-RUN-ENTRY-OK
+               SET RUN-HAS-ERROR (WS-RUN-IDX) TO TRUE
+           END-IF.
+
+      *-- Change: Finds (or adds) the run-table entry for the audit
+      *-- event currently being read, keyed on job name/process date.
+       2500-FIND-RUN-ENTRY-AUDIT.
+           MOVE 'Y' TO WS-RUN-OK-SW
+           IF WS-RUN-COUNT > 0
+               SET WS-RUN-IDX TO 1
+               SEARCH WS-RUN-ENTRY
+                   AT END
+                       PERFORM 2502-ADD-RUN-ENTRY-AUDIT
+                   WHEN WS-RUN-JOB-NAME (WS-RUN-IDX) = AUD-JOB-NAME
+                    AND WS-RUN-PROCESS-DATE (WS-RUN-IDX)
+                        = AUD-PROCESS-DATE
+                       CONTINUE
+               END-SEARCH
+           ELSE
+               PERFORM 2502-ADD-RUN-ENTRY-AUDIT
+           END-IF.
+
+       2502-ADD-RUN-ENTRY-AUDIT.
+           IF WS-RUN-COUNT < 500
+               ADD 1 TO WS-RUN-COUNT
+               SET WS-RUN-IDX TO WS-RUN-COUNT
+               MOVE AUD-JOB-NAME TO WS-RUN-JOB-NAME (WS-RUN-IDX)
+               MOVE AUD-PROCESS-DATE TO WS-RUN-PROCESS-DATE (WS-RUN-IDX)
+               MOVE 'N' TO WS-RUN-AUDIT-SW (WS-RUN-IDX)
+               MOVE 'N' TO WS-RUN-ERROR-SW (WS-RUN-IDX)
+           ELSE
+               MOVE 'N' TO WS-RUN-OK-SW
+               DISPLAY 'RPTAUD00 WARNING: RUN TABLE FULL, ' AUD-JOB-NAME
+                   ' ' AUD-PROCESS-DATE ' DROPPED FROM RECONCILIATION'
+           END-IF.
+
+      *-- Change: Same find-or-add logic as 2500-FIND-RUN-ENTRY-AUDIT,
+      *-- keyed on the error event's job name/process date instead.
+       2501-FIND-RUN-ENTRY-ERROR.
+           MOVE 'Y' TO WS-RUN-OK-SW
+           IF WS-RUN-COUNT > 0
+               SET WS-RUN-IDX TO 1
+               SEARCH WS-RUN-ENTRY
+                   AT END
+                       PERFORM 2503-ADD-RUN-ENTRY-ERROR
+                   WHEN WS-RUN-JOB-NAME (WS-RUN-IDX) = ERR-JOB-NAME
+                    AND WS-RUN-PROCESS-DATE (WS-RUN-IDX)
+                        = ERR-PROCESS-DATE
+                       CONTINUE
+               END-SEARCH
+           ELSE
+               PERFORM 2503-ADD-RUN-ENTRY-ERROR
+           END-IF.
+
+       2503-ADD-RUN-ENTRY-ERROR.
+           IF WS-RUN-COUNT < 500
+               ADD 1 TO WS-RUN-COUNT
+               SET WS-RUN-IDX TO WS-RUN-COUNT
+               MOVE ERR-JOB-NAME TO WS-RUN-JOB-NAME (WS-RUN-IDX)
+               MOVE ERR-PROCESS-DATE TO WS-RUN-PROCESS-DATE (WS-RUN-IDX)
+               MOVE 'N' TO WS-RUN-AUDIT-SW (WS-RUN-IDX)
+               MOVE 'N' TO WS-RUN-ERROR-SW (WS-RUN-IDX)
+           ELSE
+               MOVE 'N' TO WS-RUN-OK-SW
+               DISPLAY 'RPTAUD00 WARNING: RUN TABLE FULL, ' ERR-JOB-NAME
+                   ' ' ERR-PROCESS-DATE ' DROPPED FROM RECONCILIATION'
+           END-IF.
+
+       2320-PRINT-RECONCILIATION.
+           WRITE REPORT-RECORD FROM WS-RECON-HEADING
+           PERFORM 2321-PRINT-ONE-RUN-GAP
+               VARYING WS-RUN-IDX FROM 1 BY 1
+                   UNTIL WS-RUN-IDX > WS-RUN-COUNT.
+
+       2321-PRINT-ONE-RUN-GAP.
+           IF RUN-HAS-AUDIT (WS-RUN-IDX)
+                   AND RUN-HAS-ERROR (WS-RUN-IDX)
+               CONTINUE
+           ELSE
+               MOVE WS-RUN-JOB-NAME (WS-RUN-IDX) TO WS-RC-JOB-NAME
+               MOVE WS-RUN-PROCESS-DATE (WS-RUN-IDX)
+                   TO WS-RC-PROCESS-DATE
+               IF RUN-HAS-AUDIT (WS-RUN-IDX)
+                   MOVE 'ERROR-FILE ENTRY MISSING FOR THIS RUN'
+                       TO WS-RC-GAP-DESC
+               ELSE
+                   MOVE 'AUDIT-FILE ENTRY MISSING FOR THIS RUN'
+                       TO WS-RC-GAP-DESC
+               END-IF
+               WRITE REPORT-RECORD FROM WS-RECON-LINE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           PERFORM 3100-CLOSE-FILES
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+       3100-CLOSE-FILES.
+           CLOSE AUDIT-FILE
+           CLOSE ERROR-FILE
+           CLOSE REPORT-FILE
+           CLOSE TRANSACTION-HISTORY
+           IF RUN-MODE-EXTRACT
+               CLOSE CSV-FILE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'RPTAUD00' TO ERR-PROGRAM-ID IN ERR-HANDLING-AREA
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'RPTAUD00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'RPTAUD00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'RPTAUD00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
