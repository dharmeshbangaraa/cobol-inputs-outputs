@@ -1,20 +1,30 @@
-       *================================================================*
+      *================================================================*
       * Program Name: BCHCTL00
       * Description: Batch Control Processor
-      * Version: 1.1
+      * Version: 1.2
       * Date: 2024
+      *
+      * Modification History:
+      *   2024       - Initial version (FUNC-INIT/CHEK/UPDT/TERM)
+      *   2024       - Added CHANNEL-CODE support via TRNREC
+      *   2024       - Added checkpoint/restart (FUNC-RSRT), resuming
+      *                a rerun from the last completed checkpoint
+      *                (1400/3200/4100) instead of FUNC-INIT.
+      *   2026-08-08 - Added the overnight batch-window/per-job cutoff
+      *                check (1350-CHECK-BATCH-WINDOW) to 1300-
+      *                VALIDATE-PROCESS.
       *================================================================*
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BCHCTL00.
-       
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-ZOS.
        OBJECT-COMPUTER. IBM-ZOS.
-       
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BATCH-CONTROL-FILE
+           SELECT OPTIONAL BATCH-CONTROL-FILE
                ASSIGN TO BCHCTL
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
@@ -25,31 +35,78 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS TRAN-KEY
                FILE STATUS IS WS-TRAN-STATUS. *> Added for CHANNEL-CODE support
+      *-- Change: Flat file picked up by the monitoring job whenever a
+      *-- job terminates abnormally, so operations is paged instead of
+      *-- discovering a failed close the next morning.
+           SELECT ALERT-FILE ASSIGN TO ALERTLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  BATCH-CONTROL-FILE.
            COPY BCHCTL.
        FD  TRANSACTION-HISTORY.
-           COPY TRNREC. *> Ensures CHANNEL-CODE is available
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+       FD  ALERT-FILE
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ALERT-RECORD.
+           05  ALR-JOB-NAME              PIC X(08).
+           05  ALR-PROCESS-DATE          PIC X(08).
+           05  ALR-RETURN-CODE           PIC 9(04).
+           05  ALR-TIMESTAMP             PIC X(26).
+           05  FILLER                    PIC X(34).
 
        WORKING-STORAGE SECTION.
            COPY BCHCON.
            COPY ERRHAND.
-           01  WS-FILE-STATUS.
-               05  WS-BCT-STATUS         PIC X(2).
-               05  WS-TRAN-STATUS        PIC X(2). *> Added for TRANSACTION-HISTORY
-           01  WS-WORK-AREAS.
-               05  WS-CURRENT-TIME       PIC X(26).
-               05  WS-PREREQ-MET         PIC X(1).
-                   88  PREREQS-SATISFIED    VALUE 'Y'.
-                   88  PREREQS-PENDING      VALUE 'N'.
-               05  WS-PROCESS-MODE       PIC X(1).
-                   88  MODE-INITIALIZE      VALUE 'I'.
-                   88  MODE-CHECK-PREREQ    VALUE 'C'.
-                   88  MODE-UPDATE-STATUS   VALUE 'U'.
-                   88  MODE-FINALIZE        VALUE 'F'.
-           01  WS-CHANNEL-CODE           PIC X(04). *> Added for channel assignment
+       01  WS-FILE-STATUS.
+           05  WS-BCT-STATUS         PIC X(2).
+           05  WS-TRAN-STATUS        PIC X(2). *> Added for TRANSACTION-HISTORY
+           05  WS-ALERT-STATUS       PIC X(2).
+       01  WS-WORK-AREAS.
+           05  WS-CURRENT-TIME       PIC X(26).
+           05  WS-PREREQ-MET         PIC X(1).
+               88  PREREQS-SATISFIED    VALUE 'Y'.
+               88  PREREQS-PENDING      VALUE 'N'.
+           05  WS-PROCESS-MODE       PIC X(1).
+               88  MODE-INITIALIZE      VALUE 'I'.
+               88  MODE-CHECK-PREREQ    VALUE 'C'.
+               88  MODE-UPDATE-STATUS   VALUE 'U'.
+               88  MODE-FINALIZE        VALUE 'F'.
+               88  MODE-RESTART         VALUE 'X'.
+           05  WS-RESUME-POINT       PIC X(04).
+       01  WS-CHANNEL-CODE           PIC X(04). *> Added for channel assignment
+
+      *-- Change: Working copy of a job's prerequisite list, taken
+      *-- from BCT-PREREQ-JOB before the record buffer is reused to
+      *-- look up each prerequisite job's own control record.
+       01  WS-DEPENDENCY-AREA.
+           05  WS-PREREQ-TOTAL       PIC 9(02) COMP.
+           05  WS-PREREQ-IDX         PIC 9(02) COMP.
+           05  WS-PREREQ-JOB-SAVE OCCURS 10 TIMES
+                                     PIC X(08).
+
+      *-- Change: Retry-with-backoff working areas for FUNC-UPDT.
+       01  WS-RETRY-AREA.
+           05  WS-RETRY-MAX          PIC 9(02) COMP.
+           05  WS-RETRY-ATTEMPTS     PIC 9(02) COMP.
+           05  WS-RETRY-DELAY-NANOS  PIC 9(09) COMP-5.
+           05  WS-UPDATE-RESULT      PIC X(01).
+               88  UPDATE-SUCCESSFUL    VALUE 'Y'.
+               88  UPDATE-FAILED        VALUE 'N'.
+
+      *-- Change: Batch-window working areas for 1350-CHECK-BATCH-
+      *-- WINDOW. WS-NOW-TIME is lifted out of WS-CURRENT-TIME (the
+      *-- FUNCTION CURRENT-DATE result), which carries HHMMSS in
+      *-- positions 9-14.
+       01  WS-WINDOW-AREA.
+           05  WS-NOW-TIME           PIC X(06).
+           05  WS-IN-WINDOW-SW       PIC X(01).
+               88  WS-TIME-IN-WINDOW    VALUE 'Y'.
+               88  WS-TIME-OUT-WINDOW   VALUE 'N'.
 
        LINKAGE SECTION.
        01  LS-CONTROL-REQUEST.
@@ -58,17 +115,32 @@
                88  FUNC-CHEK          VALUE 'CHEK'.
                88  FUNC-UPDT          VALUE 'UPDT'.
                88  FUNC-TERM          VALUE 'TERM'.
+               88  FUNC-RSRT          VALUE 'RSRT'.
+               88  FUNC-HOLD          VALUE 'HOLD'.
+               88  FUNC-RLSE          VALUE 'RLSE'.
+      *-- Change: Watermark get/set, so a load job such as HISTLD00
+      *-- reads and updates its incremental-load high-water mark
+      *-- through BCHCTL00 instead of opening BATCH-CONTROL-FILE
+      *-- itself - BCHCTL00 remains the sole maintainer of the file.
+               88  FUNC-RDWM          VALUE 'RDWM'.
+               88  FUNC-WRWM          VALUE 'WRWM'.
            05  LS-JOB-NAME         PIC X(8).
            05  LS-PROCESS-DATE     PIC X(8).
            05  LS-SEQUENCE-NO      PIC 9(4).
            05  LS-RETURN-CODE      PIC S9(4) COMP.
-       
+           05  LS-RETRY-COUNT      PIC 9(2) COMP.
+           05  LS-WATERMARK        PIC X(26).
+
        PROCEDURE DIVISION USING LS-CONTROL-REQUEST.
        0000-MAIN.
+           MOVE 0 TO LS-RETURN-CODE
            EVALUATE TRUE
                WHEN FUNC-INIT
                    SET MODE-INITIALIZE TO TRUE
                    PERFORM 1000-PROCESS-INITIALIZE
+               WHEN FUNC-RSRT
+                   SET MODE-RESTART TO TRUE
+                   PERFORM 1000-PROCESS-RESTART
                WHEN FUNC-CHEK
                    SET MODE-CHECK-PREREQ TO TRUE
                    PERFORM 2000-CHECK-PREREQUISITES
@@ -78,40 +150,418 @@
                WHEN FUNC-TERM
                    SET MODE-FINALIZE TO TRUE
                    PERFORM 4000-PROCESS-TERMINATE
+               WHEN FUNC-HOLD
+                   PERFORM 6000-PROCESS-HOLD
+               WHEN FUNC-RLSE
+                   PERFORM 6100-PROCESS-RELEASE
+               WHEN FUNC-RDWM
+                   PERFORM 7000-READ-WATERMARK
+               WHEN FUNC-WRWM
+                   PERFORM 7100-WRITE-WATERMARK
                WHEN OTHER
                    MOVE 'Invalid function code' TO ERR-TEXT
                    PERFORM 9000-ERROR-ROUTINE
            END-EVALUATE
-           
+
            MOVE LS-RETURN-CODE TO RETURN-CODE
            GOBACK
            .
-           
+
        1000-PROCESS-INITIALIZE.
            PERFORM 1100-OPEN-FILES
            PERFORM 1200-READ-CONTROL-RECORD
            PERFORM 1300-VALIDATE-PROCESS
            PERFORM 1400-UPDATE-START-STATUS
+           PERFORM 1900-CLOSE-FILES
            .
-           
+
+      *================================================================*
+      * 1000-PROCESS-RESTART resumes a previously started job from its
+      * last completed checkpoint instead of re-running 1200/1300,
+      * which would re-validate prerequisites already satisfied and
+      * risk repeating work that already completed.
+      *================================================================*
+       1000-PROCESS-RESTART.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'NO CHECKPOINT FOUND FOR RESTART' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               MOVE BCT-LAST-CHECKPOINT TO WS-RESUME-POINT
+               EVALUATE WS-RESUME-POINT
+                   WHEN '1400'
+                       CONTINUE
+                   WHEN '3200'
+                       PERFORM 3200-UPDATE-PROCESS-STATUS
+                   WHEN '4100'
+                       PERFORM 4100-UPDATE-COMPLETION
+                   WHEN OTHER
+                       PERFORM 1300-VALIDATE-PROCESS
+                       PERFORM 1400-UPDATE-START-STATUS
+               END-EVALUATE
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
        1100-OPEN-FILES.
+           OPEN I-O BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00' AND WS-BCT-STATUS NOT = '05'
+               MOVE 'ERROR OPENING BATCH CONTROL FILE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
            OPEN INPUT TRANSACTION-HISTORY
            IF WS-TRAN-STATUS NOT = '00'
                MOVE 'ERROR OPENING TRANSACTION HISTORY'
                  TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
                PERFORM 9000-ERROR-ROUTINE
            END-IF
            . *> Added open for TRANSACTION-HISTORY to support CHANNEL-CODE
 
-       *================================================================*
-      * Detailed procedures to be implemented:
-      * 1100-OPEN-FILES
-      * 1200-READ-CONTROL-RECORD
-      * 1300-VALIDATE-PROCESS
-      * 1400-UPDATE-START-STATUS
-      * 2200-CHECK-DEPENDENCIES
-      * 3200-UPDATE-PROCESS-STATUS
-      * 3300-WRITE-CONTROL-RECORD
-      * 4100-UPDATE-COMPLETION
-      * 4200-CLOSE-FILES
-      *================================================================* 
\ No newline at end of file
+       1900-CLOSE-FILES.
+           CLOSE BATCH-CONTROL-FILE
+           CLOSE TRANSACTION-HISTORY
+           .
+
+       1200-READ-CONTROL-RECORD.
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           .
+
+       1300-VALIDATE-PROCESS.
+           IF WS-BCT-STATUS = '00'
+               IF BCT-STATUS-HELD
+                   MOVE 'JOB IS ON OPERATOR HOLD' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+               IF BCT-STATUS-RUNNING OR BCT-STATUS-COMPLETE
+                   MOVE 'JOB ALREADY STARTED FOR THIS DATE' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+               END-IF
+           END-IF
+           PERFORM 1350-CHECK-BATCH-WINDOW
+           .
+
+      *================================================================*
+      * 1350-CHECK-BATCH-WINDOW refuses to start a job once its own
+      * BCT-CUTOFF-TIME has already passed (there is no point starting
+      * a job already known to miss its deadline), and warns - but
+      * does not block - when a job starts outside the shop-wide
+      * BCH-WINDOW-START-TIME/END-TIME overnight window, so a job
+      * that slips past its window is flagged in the job log instead
+      * of only being noticed when the branches open.
+      *================================================================*
+       1350-CHECK-BATCH-WINDOW.
+           MOVE FUNCTION CURRENT-DATE (9:6) TO WS-NOW-TIME
+
+           IF WS-BCT-STATUS = '00' AND BCT-CUTOFF-TIME NOT = SPACES
+               AND WS-NOW-TIME > BCT-CUTOFF-TIME
+               MOVE 'JOB STARTED PAST ITS CUTOFF TIME' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           SET WS-TIME-OUT-WINDOW TO TRUE
+           IF BCH-WINDOW-START-TIME <= BCH-WINDOW-END-TIME
+               IF WS-NOW-TIME >= BCH-WINDOW-START-TIME
+                   AND WS-NOW-TIME <= BCH-WINDOW-END-TIME
+                   SET WS-TIME-IN-WINDOW TO TRUE
+               END-IF
+           ELSE
+               IF WS-NOW-TIME >= BCH-WINDOW-START-TIME
+                   OR WS-NOW-TIME <= BCH-WINDOW-END-TIME
+                   SET WS-TIME-IN-WINDOW TO TRUE
+               END-IF
+           END-IF
+           IF WS-TIME-OUT-WINDOW
+               DISPLAY 'BCHCTL00 WARNING: ' LS-JOB-NAME
+                   ' STARTING OUTSIDE THE BATCH WINDOW'
+           END-IF
+           .
+
+       1400-UPDATE-START-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           SET BCT-STATUS-RUNNING TO TRUE
+           MOVE WS-CURRENT-TIME TO BCT-START-TIME
+           MOVE '1400' TO BCT-LAST-CHECKPOINT
+           IF WS-BCT-STATUS = '00'
+               REWRITE BCT-RECORD
+           ELSE
+               WRITE BCT-RECORD
+           END-IF
+           .
+
+       2000-CHECK-PREREQUISITES.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 2200-CHECK-DEPENDENCIES
+           PERFORM 1900-CLOSE-FILES
+           .
+
+      *================================================================*
+      * 2200-CHECK-DEPENDENCIES verifies every job in this job's
+      * BCT-PREREQ-JOB list has reached BCT-STATUS-COMPLETE for the
+      * same process date, so a job whose dependencies form a DAG
+      * (e.g. RPTAUD00 needs both HISTLD00 and BCHCTL00's INIT done)
+      * cannot start until the whole chain is satisfied, not just one
+      * flag.
+      *================================================================*
+       2200-CHECK-DEPENDENCIES.
+           SET PREREQS-SATISFIED TO TRUE
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00'
+               MOVE BCT-PREREQ-COUNT TO WS-PREREQ-TOTAL
+               MOVE BCT-PREREQ-JOB (1) TO WS-PREREQ-JOB-SAVE (1)
+               MOVE BCT-PREREQ-JOB (2) TO WS-PREREQ-JOB-SAVE (2)
+               MOVE BCT-PREREQ-JOB (3) TO WS-PREREQ-JOB-SAVE (3)
+               MOVE BCT-PREREQ-JOB (4) TO WS-PREREQ-JOB-SAVE (4)
+               MOVE BCT-PREREQ-JOB (5) TO WS-PREREQ-JOB-SAVE (5)
+               MOVE BCT-PREREQ-JOB (6) TO WS-PREREQ-JOB-SAVE (6)
+               MOVE BCT-PREREQ-JOB (7) TO WS-PREREQ-JOB-SAVE (7)
+               MOVE BCT-PREREQ-JOB (8) TO WS-PREREQ-JOB-SAVE (8)
+               MOVE BCT-PREREQ-JOB (9) TO WS-PREREQ-JOB-SAVE (9)
+               MOVE BCT-PREREQ-JOB (10) TO WS-PREREQ-JOB-SAVE (10)
+               PERFORM 2210-CHECK-ONE-PREREQ
+                   VARYING WS-PREREQ-IDX FROM 1 BY 1
+                   UNTIL WS-PREREQ-IDX > WS-PREREQ-TOTAL
+                      OR PREREQS-PENDING
+           END-IF
+           .
+
+       2210-CHECK-ONE-PREREQ.
+           MOVE WS-PREREQ-JOB-SAVE (WS-PREREQ-IDX) TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00' OR NOT BCT-STATUS-COMPLETE
+               SET PREREQS-PENDING TO TRUE
+           END-IF
+           .
+
+      *================================================================*
+      * 3000-UPDATE-STATUS retries a transient control-record update
+      * failure (e.g. TRANHIST or BATCH-CONTROL-FILE momentarily
+      * unavailable) a configurable number of times with a short
+      * delay before escalating to 9000-ERROR-ROUTINE, instead of
+      * dying on the first failure and paging an operator to
+      * resubmit.
+      *================================================================*
+       3000-UPDATE-STATUS.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-RETRY-COUNT TO WS-RETRY-MAX
+           IF WS-RETRY-MAX = 0
+               MOVE BCH-MAX-RETRY TO WS-RETRY-MAX
+           END-IF
+           SET UPDATE-FAILED TO TRUE
+           PERFORM 3150-ATTEMPT-UPDATE
+               VARYING WS-RETRY-ATTEMPTS FROM 1 BY 1
+               UNTIL UPDATE-SUCCESSFUL
+                  OR WS-RETRY-ATTEMPTS > WS-RETRY-MAX
+           IF UPDATE-FAILED
+               MOVE 'TRANHIST UPDATE FAILED AFTER RETRIES' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
+       3150-ATTEMPT-UPDATE.
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00'
+               MOVE '3200' TO BCT-LAST-CHECKPOINT
+               REWRITE BCT-RECORD
+           END-IF
+           IF WS-BCT-STATUS = '00'
+               SET UPDATE-SUCCESSFUL TO TRUE
+           ELSE
+               IF WS-RETRY-ATTEMPTS < WS-RETRY-MAX
+                   PERFORM 3160-RETRY-DELAY
+               END-IF
+           END-IF
+           .
+
+      *-- Change: delay grows with each attempt (1x, 2x, 3x ... the
+      *-- configured base delay) instead of sleeping the same fixed
+      *-- interval before every retry.
+       3160-RETRY-DELAY.
+           COMPUTE WS-RETRY-DELAY-NANOS =
+               BCH-RETRY-DELAY-NANOS * WS-RETRY-ATTEMPTS
+           CALL 'CBL_GC_NANOSLEEP' USING WS-RETRY-DELAY-NANOS
+           .
+
+       3200-UPDATE-PROCESS-STATUS.
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'CONTROL RECORD NOT FOUND FOR UPDATE' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           ELSE
+               PERFORM 3300-WRITE-CONTROL-RECORD
+           END-IF
+           .
+
+       3300-WRITE-CONTROL-RECORD.
+           MOVE '3200' TO BCT-LAST-CHECKPOINT
+           REWRITE BCT-RECORD
+           IF WS-BCT-STATUS NOT = '00'
+               MOVE 'ERROR REWRITING CONTROL RECORD' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           .
+
+       4000-PROCESS-TERMINATE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 4100-UPDATE-COMPLETION
+           PERFORM 1900-CLOSE-FILES
+           .
+
+       4100-UPDATE-COMPLETION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIME
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00'
+               IF LS-RETURN-CODE = 0
+                   SET BCT-STATUS-COMPLETE TO TRUE
+               ELSE
+                   SET BCT-STATUS-FAILED TO TRUE
+               END-IF
+               MOVE WS-CURRENT-TIME TO BCT-END-TIME
+               MOVE LS-RETURN-CODE TO BCT-RETURN-CODE
+               MOVE '4100' TO BCT-LAST-CHECKPOINT
+               REWRITE BCT-RECORD
+           END-IF
+           IF LS-RETURN-CODE NOT = 0
+               PERFORM 4150-WRITE-ALERT
+           END-IF
+           PERFORM 4200-CLOSE-FILES
+           .
+
+      *================================================================*
+      * 4150-WRITE-ALERT drops a record to ALERT-FILE for every
+      * abnormal termination (LS-RETURN-CODE not zero) so the
+      * monitoring job can page operations instead of the failure
+      * being discovered the next morning from a job log.
+      *================================================================*
+       4150-WRITE-ALERT.
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-STATUS = '05' OR WS-ALERT-STATUS = '35'
+               OPEN OUTPUT ALERT-FILE
+           END-IF
+           MOVE LS-JOB-NAME TO ALR-JOB-NAME
+           MOVE LS-PROCESS-DATE TO ALR-PROCESS-DATE
+           MOVE LS-RETURN-CODE TO ALR-RETURN-CODE
+           MOVE WS-CURRENT-TIME TO ALR-TIMESTAMP
+           WRITE ALERT-RECORD
+           CLOSE ALERT-FILE
+           .
+
+       4200-CLOSE-FILES.
+           CONTINUE
+           .
+
+      *================================================================*
+      * 6000-PROCESS-HOLD / 6100-PROCESS-RELEASE let an operator pause
+      * a job (e.g. RPTPOS00 waiting on a late price feed) and resume
+      * it later, without killing and resubmitting the job. A held
+      * job's own control record carries BCT-STATUS-HELD, which both
+      * blocks 1300-VALIDATE-PROCESS from starting it and blocks
+      * 2210-CHECK-ONE-PREREQ from letting any dependent job proceed.
+      *================================================================*
+       6000-PROCESS-HOLD.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00'
+               SET BCT-STATUS-HELD TO TRUE
+               REWRITE BCT-RECORD
+           ELSE
+               SET BCT-STATUS-HELD TO TRUE
+               MOVE 0 TO BCT-PREREQ-COUNT
+               WRITE BCT-RECORD
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
+       6100-PROCESS-RELEASE.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE LS-PROCESS-DATE TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00' AND BCT-STATUS-HELD
+               SET BCT-STATUS-INIT TO TRUE
+               REWRITE BCT-RECORD
+           ELSE
+               MOVE 'JOB IS NOT CURRENTLY ON HOLD' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
+      *================================================================*
+      * 7000-READ-WATERMARK / 7100-WRITE-WATERMARK let a load job such
+      * as HISTLD00 keep its incremental-load high-water mark on
+      * BATCH-CONTROL-FILE without opening the file itself, the same
+      * dedicated-record convention HISTLD00 used to maintain by hand
+      * (BCT-JOB-NAME = the calling job, BCT-PROCESS-DATE = the
+      * literal 'WATERMRK' rather than a real business date).
+      *================================================================*
+       7000-READ-WATERMARK.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE 'WATERMRK' TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           IF WS-BCT-STATUS = '00'
+               MOVE BCT-LAST-LOAD-TS TO LS-WATERMARK
+           ELSE
+               MOVE LOW-VALUES TO LS-WATERMARK
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
+       7100-WRITE-WATERMARK.
+           PERFORM 1100-OPEN-FILES
+           MOVE LS-JOB-NAME TO BCT-JOB-NAME
+           MOVE 'WATERMRK' TO BCT-PROCESS-DATE
+           READ BATCH-CONTROL-FILE
+           MOVE LS-WATERMARK      TO BCT-LAST-LOAD-TS
+           MOVE LS-WATERMARK (1:8) TO BCT-LAST-LOAD-DATE
+           IF WS-BCT-STATUS = '00'
+               REWRITE BCT-RECORD
+           ELSE
+               SET BCT-STATUS-COMPLETE TO TRUE
+               MOVE 0 TO BCT-PREREQ-COUNT
+               WRITE BCT-RECORD
+           END-IF
+           PERFORM 1900-CLOSE-FILES
+           .
+
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- returns a non-zero-but-mild code to the caller; ERROR and
+      *-- CRITICAL return the same hard-failure code, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention (e.g. a held job blocking a whole dependency
+      *-- chain is more serious than one job simply starting late).
+       9000-ERROR-ROUTINE.
+           MOVE 'BCHCTL00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'BCHCTL00 WARNING: ' ERR-TEXT
+                   MOVE 4 TO LS-RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'BCHCTL00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE 8 TO LS-RETURN-CODE
+               WHEN OTHER
+                   DISPLAY 'BCHCTL00 ERROR: ' ERR-TEXT
+                   MOVE 8 TO LS-RETURN-CODE
+           END-EVALUATE
+           .
