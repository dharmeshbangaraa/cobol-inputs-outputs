@@ -1,53 +1,507 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. UTLVAL00.
-      AUTHOR. CLAUDE.
-      DATE-WRITTEN. 2024-04-09.
-     *****************************************************************
-     * Data Validation Utility                                        *
-     *                                                               *
-     * Performs comprehensive data validation:                       *
-     * - Data integrity checks                                      *
-     * - Cross-reference validation                                 *
-     * - Format verification                                        *
-     * - Balance reconciliation                                     *
-     *****************************************************************
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      SPECIAL-NAMES.
-          CONSOLE IS CONS.
-          
-      INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-          SELECT VALIDATION-CONTROL ASSIGN TO VALCTL
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-VAL-STATUS.
-
-          SELECT POSITION-MASTER ASSIGN TO POSMSTRE
-              ORGANIZATION IS INDEXED
-              ACCESS MODE IS DYNAMIC
-              RECORD KEY IS POS-KEY
-              FILE STATUS IS WS-POS-STATUS.
-
-          SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
-              ORGANIZATION IS INDEXED
-              ACCESS MODE IS DYNAMIC
-              RECORD KEY IS TRAN-KEY
-              FILE STATUS IS WS-TRAN-STATUS.
-
-          SELECT ERROR-REPORT ASSIGN TO ERRRPT
-              ORGANIZATION IS SEQUENTIAL
-              FILE STATUS IS WS-RPT-STATUS.
-
-      DATA DIVISION.
-      FILE SECTION.
-          COPY POSREC.
-          COPY TRNREC. *> Both now include CHANNEL-CODE
-
-      * ... rest of the code unchanged, but in 2420-CHECK-TRANSACTION-FORMAT add: ...
-      2420-CHECK-TRANSACTION-FORMAT.
-          IF TRAN-CHANNEL-CODE = SPACES OR TRAN-CHANNEL-CODE = LOW-VALUES
-              MOVE 'CHANNEL-CODE MISSING' TO WS-ERR-DESC
-              WRITE ERROR-RECORD FROM WS-ERROR-LINE
-          END-IF
-          *> Added validation for CHANNEL-CODE presence
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UTLVAL00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2024-04-09.
+       DATE-COMPILED.
+      *****************************************************************
+      * Data Validation Utility                                        *
+      *                                                               *
+      * Performs comprehensive data validation:                       *
+      * - Data integrity checks                                      *
+      * - Cross-reference validation                                 *
+      * - Format verification                                        *
+      * - Balance reconciliation                                     *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2024-04-09  ORIGINAL PROGRAM
+      * 2026-08-08  ADDED BALANCE RECONCILIATION (POSITION-MASTER
+      *             QUANTITY VS. SUMMED TRNREC ACTIVITY), CROSS-
+      *             FILE REFERENTIAL INTEGRITY CHECKING, AN
+      *             AMOUNT-CONSISTENCY CHECK, AND A STANDALONE
+      *             DUPLICATE-TRANSACTION AUDIT RUN MODE.
+      * 2026-08-08  ADDED COUNTERPARTY-MASTER LOOKUP SO EVERY
+      *             TRANSFER'S COUNTERPARTY-ID IS CONFIRMED TO
+      *             EXIST ON FILE.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CONS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALIDATION-CONTROL ASSIGN TO VALCTL
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-VAL-STATUS.
+
+           SELECT POSITION-MASTER ASSIGN TO POSMSTRE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS POS-KEY
+               FILE STATUS IS WS-POS-STATUS.
+
+           SELECT TRANSACTION-HISTORY ASSIGN TO TRANHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-KEY
+               FILE STATUS IS WS-TRAN-STATUS.
+
+           SELECT ERROR-REPORT ASSIGN TO ERRRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+      *-- Change: Counterparty master, so a transfer's counterparty
+      *-- can be confirmed to exist instead of being trusted blindly.
+           SELECT COUNTERPARTY-MASTER ASSIGN TO CPTYMSTR
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CPTY-ID
+               FILE STATUS IS WS-CPTY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VALIDATION-CONTROL
+           RECORDING MODE IS F.
+       01  VALIDATION-CONTROL-RECORD.
+           05  VAL-MODE              PIC X(04).
+               88  MODE-VALIDATE-ALL     VALUE 'ALL '.
+               88  MODE-DUPLICATE-AUDIT  VALUE 'DUPS'.
+           05  FILLER                PIC X(76).
+
+       FD  POSITION-MASTER
+           RECORDING MODE IS F.
+           COPY POSREC.
+
+       FD  TRANSACTION-HISTORY
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       FD  ERROR-REPORT
+           RECORDING MODE IS F.
+       01  ERROR-RECORD               PIC X(132).
+
+       FD  COUNTERPARTY-MASTER
+           RECORDING MODE IS F.
+       01  COUNTERPARTY-RECORD.
+           COPY CPARTY REPLACING ==:PREFIX:== BY ==CPTY==.
+
+       WORKING-STORAGE SECTION.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-VAL-STATUS         PIC XX.
+           05  WS-POS-STATUS         PIC XX.
+           05  WS-TRAN-STATUS        PIC XX.
+           05  WS-RPT-STATUS         PIC XX.
+           05  WS-CPTY-STATUS        PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRAN-SW        PIC X(01) VALUE 'N'.
+               88  EOF-TRAN-HIST         VALUE 'Y'.
+           05  WS-EOF-POSITION-SW    PIC X(01) VALUE 'N'.
+               88  EOF-POSITION-RECON    VALUE 'Y'.
+
+      *-- Change: Error detail line shared by every validation check;
+      *-- WS-ERR-KEY carries either the offending TRAN-KEY or POS-KEY
+      *-- so the report reads the same regardless of which check fired.
+       01  WS-ERROR-LINE.
+           05  WS-ERR-KEY            PIC X(28).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  WS-ERR-DESC           PIC X(40).
+           05  FILLER                PIC X(62) VALUE SPACES.
+
+      *-- Change: Balance-reconciliation working storage for req
+      *-- 2600-RECONCILE-BALANCES.
+       01  WS-RECON-AREA.
+           05  WS-COMPUTED-QTY       PIC S9(11)V9(4) COMP-3.
+
+      *-- Change: TRANSACTION-HISTORY loaded into this table once, up
+      *-- front of 2600-RECONCILE-BALANCES, instead of being closed
+      *-- and re-read from the top for every POSITION-MASTER record --
+      *-- the repeated full rescans made reconciliation an
+      *-- O(positions x transactions) pass over the file.
+       01  WS-RECON-TRAN-TABLE.
+           05  WS-RT-COUNT           PIC 9(06) COMP VALUE ZERO.
+           05  WS-RT-IDX             PIC 9(06) COMP.
+           05  WS-RT-ENTRY OCCURS 5000 TIMES.
+               10  WS-RT-PORTFOLIO-ID    PIC X(08).
+               10  WS-RT-INVESTMENT-ID   PIC X(10).
+               10  WS-RT-TYPE            PIC X(02).
+               10  WS-RT-QUANTITY        PIC S9(11)V9(4) COMP-3.
+
+      *-- Change: Amount-consistency working storage. A small
+      *-- tolerance absorbs rounding between TRN-QUANTITY * TRN-PRICE
+      *-- and the booked TRN-AMOUNT.
+       01  WS-AMOUNT-CHECK-AREA.
+           05  WS-EXPECTED-AMOUNT    PIC S9(13)V9(2) COMP-3.
+           05  WS-AMOUNT-DIFF        PIC S9(13)V9(2) COMP-3.
+           05  WS-ABS-AMOUNT-DIFF    PIC S9(13)V9(2) COMP-3.
+           05  WS-AMOUNT-TOLERANCE   PIC S9(03)V9(2) COMP-3
+                                     VALUE 0.01.
+
+      *-- Change: In-memory working table for the standalone duplicate
+      *-- audit run mode. TRANHIST is keyed by date/time/portfolio/
+      *-- sequence, so near-duplicates (same portfolio, investment,
+      *-- date, quantity and amount but a different sequence number)
+      *-- are found by loading the file once and comparing every pair
+      *-- in memory rather than repeatedly rescanning the file.
+       01  WS-DUP-TABLE.
+           05  WS-DUP-COUNT          PIC 9(04) COMP VALUE ZERO.
+           05  WS-DUP-J-START        PIC 9(04) COMP.
+           05  WS-DUP-ENTRY OCCURS 2000 TIMES
+                                     INDEXED BY WS-DUP-I WS-DUP-J.
+               10  WS-DUP-PORTFOLIO      PIC X(08).
+               10  WS-DUP-INVESTMENT     PIC X(10).
+               10  WS-DUP-DATE           PIC X(08).
+               10  WS-DUP-SEQUENCE       PIC X(06).
+               10  WS-DUP-QUANTITY       PIC S9(11)V9(4) COMP-3.
+               10  WS-DUP-AMOUNT         PIC S9(13)V9(2) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           EVALUATE TRUE
+               WHEN MODE-DUPLICATE-AUDIT
+                   PERFORM 2500-DUPLICATE-AUDIT
+               WHEN OTHER
+                   PERFORM 2000-VALIDATE-TRANSACTIONS
+                   PERFORM 2600-RECONCILE-BALANCES
+           END-EVALUATE
+           PERFORM 9500-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1200-READ-CONTROL-MODE.
+
+       1100-OPEN-FILES.
+           OPEN INPUT POSITION-MASTER
+           IF WS-POS-STATUS NOT = '00'
+               MOVE 'ERROR OPENING POSITION-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT TRANSACTION-HISTORY
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-HISTORY' TO ERR-TEXT
+               SET ERR-SEV-CRITICAL TO TRUE
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT ERROR-REPORT
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING ERROR-REPORT' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT COUNTERPARTY-MASTER
+           IF WS-CPTY-STATUS NOT = '00'
+               MOVE 'ERROR OPENING COUNTERPARTY-MASTER' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change: The control file selects the run mode; when it is
+      *-- missing or empty the utility defaults to MODE-VALIDATE-ALL,
+      *-- its original behavior.
+       1200-READ-CONTROL-MODE.
+           SET MODE-VALIDATE-ALL TO TRUE
+           OPEN INPUT VALIDATION-CONTROL
+           IF WS-VAL-STATUS = '00'
+               READ VALIDATION-CONTROL
+               CLOSE VALIDATION-CONTROL
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * TRANSACTION FORMAT / REFERENTIAL / AMOUNT VALIDATION
+      *-----------------------------------------------------------------
+       2000-VALIDATE-TRANSACTIONS.
+           MOVE 'N' TO WS-EOF-TRAN-SW
+           PERFORM 2010-READ-TRAN
+           PERFORM 2400-VALIDATE-ONE-TRANSACTION
+               UNTIL EOF-TRAN-HIST.
+
+       2010-READ-TRAN.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       2400-VALIDATE-ONE-TRANSACTION.
+           PERFORM 2420-CHECK-TRANSACTION-FORMAT
+           PERFORM 2430-CHECK-REFERENTIAL-INTEGRITY
+           PERFORM 2440-CHECK-AMOUNT-CONSISTENCY
+           PERFORM 2460-CHECK-COUNTERPARTY
+           PERFORM 2010-READ-TRAN.
+
+       2420-CHECK-TRANSACTION-FORMAT.
+           IF TRAN-CHANNEL-CODE = SPACES
+               OR TRAN-CHANNEL-CODE = LOW-VALUES
+               MOVE 'CHANNEL-CODE MISSING' TO WS-ERR-DESC
+               PERFORM 2450-WRITE-TRAN-ERROR
+           END-IF.
+
+      *-- Change: Confirms TRAN-PORTFOLIO-ID exists on POSITION-MASTER
+      *-- before a bad portfolio ID from an upstream feed can reach
+      *-- RPTPOS00. POS-PORTFOLIO-ID is the leading part of POS-KEY,
+      *-- so a partial-key START is sufficient to prove the portfolio
+      *-- is known without needing a specific investment ID.
+       2430-CHECK-REFERENTIAL-INTEGRITY.
+           MOVE TRAN-PORTFOLIO-ID TO POS-PORTFOLIO-ID
+           START POSITION-MASTER KEY IS EQUAL TO POS-PORTFOLIO-ID
+               INVALID KEY
+                   MOVE 'ORPHANED TRANSACTION - UNKNOWN PORTFOLIO'
+                       TO WS-ERR-DESC
+                   PERFORM 2450-WRITE-TRAN-ERROR
+           END-START.
+
+      *-- Change: Flags a transaction whose booked TRN-AMOUNT does not
+      *-- reconcile to TRN-QUANTITY * TRN-PRICE within a small
+      *-- rounding tolerance. Gated off FEE/DIVIDEND/SPLIT the same
+      *-- way 2460-CHECK-COUNTERPARTY is gated off TRAN-TYPE-TRANS --
+      *-- those types legitimately post with TRAN-QUANTITY/TRAN-PRICE
+      *-- of zero (a flat or basis-point fee, a unit/cash dividend, a
+      *-- split ratio adjustment with no price), so QTY * PRICE is not
+      *-- the right reconciliation for them.
+       2440-CHECK-AMOUNT-CONSISTENCY.
+           IF TRAN-TYPE-FEE OR TRAN-TYPE-DIV OR TRAN-TYPE-SPLIT
+               CONTINUE
+           ELSE
+               COMPUTE WS-EXPECTED-AMOUNT ROUNDED =
+                   TRAN-QUANTITY * TRAN-PRICE
+               COMPUTE WS-AMOUNT-DIFF = TRAN-AMOUNT - WS-EXPECTED-AMOUNT
+               IF WS-AMOUNT-DIFF < ZERO
+                   COMPUTE WS-ABS-AMOUNT-DIFF = WS-AMOUNT-DIFF * -1
+               ELSE
+                   MOVE WS-AMOUNT-DIFF TO WS-ABS-AMOUNT-DIFF
+               END-IF
+               IF WS-ABS-AMOUNT-DIFF > WS-AMOUNT-TOLERANCE
+                   MOVE 'AMOUNT DOES NOT RECONCILE TO QTY * PRICE'
+                       TO WS-ERR-DESC
+                   PERFORM 2450-WRITE-TRAN-ERROR
+               END-IF
+           END-IF.
+
+       2450-WRITE-TRAN-ERROR.
+           MOVE TRAN-KEY TO WS-ERR-KEY
+           WRITE ERROR-RECORD FROM WS-ERROR-LINE.
+
+      *-- Change: Transfers are the hardest transaction type to trace
+      *-- after the fact since the portfolio/investment alone do not
+      *-- say where the assets came from or went to, so every transfer
+      *-- must name a counterparty that actually exists on file.
+       2460-CHECK-COUNTERPARTY.
+           IF TRAN-TYPE-TRANS
+               IF TRAN-COUNTERPARTY-ID = SPACES
+                   OR TRAN-COUNTERPARTY-ID = LOW-VALUES
+                   MOVE 'TRANSFER MISSING COUNTERPARTY-ID'
+                       TO WS-ERR-DESC
+                   PERFORM 2450-WRITE-TRAN-ERROR
+               ELSE
+                   MOVE TRAN-COUNTERPARTY-ID TO CPTY-ID
+                   READ COUNTERPARTY-MASTER
+                       INVALID KEY
+                           MOVE 'TRANSFER - UNKNOWN COUNTERPARTY'
+                               TO WS-ERR-DESC
+                           PERFORM 2450-WRITE-TRAN-ERROR
+                   END-READ
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * BALANCE RECONCILIATION (POSITION-MASTER VS. TRNREC ACTIVITY)
+      *-----------------------------------------------------------------
+      *-- Change: Recomputes each position's quantity from its TRNREC
+      *-- buy/sell/transfer history and flags any POS-KEY where the
+      *-- computed quantity disagrees with POS-QUANTITY on file.
+       2600-RECONCILE-BALANCES.
+           PERFORM 2605-LOAD-RECON-TRAN-TABLE
+           MOVE 'N' TO WS-EOF-POSITION-SW
+           CLOSE POSITION-MASTER
+           OPEN INPUT POSITION-MASTER
+           PERFORM 2610-READ-POSITION-FOR-RECON
+           PERFORM 2620-RECONCILE-ONE-POSITION
+               UNTIL EOF-POSITION-RECON.
+
+       2605-LOAD-RECON-TRAN-TABLE.
+           MOVE 'N' TO WS-EOF-TRAN-SW
+           CLOSE TRANSACTION-HISTORY
+           OPEN INPUT TRANSACTION-HISTORY
+           PERFORM 2606-READ-TRAN-FOR-RECON-LOAD
+           PERFORM 2607-ADD-RECON-TRAN-ENTRY
+               UNTIL EOF-TRAN-HIST.
+
+       2606-READ-TRAN-FOR-RECON-LOAD.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       2607-ADD-RECON-TRAN-ENTRY.
+           IF NOT EOF-TRAN-HIST
+               IF WS-RT-COUNT < 5000
+                   ADD 1 TO WS-RT-COUNT
+                   MOVE TRAN-PORTFOLIO-ID  TO
+                       WS-RT-PORTFOLIO-ID (WS-RT-COUNT)
+                   MOVE TRAN-INVESTMENT-ID TO
+                       WS-RT-INVESTMENT-ID (WS-RT-COUNT)
+                   MOVE TRAN-TYPE          TO
+                       WS-RT-TYPE (WS-RT-COUNT)
+                   MOVE TRAN-QUANTITY      TO
+                       WS-RT-QUANTITY (WS-RT-COUNT)
+               ELSE
+                   DISPLAY 'UTLVAL00 WARNING: RECON TRAN TABLE FULL, '
+                       'SOME TRANSACTION HISTORY NOT RECONCILED'
+                       UPON CONS
+               END-IF
+           END-IF
+           PERFORM 2606-READ-TRAN-FOR-RECON-LOAD.
+
+       2610-READ-POSITION-FOR-RECON.
+           READ POSITION-MASTER NEXT RECORD
+               AT END
+                   SET EOF-POSITION-RECON TO TRUE
+           END-READ.
+
+       2620-RECONCILE-ONE-POSITION.
+           MOVE ZERO TO WS-COMPUTED-QTY
+           PERFORM 2640-ACCUMULATE-RECON-QTY
+               VARYING WS-RT-IDX FROM 1 BY 1
+               UNTIL WS-RT-IDX > WS-RT-COUNT
+           IF WS-COMPUTED-QTY NOT = POS-QUANTITY
+               MOVE 'POSITION QUANTITY DOES NOT MATCH TRANHIST'
+                   TO WS-ERR-DESC
+               PERFORM 2650-WRITE-POS-ERROR
+           END-IF
+           PERFORM 2610-READ-POSITION-FOR-RECON.
+
+       2640-ACCUMULATE-RECON-QTY.
+           IF WS-RT-PORTFOLIO-ID (WS-RT-IDX) = POS-PORTFOLIO-ID
+               AND WS-RT-INVESTMENT-ID (WS-RT-IDX) = POS-INVESTMENT-ID
+               AND (WS-RT-TYPE (WS-RT-IDX) = 'BU'
+                    OR WS-RT-TYPE (WS-RT-IDX) = 'SL'
+                    OR WS-RT-TYPE (WS-RT-IDX) = 'TR')
+               PERFORM 2645-APPLY-RECON-QTY
+           END-IF.
+
+       2645-APPLY-RECON-QTY.
+           IF WS-RT-TYPE (WS-RT-IDX) = 'SL'
+               SUBTRACT WS-RT-QUANTITY (WS-RT-IDX) FROM WS-COMPUTED-QTY
+           ELSE
+               ADD WS-RT-QUANTITY (WS-RT-IDX) TO WS-COMPUTED-QTY
+           END-IF.
+
+       2650-WRITE-POS-ERROR.
+           MOVE POS-KEY TO WS-ERR-KEY
+           WRITE ERROR-RECORD FROM WS-ERROR-LINE.
+
+      *-----------------------------------------------------------------
+      * STANDALONE DUPLICATE-TRANSACTION AUDIT
+      *-----------------------------------------------------------------
+      *-- Change: Periodic audit for double-booked trades that slipped
+      *-- past the load-time duplicate check in HISTLD00 - same
+      *-- portfolio, investment, date, quantity and amount but a
+      *-- different sequence number.
+       2500-DUPLICATE-AUDIT.
+           PERFORM 2505-LOAD-DUP-TABLE
+           PERFORM 2540-COMPARE-OUTER-ENTRY
+               VARYING WS-DUP-I FROM 1 BY 1
+               UNTIL WS-DUP-I > WS-DUP-COUNT.
+
+       2505-LOAD-DUP-TABLE.
+           MOVE 'N' TO WS-EOF-TRAN-SW
+           PERFORM 2506-READ-TRAN-FOR-DUP
+           PERFORM 2507-ADD-DUP-ENTRY
+               UNTIL EOF-TRAN-HIST.
+
+       2506-READ-TRAN-FOR-DUP.
+           READ TRANSACTION-HISTORY NEXT RECORD
+               AT END
+                   SET EOF-TRAN-HIST TO TRUE
+           END-READ.
+
+       2507-ADD-DUP-ENTRY.
+           IF NOT EOF-TRAN-HIST
+               IF WS-DUP-COUNT < 2000
+                   ADD 1 TO WS-DUP-COUNT
+                   PERFORM 2508-FILL-DUP-ENTRY
+               ELSE
+                   DISPLAY 'UTLVAL00: DUPLICATE AUDIT TABLE FULL - '
+                       'REMAINING TRANHIST RECORDS NOT SCANNED'
+                       UPON CONS
+               END-IF
+           END-IF
+           PERFORM 2506-READ-TRAN-FOR-DUP.
+
+       2508-FILL-DUP-ENTRY.
+           SET WS-DUP-I TO WS-DUP-COUNT
+           MOVE TRAN-PORTFOLIO-ID  TO WS-DUP-PORTFOLIO (WS-DUP-I)
+           MOVE TRAN-INVESTMENT-ID TO WS-DUP-INVESTMENT (WS-DUP-I)
+           MOVE TRAN-DATE          TO WS-DUP-DATE (WS-DUP-I)
+           MOVE TRAN-SEQUENCE-NO   TO WS-DUP-SEQUENCE (WS-DUP-I)
+           MOVE TRAN-QUANTITY      TO WS-DUP-QUANTITY (WS-DUP-I)
+           MOVE TRAN-AMOUNT        TO WS-DUP-AMOUNT (WS-DUP-I).
+
+       2540-COMPARE-OUTER-ENTRY.
+           COMPUTE WS-DUP-J-START = WS-DUP-I + 1
+           PERFORM 2550-COMPARE-INNER-ENTRY
+               VARYING WS-DUP-J FROM WS-DUP-J-START BY 1
+               UNTIL WS-DUP-J > WS-DUP-COUNT.
+
+       2550-COMPARE-INNER-ENTRY.
+           IF WS-DUP-PORTFOLIO (WS-DUP-I) = WS-DUP-PORTFOLIO (WS-DUP-J)
+               AND WS-DUP-INVESTMENT (WS-DUP-I) =
+                   WS-DUP-INVESTMENT (WS-DUP-J)
+               AND WS-DUP-DATE (WS-DUP-I) = WS-DUP-DATE (WS-DUP-J)
+               AND WS-DUP-QUANTITY (WS-DUP-I) =
+                   WS-DUP-QUANTITY (WS-DUP-J)
+               AND WS-DUP-AMOUNT (WS-DUP-I) = WS-DUP-AMOUNT (WS-DUP-J)
+               AND WS-DUP-SEQUENCE (WS-DUP-I) NOT =
+                   WS-DUP-SEQUENCE (WS-DUP-J)
+               PERFORM 2560-WRITE-DUP-ERROR
+           END-IF.
+
+       2560-WRITE-DUP-ERROR.
+           STRING WS-DUP-PORTFOLIO (WS-DUP-I)
+                  WS-DUP-INVESTMENT (WS-DUP-I)
+                  WS-DUP-SEQUENCE (WS-DUP-I)
+                  WS-DUP-SEQUENCE (WS-DUP-J)
+               DELIMITED BY SIZE INTO WS-ERR-KEY
+           MOVE 'POSSIBLE DUPLICATE TRADE' TO WS-ERR-DESC
+           WRITE ERROR-RECORD FROM WS-ERROR-LINE.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION / ERROR HANDLING
+      *-----------------------------------------------------------------
+       9500-FINALIZE.
+           CLOSE POSITION-MASTER
+           CLOSE TRANSACTION-HISTORY
+           CLOSE ERROR-REPORT
+           CLOSE COUNTERPARTY-MASTER.
+
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'UTLVAL00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'UTLVAL00 WARNING: ' ERR-TEXT UPON CONS
+                   MOVE 4 TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'UTLVAL00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR' UPON CONS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'UTLVAL00 ERROR: ' ERR-TEXT UPON CONS
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
