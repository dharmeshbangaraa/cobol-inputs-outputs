@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INQSCR00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+      *****************************************************************
+      * Position / Transaction Online Inquiry                          *
+      *                                                                *
+      * CICS pseudo-conversational transaction behind the INQSSET/     *
+      * INQSMAP BMS map. A client service rep keys a function code     *
+      * (P or T) and the lookup key and gets the current               *
+      * POSITION-MASTER or TRANSACTION-HISTORY record back on screen,  *
+      * so a routine "what does this portfolio hold" or "what happened *
+      * on this transaction" question does not have to wait for the   *
+      * next RPTPOS00/RPTAUD00 batch cycle or a direct file query.     *
+      * Both files are opened for inquiry only - this transaction      *
+      * never updates either one.                                     *
+      *                                                                *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2026-08-08  ORIGINAL PROGRAM
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY INQSMAP.
+           COPY DFHAID.
+           COPY DFHBMSCA.
+
+       01  WS-POSITION-RECORD.
+           COPY POSREC.
+
+       01  WS-TRANSACTION-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==.
+
+       01  WS-WORK-AREA.
+           05  WS-RESP               PIC S9(08) COMP.
+           05  WS-RESP2              PIC S9(08) COMP.
+           05  WS-TRAN-KEY.
+               10  WS-TRAN-KEY-DATE      PIC X(08).
+               10  WS-TRAN-KEY-TIME      PIC X(06).
+               10  WS-TRAN-KEY-PORT      PIC X(08).
+               10  WS-TRAN-KEY-SEQ       PIC X(06).
+           05  WS-AMOUNT-DISPLAY     PIC -(11)9.9999.
+           05  WS-VALUE-DISPLAY      PIC -(11)9.99.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA               PIC X(01).
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC CICS HANDLE CONDITION
+               MAPFAIL   (0000-EXIT)
+               ERROR     (8000-ABEND-HANDLER)
+           END-EXEC
+
+           EXEC CICS HANDLE AID
+               PF3       (0000-EXIT)
+               CLEAR     (0000-EXIT)
+           END-EXEC
+
+      *-- Change-equivalent note: EIBCALEN = 0 means this is the
+      *-- transaction's first-ever invocation (operator typed INQS
+      *-- with nothing on screen yet), not a pseudo-conversational
+      *-- return from a prior SEND MAP - there is no mapped screen to
+      *-- RECEIVE yet, so send the initial blank map and come back on
+      *-- the next terminal input instead of attempting 1000-RECEIVE-
+      *-- SCREEN, which would otherwise fail MAPFAIL on first entry.
+           IF EIBCALEN = 0
+               MOVE SPACES TO INQSMAPO
+               MOVE 'ENTER FUNCTION (P OR T) AND THE LOOKUP KEY, THEN'
+                    & ' PRESS ENTER' TO MSGO
+               PERFORM 5000-SEND-SCREEN THRU 5000-EXIT
+               EXEC CICS RETURN
+                   TRANSID ('INQS')
+                   COMMAREA (DFHCOMMAREA)
+               END-EXEC
+           END-IF
+
+           PERFORM 1000-RECEIVE-SCREEN THRU 1000-EXIT
+           PERFORM 2000-VALIDATE-INPUT THRU 2000-EXIT
+
+           IF MSGO = SPACES
+               EVALUATE TRUE
+                   WHEN FUNCSELI = 'P' OR 'p'
+                       PERFORM 3000-INQUIRE-POSITION THRU 3000-EXIT
+                   WHEN FUNCSELI = 'T' OR 't'
+                       PERFORM 4000-INQUIRE-TRANSACTION THRU 4000-EXIT
+               END-EVALUATE
+           END-IF
+
+           PERFORM 5000-SEND-SCREEN THRU 5000-EXIT
+
+           EXEC CICS RETURN
+               TRANSID ('INQS')
+               COMMAREA (DFHCOMMAREA)
+           END-EXEC
+           .
+       0000-EXIT.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *-----------------------------------------------------------------
+      * RECEIVE THE SCREEN ENTERED BY THE OPERATOR
+      *-----------------------------------------------------------------
+      *-- Change: RESP on this command takes precedence over the
+      *-- MAPFAIL entry registered in 0000-MAIN's HANDLE CONDITION, so
+      *-- MAPFAIL has to be tested and routed to 0000-EXIT explicitly
+      *-- here rather than relying on the registered handler to fire.
+       1000-RECEIVE-SCREEN.
+           EXEC CICS RECEIVE MAP ('INQSMAP')
+                               MAPSET ('INQSSET')
+                               INTO (INQSMAPI)
+                               RESP (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               GO TO 0000-EXIT
+           END-IF
+
+           MOVE SPACES TO MSGO
+                           DESCO AMTQTYO CURVALO CURRO STATO
+           .
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * VALIDATE THE FUNCTION CODE AND THE KEY FIELDS THAT GO WITH IT
+      *-----------------------------------------------------------------
+       2000-VALIDATE-INPUT.
+           IF FUNCSELI NOT = 'P' AND FUNCSELI NOT = 'p'
+               AND FUNCSELI NOT = 'T' AND FUNCSELI NOT = 't'
+               MOVE 'FUNCTION MUST BE P (POSITION) OR T (TRANSACTION)'
+                   TO MSGO
+               GO TO 2000-EXIT
+           END-IF
+
+           IF (FUNCSELI = 'P' OR FUNCSELI = 'p')
+               AND (PORTIDI = SPACES OR INVIDI = SPACES)
+               MOVE 'PORTFOLIO ID AND INVESTMENT ID ARE BOTH REQUIRED'
+                   TO MSGO
+               GO TO 2000-EXIT
+           END-IF
+
+           IF (FUNCSELI = 'T' OR FUNCSELI = 't')
+               AND (TDATEI = SPACES OR TTIMEI = SPACES
+               OR TPORTI = SPACES OR TSEQI = SPACES)
+               MOVE 'TRAN DATE, TIME, PORTFOLIO AND SEQUENCE ARE ALL'
+                    & ' REQUIRED' TO MSGO
+               GO TO 2000-EXIT
+           END-IF
+           .
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LOOK UP POSITION-MASTER BY POS-KEY
+      *-----------------------------------------------------------------
+       3000-INQUIRE-POSITION.
+           MOVE PORTIDI TO POS-PORTFOLIO-ID
+           MOVE INVIDI  TO POS-INVESTMENT-ID
+
+           EXEC CICS READ FILE ('POSMSTRE')
+                            INTO (WS-POSITION-RECORD)
+                            RIDFLD (POS-KEY)
+                            KEYLENGTH (18)
+                            RESP (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE POS-DESCRIPTION TO DESCO
+               MOVE POS-QUANTITY TO WS-AMOUNT-DISPLAY
+               MOVE WS-AMOUNT-DISPLAY TO AMTQTYO
+               MOVE POS-CURRENT-VALUE TO WS-VALUE-DISPLAY
+               MOVE WS-VALUE-DISPLAY TO CURVALO
+               MOVE POS-CURRENCY TO CURRO
+               MOVE SPACES TO STATO
+               MOVE 'POSITION FOUND' TO MSGO
+           ELSE
+               MOVE 'POSITION NOT FOUND FOR THAT PORTFOLIO/INVESTMENT'
+                   TO MSGO
+           END-IF
+           .
+       3000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * LOOK UP TRANSACTION-HISTORY BY TRAN-KEY
+      *-----------------------------------------------------------------
+       4000-INQUIRE-TRANSACTION.
+           MOVE TDATEI TO WS-TRAN-KEY-DATE
+           MOVE TTIMEI TO WS-TRAN-KEY-TIME
+           MOVE TPORTI TO WS-TRAN-KEY-PORT
+           MOVE TSEQI  TO WS-TRAN-KEY-SEQ
+
+           EXEC CICS READ FILE ('TRANHIST')
+                            INTO (WS-TRANSACTION-RECORD)
+                            RIDFLD (WS-TRAN-KEY)
+                            KEYLENGTH (28)
+                            RESP (WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE TRAN-TYPE TO DESCO
+               MOVE TRAN-QUANTITY TO WS-AMOUNT-DISPLAY
+               MOVE WS-AMOUNT-DISPLAY TO AMTQTYO
+               MOVE TRAN-AMOUNT TO WS-VALUE-DISPLAY
+               MOVE WS-VALUE-DISPLAY TO CURVALO
+               MOVE TRAN-CURRENCY TO CURRO
+               MOVE TRAN-STATUS TO STATO
+               MOVE 'TRANSACTION FOUND' TO MSGO
+           ELSE
+               MOVE 'TRANSACTION NOT FOUND FOR THAT KEY' TO MSGO
+           END-IF
+           .
+       4000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * RE-DISPLAY THE SCREEN WITH THE INQUIRY RESULT OR MESSAGE
+      *-----------------------------------------------------------------
+       5000-SEND-SCREEN.
+           EXEC CICS SEND MAP ('INQSMAP')
+                            MAPSET ('INQSSET')
+                            FROM (INQSMAPO)
+                            CURSOR
+                            ERASE
+           END-EXEC
+           .
+       5000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------------
+      * UNEXPECTED CICS CONDITION - TELL THE OPERATOR, DO NOT ABEND
+      * THE REGION
+      *-----------------------------------------------------------------
+       8000-ABEND-HANDLER.
+           MOVE 'AN UNEXPECTED ERROR OCCURRED - NOTIFY SUPPORT'
+               TO MSGO
+           PERFORM 5000-SEND-SCREEN THRU 5000-EXIT
+           EXEC CICS RETURN
+               TRANSID ('INQS')
+               COMMAREA (DFHCOMMAREA)
+           END-EXEC.
