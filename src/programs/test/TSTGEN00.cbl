@@ -1,7 +1,8 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TSTGEN00.
-       AUTHOR. CLAUDE.
+       INSTALLATION. INVESTMENT OPERATIONS.
        DATE-WRITTEN. 2024-04-09.
+       DATE-COMPILED.
       *****************************************************************
       * Test Data Generator                                           *
       *                                                               *
@@ -10,12 +11,27 @@
       * - Transaction test scenarios                                 *
       * - Error condition data                                       *
       * - Performance test volumes                                   *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2024-04-09  ORIGINAL PROGRAM
+      * 2026-08-08  ADDED ERROR-INJECTION SCENARIOS DRIVEN BY
+      *             CFG-PARAMETERS, SEEDED THE RANDOM GENERATOR
+      *             FROM RANDOM-SEED FOR REPRODUCIBLE RUNS, AND
+      *             ADDED A HIGH-VOLUME PERFORMANCE TEST MODE
+      *             THAT SPREADS CFG-VOLUME TRANSACTIONS ACROSS
+      *             A REALISTIC NUMBER OF PORTFOLIOS AT
+      *             CONTROLLED BU/SL/TR/FE RATIOS.
+      * 2026-08-09  ADDED DV/SP OUTCOMES TO THE NORMAL-MODE TYPE MIX
+      *             SO CAPROC00 HAS PENDING DIVIDEND AND SPLIT
+      *             TRANSACTIONS TO PROCESS ON A STANDARD RUN.
       *****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            CONSOLE IS CONS.
-           
+
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TEST-CONFIG ASSIGN TO TSTCFG
@@ -42,8 +58,25 @@
            BLOCK CONTAINS 0 RECORDS.
        01  CONFIG-RECORD.
            05  CFG-TEST-TYPE        PIC X(10).
+               88  TEST-TYPE-NORMAL     VALUE 'NORMAL    '.
+               88  TEST-TYPE-ERROR      VALUE 'ERROR     '.
+               88  TEST-TYPE-PERF       VALUE 'PERF      '.
            05  CFG-VOLUME           PIC 9(6).
            05  CFG-PARAMETERS       PIC X(64).
+      *-- Change: CFG-PARAMETERS read as fixed-position scenario
+      *-- flags when CFG-TEST-TYPE is ERROR, so a single byte each
+      *-- turns on a specific known-bad-data path for UTLVAL00 and
+      *-- TSTVAL00 to be tested against.
+           05  CFG-SCENARIO-FLAGS REDEFINES CFG-PARAMETERS.
+               10  CFG-SCN-MISSING-CHANNEL   PIC X(01).
+                   88  SCN-MISSING-CHANNEL       VALUE 'Y'.
+               10  CFG-SCN-NEGATIVE-QTY      PIC X(01).
+                   88  SCN-NEGATIVE-QTY          VALUE 'Y'.
+               10  CFG-SCN-INVALID-TYPE      PIC X(01).
+                   88  SCN-INVALID-TYPE          VALUE 'Y'.
+               10  CFG-SCN-CURRENCY-MISMATCH PIC X(01).
+                   88  SCN-CURRENCY-MISMATCH     VALUE 'Y'.
+               10  FILLER                    PIC X(60).
 
        FD  PORTFOLIO-OUT
            RECORDING MODE IS F
@@ -57,7 +90,410 @@
        01  TRANSACTION-RECORD.
            COPY TRNREC REPLACING ==:PREFIX:== BY ==TRAN==. *> Now includes CHANNEL-CODE
 
-       * ... rest of the code unchanged, but in 2310-GEN-TRAN-DATA add: ...
+      *-- Change: Fixed seed value read once at startup so a given
+      *-- CFG-VOLUME/CFG-TEST-TYPE run reproduces identical output
+      *-- every time it is rerun against the same RANDOM-SEED record.
+       FD  RANDOM-SEED
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  RANDOM-SEED-RECORD.
+           05  RSD-SEED-VALUE       PIC 9(09).
+           05  FILLER               PIC X(71).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-CFG-STATUS         PIC XX.
+           05  WS-PORT-STATUS        PIC XX.
+           05  WS-TRAN-STATUS        PIC XX.
+           05  WS-RAND-STATUS        PIC XX.
+
+       01  WS-CURRENT-DATE           PIC X(08).
+
+      *-- Change: Random-number area. WS-RANDOM-SEED-VALUE defaults
+      *-- to a fixed literal so generation is reproducible even when
+      *-- no RANDOM-SEED record is supplied; a supplied seed overrides
+      *-- it in 1170-SEED-RANDOM.
+       01  WS-RANDOM-AREA.
+           05  WS-RANDOM-SEED-VALUE  PIC 9(09) VALUE 123456789.
+           05  WS-RANDOM-NUMBER      PIC 9V9(9).
+           05  WS-RAND-PCT           PIC 9(03) COMP.
+           05  WS-RAND-IDX           PIC 9(07) COMP.
+
+      *-- Change: Generated portfolio IDs, kept in order so each
+      *-- transaction can be assigned to one at random.
+       01  WS-PORTFOLIO-TABLE.
+           05  WS-PORTFOLIO-COUNT    PIC 9(05) COMP VALUE ZERO.
+           05  WS-PORTFOLIO-ENTRY OCCURS 500 TIMES
+                                     INDEXED BY WS-PORT-IDX.
+               10  WS-PT-PORTFOLIO-ID    PIC X(08).
+
+       01  WS-PORT-ID-EDIT             PIC 9(04).
+       01  WS-SEQ-EDIT                 PIC 9(06).
+       01  WS-INV-SEQ-EDIT              PIC 9(07).
+
+       01  WS-TRAN-IDX                PIC 9(06) COMP.
+       01  WS-OUTPUT-SEQ              PIC 9(06) COMP VALUE ZERO.
+
+      *-- Change: Multi-leg / partial-fill linkage. A share of BU/SL
+      *-- orders are generated as two separate fills of the same
+      *-- order, linked by a common TRAN-PARENT-ORDER-ID, so
+      *-- downstream programs have real parent/child data to exercise
+      *-- the linkage against instead of an always-blank field.
+       01  WS-MULTI-LEG-AREA.
+           05  WS-MULTI-LEG-SW        PIC X(01) VALUE 'N'.
+               88  WS-IS-MULTI-LEG        VALUE 'Y'.
+           05  WS-PARENT-ORDER-ID     PIC X(12).
+           05  WS-PARENT-SEQ-EDIT     PIC 9(06).
+           05  WS-ORDER-QUANTITY      PIC S9(11)V9(4) COMP-3.
+           05  WS-LEG1-QUANTITY       PIC S9(11)V9(4) COMP-3.
+           05  WS-LEG2-QUANTITY       PIC S9(11)V9(4) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2100-GENERATE-PORTFOLIOS
+           PERFORM 2300-GENERATE-TRANSACTIONS
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-CONFIG
+           PERFORM 1170-SEED-RANDOM
+           PERFORM 1180-COMPUTE-PORTFOLIO-COUNT
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+
+       1100-OPEN-FILES.
+           OPEN INPUT TEST-CONFIG
+           IF WS-CFG-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TEST-CONFIG' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT PORTFOLIO-OUT
+           IF WS-PORT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING PORTFOLIO-OUT' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-OUT
+           IF WS-TRAN-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TRANSACTION-OUT' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+       1150-READ-CONFIG.
+           READ TEST-CONFIG
+               AT END
+                   MOVE 'TEST-CONFIG IS EMPTY' TO ERR-TEXT
+                   PERFORM 9000-ERROR-ROUTINE
+           END-READ.
+
+      *-- Change: RANDOM-SEED is optional; a missing or empty record
+      *-- leaves WS-RANDOM-SEED-VALUE on its default literal so the
+      *-- generator is still reproducible, just not operator-chosen.
+       1170-SEED-RANDOM.
+           OPEN INPUT RANDOM-SEED
+           IF WS-RAND-STATUS = '00'
+               READ RANDOM-SEED
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RSD-SEED-VALUE TO WS-RANDOM-SEED-VALUE
+               END-READ
+               CLOSE RANDOM-SEED
+           END-IF
+
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM(
+               WS-RANDOM-SEED-VALUE).
+
+      *-- Change: Performance-test mode spreads CFG-VOLUME
+      *-- transactions across a realistic number of portfolios
+      *-- instead of the handful used by a normal functional test.
+       1180-COMPUTE-PORTFOLIO-COUNT.
+           IF TEST-TYPE-PERF
+               COMPUTE WS-PORTFOLIO-COUNT = CFG-VOLUME / 50
+               IF WS-PORTFOLIO-COUNT < 10
+                   MOVE 10 TO WS-PORTFOLIO-COUNT
+               END-IF
+               IF WS-PORTFOLIO-COUNT > 500
+                   MOVE 500 TO WS-PORTFOLIO-COUNT
+               END-IF
+           ELSE
+               MOVE 10 TO WS-PORTFOLIO-COUNT
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * PORTFOLIO GENERATION
+      *-----------------------------------------------------------------
+       2100-GENERATE-PORTFOLIOS.
+           PERFORM 2110-GEN-ONE-PORTFOLIO
+               VARYING WS-PORT-IDX FROM 1 BY 1
+                   UNTIL WS-PORT-IDX > WS-PORTFOLIO-COUNT.
+
+       2110-GEN-ONE-PORTFOLIO.
+           MOVE WS-PORT-IDX TO WS-PORT-ID-EDIT
+           STRING 'PORT' WS-PORT-ID-EDIT
+               DELIMITED BY SIZE INTO PORT-ID
+           MOVE 'GENERATED TEST PORTFOLIO' TO PORT-NAME
+           IF FUNCTION MOD(WS-PORT-IDX, 2) = 0
+               SET PORT-TYPE-RETAIL TO TRUE
+           ELSE
+               SET PORT-TYPE-INST TO TRUE
+           END-IF
+           MOVE 'USD' TO PORT-BASE-CURRENCY
+           MOVE WS-CURRENT-DATE TO PORT-OPEN-DATE
+           SET PORT-STATUS-ACTIVE TO TRUE
+           MOVE 'ATM ' TO PORT-CHANNEL-CODE
+           WRITE PORTFOLIO-RECORD
+           MOVE PORT-ID TO WS-PT-PORTFOLIO-ID (WS-PORT-IDX).
+
+      *-----------------------------------------------------------------
+      * TRANSACTION GENERATION
+      *-----------------------------------------------------------------
+       2300-GENERATE-TRANSACTIONS.
+           PERFORM 2310-GEN-TRAN-DATA
+               VARYING WS-TRAN-IDX FROM 1 BY 1
+                   UNTIL WS-TRAN-IDX > CFG-VOLUME.
+
        2310-GEN-TRAN-DATA.
+           PERFORM 2311-SELECT-PORTFOLIO
+           PERFORM 2312-SELECT-TRAN-TYPE
            MOVE 'ATM ' TO TRAN-CHANNEL-CODE *> Assign test channel code
-           *> Other fields as before
+           PERFORM 2315-CHECK-MULTI-LEG
+           ADD 1 TO WS-OUTPUT-SEQ
+           PERFORM 2320-BUILD-TRAN-FIELDS
+           IF TEST-TYPE-ERROR
+               PERFORM 2330-INJECT-ERROR-SCENARIOS
+           END-IF
+           WRITE TRANSACTION-RECORD
+           IF WS-IS-MULTI-LEG
+               ADD 1 TO WS-OUTPUT-SEQ
+               PERFORM 2318-BUILD-SECOND-LEG
+               WRITE TRANSACTION-RECORD
+           END-IF.
+
+       2311-SELECT-PORTFOLIO.
+           PERFORM 2340-NEXT-RANDOM
+           COMPUTE WS-RAND-IDX =
+               FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-NUMBER * 1000000), WS-PORTFOLIO-COUNT) + 1
+           MOVE WS-PT-PORTFOLIO-ID (WS-RAND-IDX) TO TRAN-PORTFOLIO-ID.
+
+       2312-SELECT-TRAN-TYPE.
+           IF TEST-TYPE-PERF
+               PERFORM 2313-SELECT-PERF-RATIO-TYPE
+           ELSE
+               PERFORM 2314-SELECT-RANDOM-TYPE
+           END-IF.
+
+      *-- Change: Controlled BU/SL/TR/FE ratios for the performance
+      *-- test mode (40/30/20/10), close to a realistic trading mix.
+       2313-SELECT-PERF-RATIO-TYPE.
+           PERFORM 2341-NEXT-RANDOM-PCT
+           IF WS-RAND-PCT <= 40
+               MOVE 'BU' TO TRAN-TYPE
+           ELSE
+               IF WS-RAND-PCT <= 70
+                   MOVE 'SL' TO TRAN-TYPE
+               ELSE
+                   IF WS-RAND-PCT <= 90
+                       MOVE 'TR' TO TRAN-TYPE
+                   ELSE
+                       MOVE 'FE' TO TRAN-TYPE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-- Change: Added DV/SP to the normal-mode mix (30/30/30/5/5) so
+      *-- a standard TSTGEN00 run also produces pending dividend and
+      *-- split transactions for CAPROC00 to process - previously
+      *-- neither type-selection paragraph ever generated one.
+       2314-SELECT-RANDOM-TYPE.
+           PERFORM 2341-NEXT-RANDOM-PCT
+           IF WS-RAND-PCT <= 30
+               MOVE 'BU' TO TRAN-TYPE
+           ELSE
+               IF WS-RAND-PCT <= 60
+                   MOVE 'SL' TO TRAN-TYPE
+               ELSE
+                   IF WS-RAND-PCT <= 90
+                       MOVE 'TR' TO TRAN-TYPE
+                   ELSE
+                       IF WS-RAND-PCT <= 95
+                           MOVE 'DV' TO TRAN-TYPE
+                       ELSE
+                           MOVE 'SP' TO TRAN-TYPE
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *-- Change: 15% of BU/SL orders are split into two linked
+      *-- partial fills sharing one TRAN-PARENT-ORDER-ID, built here
+      *-- from the order's own output sequence number.
+       2315-CHECK-MULTI-LEG.
+           MOVE 'N' TO WS-MULTI-LEG-SW
+           IF TRAN-TYPE = 'BU' OR TRAN-TYPE = 'SL'
+               PERFORM 2341-NEXT-RANDOM-PCT
+               IF WS-RAND-PCT <= 15
+                   SET WS-IS-MULTI-LEG TO TRUE
+                   MOVE WS-TRAN-IDX TO WS-PARENT-SEQ-EDIT
+                   STRING 'PO' WS-PARENT-SEQ-EDIT
+                       DELIMITED BY SIZE INTO WS-PARENT-ORDER-ID
+               END-IF
+           END-IF.
+
+      *-- Change: Picks one of three common split ratios (2-for-1,
+      *-- 3-for-1, 3-for-2) so CAPROC00's split math has more than a
+      *-- single ratio to exercise.
+       2319-SELECT-SPLIT-RATIO.
+           PERFORM 2341-NEXT-RANDOM-PCT
+           IF WS-RAND-PCT <= 40
+               MOVE 1 TO TRAN-SPLIT-FROM
+               MOVE 2 TO TRAN-SPLIT-TO
+           ELSE
+               IF WS-RAND-PCT <= 70
+                   MOVE 1 TO TRAN-SPLIT-FROM
+                   MOVE 3 TO TRAN-SPLIT-TO
+               ELSE
+                   MOVE 2 TO TRAN-SPLIT-FROM
+                   MOVE 3 TO TRAN-SPLIT-TO
+               END-IF
+           END-IF.
+
+       2320-BUILD-TRAN-FIELDS.
+           MOVE WS-CURRENT-DATE TO TRAN-DATE
+           MOVE '120000' TO TRAN-TIME
+           MOVE WS-OUTPUT-SEQ TO WS-SEQ-EDIT
+           MOVE WS-SEQ-EDIT TO TRAN-SEQUENCE-NO
+
+           PERFORM 2340-NEXT-RANDOM
+           COMPUTE WS-INV-SEQ-EDIT =
+               FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-NUMBER * 1000000), 9999999) + 1
+           STRING 'SEC' WS-INV-SEQ-EDIT
+               DELIMITED BY SIZE INTO TRAN-INVESTMENT-ID
+
+           PERFORM 2340-NEXT-RANDOM
+           COMPUTE WS-RAND-IDX =
+               FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-NUMBER * 1000000), 10000) + 1
+           COMPUTE TRAN-QUANTITY = WS-RAND-IDX
+           MOVE TRAN-QUANTITY TO WS-ORDER-QUANTITY
+           IF WS-IS-MULTI-LEG
+               COMPUTE WS-LEG1-QUANTITY ROUNDED =
+                   WS-ORDER-QUANTITY * 0.6
+               MOVE WS-LEG1-QUANTITY TO TRAN-QUANTITY
+           END-IF
+
+           PERFORM 2340-NEXT-RANDOM
+           COMPUTE WS-RAND-IDX =
+               FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-NUMBER * 1000000), 100000) + 1
+           COMPUTE TRAN-PRICE = WS-RAND-IDX / 100
+
+           COMPUTE TRAN-AMOUNT = TRAN-QUANTITY * TRAN-PRICE
+           MOVE 'USD' TO TRAN-CURRENCY
+           MOVE 'USD' TO TRAN-SETTLE-CCY
+           MOVE 1.000000 TO TRAN-FX-RATE
+           MOVE ZERO TO TRAN-SPLIT-FROM
+           MOVE ZERO TO TRAN-SPLIT-TO
+      *-- Change: DV/SP transactions feed CAPROC00's corporate-action
+      *-- processing, which only picks up TRAN-STATUS-PEND records -
+      *-- every other type is generated already DONE, as before.
+           IF TRAN-TYPE-DIV OR TRAN-TYPE-SPLIT
+               SET TRAN-STATUS-PEND TO TRUE
+               IF TRAN-TYPE-SPLIT
+                   PERFORM 2319-SELECT-SPLIT-RATIO
+               END-IF
+           ELSE
+               SET TRAN-STATUS-DONE TO TRUE
+           END-IF
+           IF WS-IS-MULTI-LEG
+               MOVE WS-PARENT-ORDER-ID TO TRAN-PARENT-ORDER-ID
+           ELSE
+               MOVE SPACES TO TRAN-PARENT-ORDER-ID
+           END-IF
+           MOVE WS-CURRENT-DATE TO TRAN-PROCESS-DATE (1:8)
+           MOVE 'TSTGEN00' TO TRAN-PROCESS-USER.
+
+      *-- Change: Second fill of a split order -- same portfolio,
+      *-- investment, type, price, and TRAN-PARENT-ORDER-ID as the
+      *-- first leg, but its own sequence number and the remaining
+      *-- quantity of the order.
+       2318-BUILD-SECOND-LEG.
+           MOVE WS-OUTPUT-SEQ TO WS-SEQ-EDIT
+           MOVE WS-SEQ-EDIT TO TRAN-SEQUENCE-NO
+           COMPUTE WS-LEG2-QUANTITY =
+               WS-ORDER-QUANTITY - WS-LEG1-QUANTITY
+           MOVE WS-LEG2-QUANTITY TO TRAN-QUANTITY
+           COMPUTE TRAN-AMOUNT = TRAN-QUANTITY * TRAN-PRICE.
+
+      *-- Change: Error-injection scenarios, one bad-data path per
+      *-- CFG-SCENARIO-FLAGS byte, so a generated record exercises
+      *-- exactly the validation path a scenario flag asks for.
+       2330-INJECT-ERROR-SCENARIOS.
+           IF SCN-MISSING-CHANNEL
+               MOVE SPACES TO TRAN-CHANNEL-CODE
+           END-IF
+           IF SCN-NEGATIVE-QTY
+               COMPUTE TRAN-QUANTITY = TRAN-QUANTITY * -1
+           END-IF
+           IF SCN-INVALID-TYPE
+               MOVE 'XX' TO TRAN-TYPE
+           END-IF
+           IF SCN-CURRENCY-MISMATCH
+               MOVE 'ZZZ' TO TRAN-CURRENCY
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * RANDOM NUMBER HELPERS
+      *-----------------------------------------------------------------
+       2340-NEXT-RANDOM.
+           COMPUTE WS-RANDOM-NUMBER = FUNCTION RANDOM.
+
+       2341-NEXT-RANDOM-PCT.
+           PERFORM 2340-NEXT-RANDOM
+           COMPUTE WS-RAND-PCT =
+               FUNCTION MOD(FUNCTION INTEGER(
+                   WS-RANDOM-NUMBER * 1000000), 100) + 1.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           CLOSE TEST-CONFIG
+           CLOSE PORTFOLIO-OUT
+           CLOSE TRANSACTION-OUT
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'TSTGEN00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'TSTGEN00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'TSTGEN00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'TSTGEN00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
