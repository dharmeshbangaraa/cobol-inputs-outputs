@@ -1,49 +1,514 @@
-      IDENTIFICATION DIVISION.
-      PROGRAM-ID. TSTVAL00.
-      AUTHOR. CLAUDE.
-      DATE-WRITTEN. 2024-04-09.
-     *****************************************************************
-     * Test Validation Suite                                         *
-     *                                                               *
-     * Validates test results and system behavior:                   *
-     * - Test case execution                                        *
-     * - Result validation                                          *
-     * - Error condition testing                                    *
-     * - Performance benchmarking                                   *
-     *****************************************************************
-      ENVIRONMENT DIVISION.
-      CONFIGURATION SECTION.
-      SPECIAL-NAMES.
-          CONSOLE IS CONS.
-          
-      INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
-          SELECT TEST-CASES ASSIGN TO TESTCASE
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-TEST-STATUS.
-
-          SELECT EXPECTED-RESULTS ASSIGN TO EXPECTED
-              ORGANIZATION IS SEQUENTIAL
-              ACCESS MODE IS SEQUENTIAL
-              FILE STATUS IS WS-EXP-STATUS.
-
-          SELECT ACTUAL-RESULTS ASSIGN TO ACTUAL
-              ORGANIZATION IS SEQUENTIAL
-              FILE STATUS IS WS-ACT-STATUS.
-
-          SELECT TEST-REPORT ASSIGN TO TESTRPT
-              ORGANIZATION IS SEQUENTIAL
-              FILE STATUS IS WS-RPT-STATUS.
-
-      DATA DIVISION.
-      FILE SECTION.
-          COPY TRNREC. *> Now includes CHANNEL-CODE
-
-      * ... rest of the code unchanged, but in 2600-VALIDATE-RESULTS add: ...
-      2600-VALIDATE-RESULTS.
-          IF TRAN-CHANNEL-CODE = SPACES OR TRAN-CHANNEL-CODE = LOW-VALUES
-              MOVE 'CHANNEL-CODE MISSING IN TEST' TO WS-ERROR-MESSAGE
-              PERFORM 9999-ERROR-HANDLER
-          END-IF
-          *> Added validation for CHANNEL-CODE in test results
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TSTVAL00.
+       INSTALLATION. INVESTMENT OPERATIONS.
+       DATE-WRITTEN. 2024-04-09.
+       DATE-COMPILED.
+      *****************************************************************
+      * Test Validation Suite                                         *
+      *                                                               *
+      * Validates test results and system behavior:                   *
+      * - Test case execution                                        *
+      * - Result validation                                          *
+      * - Error condition testing                                    *
+      * - Performance benchmarking                                   *
+      *
+      * MODIFICATION HISTORY
+      * DATE        DESCRIPTION
+      * ----------  ------------------------------------------
+      * 2024-04-09  ORIGINAL PROGRAM
+      * 2026-08-08  REPLACED THE SINGLE HARDCODED CHANNEL-CODE
+      *             CHECK WITH A GENERAL FIELD-BY-FIELD
+      *             COMPARISON OF EVERY TRNREC FIELD BETWEEN
+      *             EXPECTED-RESULTS AND ACTUAL-RESULTS (A
+      *             MISSING CHANNEL CODE ON ACTUAL NOW SURFACES
+      *             AS A DISCREPANCY THE SAME WAY AS ANY OTHER
+      *             FIELD), WRITTEN TO TEST-REPORT. NUMERIC
+      *             MONEY/QUANTITY FIELDS COMPARE WITHIN A
+      *             CONFIGURABLE TOLERANCE READ FROM TEST-CASES
+      *             INSTEAD OF REQUIRING AN EXACT MATCH.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CONSOLE IS CONS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TEST-CASES ASSIGN TO TESTCASE
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-TEST-STATUS.
+
+           SELECT EXPECTED-RESULTS ASSIGN TO EXPECTED
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXP-STATUS.
+
+           SELECT ACTUAL-RESULTS ASSIGN TO ACTUALF
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACT-STATUS.
+
+           SELECT TEST-REPORT ASSIGN TO TESTRPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *-- Change: TEST-CASES now carries the configurable numeric
+      *-- tolerance used by the field-level comparison below. A
+      *-- missing or empty file defaults WS-TOLERANCE to 0.01.
+       FD  TEST-CASES
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TEST-CASE-RECORD.
+           05  TC-CASE-ID            PIC X(10).
+           05  TC-TOLERANCE          PIC 9(03)V9(04).
+           05  FILLER                PIC X(63).
+
+      *-- Change: EXPECTED-RESULTS and ACTUAL-RESULTS each copy TRNREC
+      *-- in under their own record name/prefix, the same way RPTAUD00
+      *-- and TSTGEN00 copy it in as TRANSACTION-RECORD, so the two
+      *-- sides of the comparison below are distinct 01-level records.
+       FD  EXPECTED-RESULTS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXPECTED-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==EXP==.
+
+       FD  ACTUAL-RESULTS
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ACTUAL-RECORD.
+           COPY TRNREC REPLACING ==:PREFIX:== BY ==ACT==. *> Now includes CHANNEL-CODE
+
+       FD  TEST-REPORT
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  TEST-REPORT-RECORD         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY RTNCODE.
+           COPY ERRHAND.
+
+       01  WS-FILE-STATUS.
+           05  WS-TEST-STATUS         PIC XX.
+           05  WS-EXP-STATUS          PIC XX.
+           05  WS-ACT-STATUS          PIC XX.
+           05  WS-RPT-STATUS          PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-EXPECTED-SW     PIC X(01) VALUE 'N'.
+               88  EOF-EXPECTED           VALUE 'Y'.
+           05  WS-EOF-ACTUAL-SW       PIC X(01) VALUE 'N'.
+               88  EOF-ACTUAL              VALUE 'Y'.
+
+      *-- Change: Configurable tolerance for TRN-AMOUNT, TRN-QUANTITY
+      *-- and TRN-PRICE comparisons, defaulted to 0.01 so legitimate
+      *-- rounding differences are not reported as discrepancies.
+       01  WS-TOLERANCE-AREA.
+           05  WS-TOLERANCE           PIC S9(03)V9(04) COMP-3
+                                       VALUE 0.01.
+
+       01  WS-COMPARE-AREA.
+      *-- Change: Widened to V9(06) so the FX-rate tolerance compare in
+      *-- 2627-COMPARE-FX-RATE no longer truncates TRAN-FX-RATE's low-
+      *-- order two decimal digits before the difference is tested.
+           05  WS-NUM-DIFF            PIC S9(13)V9(06) COMP-3.
+           05  WS-ABS-DIFF            PIC S9(13)V9(06) COMP-3.
+           05  WS-EDIT-NUM            PIC -(14)9.9999.
+
+       01  WS-DISCREPANCY-COUNT       PIC 9(07) COMP VALUE ZERO.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                 PIC X(20)
+                   VALUE 'PORTFOLIO'.
+           05  FILLER                 PIC X(10)
+                   VALUE 'SEQUENCE'.
+           05  FILLER                 PIC X(20)
+                   VALUE 'FIELD'.
+           05  FILLER                 PIC X(22)
+                   VALUE 'EXPECTED'.
+           05  FILLER                 PIC X(22)
+                   VALUE 'ACTUAL'.
+           05  FILLER                 PIC X(18)
+                   VALUE 'DIFFERENCE'.
+           05  FILLER                 PIC X(20) VALUE SPACES.
+
+       01  WS-DISCREPANCY-LINE.
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-PORTFOLIO      PIC X(08).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-SEQUENCE       PIC X(06).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-FIELD-NAME     PIC X(20).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-EXPECTED       PIC X(20).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-ACTUAL         PIC X(20).
+           05  FILLER                 PIC X(02) VALUE SPACES.
+           05  WS-DISC-DIFF           PIC X(20).
+           05  FILLER                 PIC X(26) VALUE SPACES.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(28)
+                   VALUE 'TOTAL DISCREPANCIES FOUND:'.
+           05  WS-SL-DISC-COUNT       PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(97) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RUN-TEST-CASES
+               UNTIL EOF-EXPECTED OR EOF-ACTUAL
+           PERFORM 3000-FINALIZE
+           GOBACK.
+
+      *-----------------------------------------------------------------
+      * INITIALIZATION
+      *-----------------------------------------------------------------
+       1000-INITIALIZE.
+           PERFORM 1100-OPEN-FILES
+           PERFORM 1150-READ-TOLERANCE
+           PERFORM 1200-WRITE-HEADERS.
+
+       1100-OPEN-FILES.
+           OPEN INPUT EXPECTED-RESULTS
+           IF WS-EXP-STATUS NOT = '00'
+               MOVE 'ERROR OPENING EXPECTED-RESULTS' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN INPUT ACTUAL-RESULTS
+           IF WS-ACT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING ACTUAL-RESULTS' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF
+
+           OPEN OUTPUT TEST-REPORT
+           IF WS-RPT-STATUS NOT = '00'
+               MOVE 'ERROR OPENING TEST-REPORT' TO ERR-TEXT
+               PERFORM 9000-ERROR-ROUTINE
+           END-IF.
+
+      *-- Change: TEST-CASES is optional; a missing or empty file
+      *-- leaves WS-TOLERANCE on its 0.01 default.
+       1150-READ-TOLERANCE.
+           OPEN INPUT TEST-CASES
+           IF WS-TEST-STATUS = '00'
+               READ TEST-CASES
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE TC-TOLERANCE TO WS-TOLERANCE
+               END-READ
+               CLOSE TEST-CASES
+           END-IF.
+
+       1200-WRITE-HEADERS.
+           WRITE TEST-REPORT-RECORD FROM WS-REPORT-HEADING.
+
+      *-----------------------------------------------------------------
+      * TEST CASE COMPARISON
+      *-----------------------------------------------------------------
+       2000-RUN-TEST-CASES.
+           PERFORM 2010-READ-EXPECTED
+           IF NOT EOF-EXPECTED
+               PERFORM 2020-READ-ACTUAL
+               IF NOT EOF-ACTUAL
+                   PERFORM 2600-VALIDATE-RESULTS
+               END-IF
+           END-IF.
+
+       2010-READ-EXPECTED.
+           READ EXPECTED-RESULTS
+               AT END
+                   SET EOF-EXPECTED TO TRUE
+           END-READ.
+
+       2020-READ-ACTUAL.
+           READ ACTUAL-RESULTS
+               AT END
+                   SET EOF-ACTUAL TO TRUE
+           END-READ.
+
+      *-- Change: General field-by-field comparison of every TRNREC
+      *-- field, replacing the single hardcoded CHANNEL-CODE check.
+       2600-VALIDATE-RESULTS.
+           PERFORM 2611-COMPARE-DATE
+           PERFORM 2612-COMPARE-TIME
+           PERFORM 2613-COMPARE-PORTFOLIO
+           PERFORM 2614-COMPARE-SEQUENCE
+           PERFORM 2615-COMPARE-INVESTMENT
+           PERFORM 2616-COMPARE-TYPE
+           PERFORM 2620-COMPARE-QUANTITY
+           PERFORM 2621-COMPARE-PRICE
+           PERFORM 2622-COMPARE-AMOUNT
+           PERFORM 2623-COMPARE-CURRENCY
+           PERFORM 2624-COMPARE-STATUS
+           PERFORM 2625-COMPARE-CHANNEL
+           PERFORM 2626-COMPARE-SETTLE-CCY
+           PERFORM 2627-COMPARE-FX-RATE
+           PERFORM 2628-COMPARE-SPLIT-FROM
+           PERFORM 2629-COMPARE-SPLIT-TO
+           PERFORM 2630-COMPARE-PARENT-ORDER
+           PERFORM 2631-COMPARE-PROCESS-USER
+           PERFORM 2632-COMPARE-CLOSED-SW
+           PERFORM 2633-COMPARE-COUNTERPARTY.
+
+       2611-COMPARE-DATE.
+           IF EXP-DATE NOT = ACT-DATE
+               MOVE 'TRAN-DATE' TO WS-DISC-FIELD-NAME
+               MOVE EXP-DATE TO WS-DISC-EXPECTED
+               MOVE ACT-DATE TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2612-COMPARE-TIME.
+           IF EXP-TIME NOT = ACT-TIME
+               MOVE 'TRAN-TIME' TO WS-DISC-FIELD-NAME
+               MOVE EXP-TIME TO WS-DISC-EXPECTED
+               MOVE ACT-TIME TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2613-COMPARE-PORTFOLIO.
+           IF EXP-PORTFOLIO-ID NOT = ACT-PORTFOLIO-ID
+               MOVE 'TRAN-PORTFOLIO-ID' TO WS-DISC-FIELD-NAME
+               MOVE EXP-PORTFOLIO-ID TO WS-DISC-EXPECTED
+               MOVE ACT-PORTFOLIO-ID TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2614-COMPARE-SEQUENCE.
+           IF EXP-SEQUENCE-NO NOT = ACT-SEQUENCE-NO
+               MOVE 'TRAN-SEQUENCE-NO' TO WS-DISC-FIELD-NAME
+               MOVE EXP-SEQUENCE-NO TO WS-DISC-EXPECTED
+               MOVE ACT-SEQUENCE-NO TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2615-COMPARE-INVESTMENT.
+           IF EXP-INVESTMENT-ID NOT = ACT-INVESTMENT-ID
+               MOVE 'TRAN-INVESTMENT-ID' TO WS-DISC-FIELD-NAME
+               MOVE EXP-INVESTMENT-ID TO WS-DISC-EXPECTED
+               MOVE ACT-INVESTMENT-ID TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2616-COMPARE-TYPE.
+           IF EXP-TYPE NOT = ACT-TYPE
+               MOVE 'TRAN-TYPE' TO WS-DISC-FIELD-NAME
+               MOVE EXP-TYPE TO WS-DISC-EXPECTED
+               MOVE ACT-TYPE TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+      *-- Change: Tolerance-based comparison for the money/quantity
+      *-- fields, so a rounding difference within WS-TOLERANCE does
+      *-- not report as a discrepancy.
+       2620-COMPARE-QUANTITY.
+           COMPUTE WS-NUM-DIFF = EXP-QUANTITY - ACT-QUANTITY
+           PERFORM 2695-ABSOLUTE-DIFF
+           IF WS-ABS-DIFF > WS-TOLERANCE
+               MOVE 'TRAN-QUANTITY' TO WS-DISC-FIELD-NAME
+               MOVE EXP-QUANTITY TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-QUANTITY TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               MOVE WS-ABS-DIFF TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2621-COMPARE-PRICE.
+           COMPUTE WS-NUM-DIFF = EXP-PRICE - ACT-PRICE
+           PERFORM 2695-ABSOLUTE-DIFF
+           IF WS-ABS-DIFF > WS-TOLERANCE
+               MOVE 'TRAN-PRICE' TO WS-DISC-FIELD-NAME
+               MOVE EXP-PRICE TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-PRICE TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               MOVE WS-ABS-DIFF TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2622-COMPARE-AMOUNT.
+           COMPUTE WS-NUM-DIFF = EXP-AMOUNT - ACT-AMOUNT
+           PERFORM 2695-ABSOLUTE-DIFF
+           IF WS-ABS-DIFF > WS-TOLERANCE
+               MOVE 'TRAN-AMOUNT' TO WS-DISC-FIELD-NAME
+               MOVE EXP-AMOUNT TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-AMOUNT TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               MOVE WS-ABS-DIFF TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2623-COMPARE-CURRENCY.
+           IF EXP-CURRENCY NOT = ACT-CURRENCY
+               MOVE 'TRAN-CURRENCY' TO WS-DISC-FIELD-NAME
+               MOVE EXP-CURRENCY TO WS-DISC-EXPECTED
+               MOVE ACT-CURRENCY TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2624-COMPARE-STATUS.
+           IF EXP-STATUS NOT = ACT-STATUS
+               MOVE 'TRAN-STATUS' TO WS-DISC-FIELD-NAME
+               MOVE EXP-STATUS TO WS-DISC-EXPECTED
+               MOVE ACT-STATUS TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+      *-- Change: The channel-code check the stub hardcoded is now
+      *-- just another field comparison; a blank/missing ACT-CHANNEL-
+      *-- CODE against a populated EXP-CHANNEL-CODE is reported here.
+       2625-COMPARE-CHANNEL.
+           IF EXP-CHANNEL-CODE NOT = ACT-CHANNEL-CODE
+               MOVE 'TRAN-CHANNEL-CODE' TO WS-DISC-FIELD-NAME
+               MOVE EXP-CHANNEL-CODE TO WS-DISC-EXPECTED
+               MOVE ACT-CHANNEL-CODE TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2626-COMPARE-SETTLE-CCY.
+           IF EXP-SETTLE-CCY NOT = ACT-SETTLE-CCY
+               MOVE 'TRAN-SETTLE-CCY' TO WS-DISC-FIELD-NAME
+               MOVE EXP-SETTLE-CCY TO WS-DISC-EXPECTED
+               MOVE ACT-SETTLE-CCY TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2627-COMPARE-FX-RATE.
+           IF EXP-FX-RATE NOT = ACT-FX-RATE
+               MOVE 'TRAN-FX-RATE' TO WS-DISC-FIELD-NAME
+               MOVE EXP-FX-RATE TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-FX-RATE TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               COMPUTE WS-NUM-DIFF = EXP-FX-RATE - ACT-FX-RATE
+               PERFORM 2695-ABSOLUTE-DIFF
+               MOVE WS-ABS-DIFF TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2628-COMPARE-SPLIT-FROM.
+           IF EXP-SPLIT-FROM NOT = ACT-SPLIT-FROM
+               MOVE 'TRAN-SPLIT-FROM' TO WS-DISC-FIELD-NAME
+               MOVE EXP-SPLIT-FROM TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-SPLIT-FROM TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2629-COMPARE-SPLIT-TO.
+           IF EXP-SPLIT-TO NOT = ACT-SPLIT-TO
+               MOVE 'TRAN-SPLIT-TO' TO WS-DISC-FIELD-NAME
+               MOVE EXP-SPLIT-TO TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-EXPECTED
+               MOVE ACT-SPLIT-TO TO WS-EDIT-NUM
+               MOVE WS-EDIT-NUM TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2630-COMPARE-PARENT-ORDER.
+           IF EXP-PARENT-ORDER-ID NOT = ACT-PARENT-ORDER-ID
+               MOVE 'TRAN-PARENT-ORDER-ID' TO WS-DISC-FIELD-NAME
+               MOVE EXP-PARENT-ORDER-ID TO WS-DISC-EXPECTED
+               MOVE ACT-PARENT-ORDER-ID TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2631-COMPARE-PROCESS-USER.
+           IF EXP-PROCESS-USER NOT = ACT-PROCESS-USER
+               MOVE 'TRAN-PROCESS-USER' TO WS-DISC-FIELD-NAME
+               MOVE EXP-PROCESS-USER TO WS-DISC-EXPECTED
+               MOVE ACT-PROCESS-USER TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2632-COMPARE-CLOSED-SW.
+           IF EXP-CLOSED-SW NOT = ACT-CLOSED-SW
+               MOVE 'TRAN-CLOSED-SW' TO WS-DISC-FIELD-NAME
+               MOVE EXP-CLOSED-SW TO WS-DISC-EXPECTED
+               MOVE ACT-CLOSED-SW TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2633-COMPARE-COUNTERPARTY.
+           IF EXP-COUNTERPARTY-ID NOT = ACT-COUNTERPARTY-ID
+               MOVE 'TRAN-COUNTERPARTY-ID' TO WS-DISC-FIELD-NAME
+               MOVE EXP-COUNTERPARTY-ID TO WS-DISC-EXPECTED
+               MOVE ACT-COUNTERPARTY-ID TO WS-DISC-ACTUAL
+               MOVE SPACES TO WS-DISC-DIFF
+               PERFORM 2690-WRITE-DISCREPANCY
+           END-IF.
+
+       2690-WRITE-DISCREPANCY.
+           MOVE EXP-PORTFOLIO-ID TO WS-DISC-PORTFOLIO
+           MOVE EXP-SEQUENCE-NO TO WS-DISC-SEQUENCE
+           ADD 1 TO WS-DISCREPANCY-COUNT
+           WRITE TEST-REPORT-RECORD FROM WS-DISCREPANCY-LINE.
+
+       2695-ABSOLUTE-DIFF.
+           IF WS-NUM-DIFF < ZERO
+               COMPUTE WS-ABS-DIFF = WS-NUM-DIFF * -1
+           ELSE
+               MOVE WS-NUM-DIFF TO WS-ABS-DIFF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * FINALIZATION
+      *-----------------------------------------------------------------
+       3000-FINALIZE.
+           MOVE WS-DISCREPANCY-COUNT TO WS-SL-DISC-COUNT
+           WRITE TEST-REPORT-RECORD FROM WS-SUMMARY-LINE
+           CLOSE EXPECTED-RESULTS
+           CLOSE ACTUAL-RESULTS
+           CLOSE TEST-REPORT
+           MOVE RTN-SUCCESS TO RETURN-CODE.
+
+      *-----------------------------------------------------------------
+      * ERROR HANDLING
+      *-----------------------------------------------------------------
+      *-- Change: Severity-based routing -- a WARNING is logged and
+      *-- processing continues; ERROR and CRITICAL abend, CRITICAL
+      *-- additionally calling out that it warrants operator
+      *-- attention rather than waiting to be noticed in the job log.
+       9000-ERROR-ROUTINE.
+           MOVE 'TSTVAL00' TO ERR-PROGRAM-ID
+           EVALUATE TRUE
+               WHEN ERR-SEV-WARNING
+                   DISPLAY 'TSTVAL00 WARNING: ' ERR-TEXT
+                   MOVE RTN-WARNING TO RETURN-CODE
+               WHEN ERR-SEV-CRITICAL
+                   DISPLAY 'TSTVAL00 CRITICAL: ' ERR-TEXT
+                       ' - ESCALATING TO OPERATOR'
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+               WHEN OTHER
+                   DISPLAY 'TSTVAL00 ERROR: ' ERR-TEXT
+                   MOVE RTN-SEVERE TO RETURN-CODE
+                   GOBACK
+           END-EVALUATE.
