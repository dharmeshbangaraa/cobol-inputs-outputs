@@ -0,0 +1,82 @@
+***************************************************************
+* MAPSET: INQSSET                                              *
+* MAP:    INQSMAP                                              *
+*                                                               *
+* POSITION / TRANSACTION INQUIRY SCREEN                        *
+* Single-screen online lookup for POSITION-MASTER (by POS-KEY) *
+* and TRANSACTION-HISTORY (by TRAN-KEY), so a client service   *
+* rep can answer "what does this portfolio hold right now" or  *
+* "what happened on this transaction" without waiting for the  *
+* next RPTPOS00/RPTAUD00 batch cycle.                          *
+*                                                               *
+* MODIFICATION HISTORY
+* DATE        DESCRIPTION
+* ----------  ------------------------------------------
+* 2026-08-08  ORIGINAL MAPSET
+***************************************************************
+INQSSET  DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+INQSMAP  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=20,ATTRB=(PROT,BRT),               X
+               INITIAL='POSITION/TRAN INQUIRY'
+*
+         DFHMDF POS=(03,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='FUNCTION (P/T) :'
+FUNCSEL  DFHMDF POS=(03,20),LENGTH=01,ATTRB=(UNPROT,IC,FSET)
+*
+         DFHMDF POS=(05,02),LENGTH=30,ATTRB=PROT,                     X
+               INITIAL='--- POSITION INQUIRY (F=P) ---'
+         DFHMDF POS=(06,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='PORTFOLIO ID   :'
+PORTID   DFHMDF POS=(06,20),LENGTH=08,ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(07,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='INVESTMENT ID  :'
+INVID    DFHMDF POS=(07,20),LENGTH=10,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(09,02),LENGTH=33,ATTRB=PROT,                     X
+               INITIAL='--- TRANSACTION INQUIRY (F=T) ---'
+         DFHMDF POS=(10,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='TRAN DATE      :'
+TDATE    DFHMDF POS=(10,20),LENGTH=08,ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(11,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='TRAN TIME      :'
+TTIME    DFHMDF POS=(11,20),LENGTH=06,ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(12,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='TRAN PORTFOLIO :'
+TPORT    DFHMDF POS=(12,20),LENGTH=08,ATTRB=(UNPROT,FSET)
+         DFHMDF POS=(13,02),LENGTH=17,ATTRB=PROT,                     X
+               INITIAL='TRAN SEQUENCE  :'
+TSEQ     DFHMDF POS=(13,20),LENGTH=06,ATTRB=(UNPROT,FSET)
+*
+         DFHMDF POS=(15,02),LENGTH=11,ATTRB=PROT,                     X
+               INITIAL='DESCRIPTION'
+DESC     DFHMDF POS=(15,20),LENGTH=30,ATTRB=(PROT,FSET)
+         DFHMDF POS=(16,02),LENGTH=11,ATTRB=PROT,                     X
+               INITIAL='AMOUNT/QTY '
+AMTQTY   DFHMDF POS=(16,20),LENGTH=17,ATTRB=(PROT,FSET)
+         DFHMDF POS=(17,02),LENGTH=11,ATTRB=PROT,                     X
+               INITIAL='VALUE      '
+CURVAL   DFHMDF POS=(17,20),LENGTH=17,ATTRB=(PROT,FSET)
+         DFHMDF POS=(18,02),LENGTH=11,ATTRB=PROT,                     X
+               INITIAL='CURRENCY   '
+CURR     DFHMDF POS=(18,20),LENGTH=03,ATTRB=(PROT,FSET)
+         DFHMDF POS=(19,02),LENGTH=11,ATTRB=PROT,                     X
+               INITIAL='STATUS     '
+STAT     DFHMDF POS=(19,20),LENGTH=01,ATTRB=(PROT,FSET)
+*
+MSG      DFHMDF POS=(22,02),LENGTH=78,ATTRB=(PROT,FSET,BRT)
+*
+         DFHMDF POS=(24,02),LENGTH=40,ATTRB=PROT,                     X
+               INITIAL='PF3=EXIT  ENTER=INQUIRE'
+*
+         DFHMSD TYPE=FINAL
+         END
